@@ -1,7 +1,42 @@
        identification division.
        program-id. 001Login is recursive.
 
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+           select userfile assign dynamic ws-path-userfile
+
+           organization indexed
+
+           access dynamic
+
+           file status file-status
+
+           record key user-id OF userrec.
+
+           select auditfile assign dynamic ws-path-auditfile
+
+           organization line sequential
+
+           file status file-status.
+
        data division.
+
+       file section.
+
+       fd userfile.
+
+       copy "userrec.cpy".
+
+       fd auditfile.
+
+       copy "auditrec.cpy".
+
        working-storage section.
 
        01 ws-user-name pic x(10) VALUE spaces.
@@ -9,9 +44,30 @@
        01 ws-valid-user pic x VALUE "0".
          88 is-valid-user value "1".
        01 ws-error pic x(40) VALUE spaces.
+       01 file-status pic xx.
+       01 end-of-file pic x value "0".
+         88 eof value "1".
+       01 invalid-data pic x value "0".
+         88 key-not-found value "1".
+       01 ws-numeric-reference pic 9(10) value 0.
+       01 ws-found-user-id pic x(10) value spaces.
+
+       01 ws-new-password pic x(10) value spaces.
+       01 ws-confirm-password pic x(10) value spaces.
+       01 ws-pwd-change-done pic x(1) value "0".
+         88 pwd-change-done value "1".
+       01 ws-audit-type pic x(10) value spaces.
+       01 ws-audit-key pic x(10) value spaces.
+       01 ws-audit-action pic x(10) value spaces.
+       01 ws-path-userfile pic x(60) value spaces.
+       01 ws-path-auditfile pic x(60) value spaces.
+
+       copy "data-dir.cpy".
 
        copy "system-date-variables.cpy".
 
+       copy "session-record.cpy".
+
        screen section.
 
        01 main-screen.
@@ -33,6 +89,24 @@
         "ALL RIGHTS RESERVED - TORRANS PROPERTY MANAGEMENT COMPANY 2023"
             LINE 25 COL 10.
 
+       01 force-pwd-screen.
+         03 blank screen.
+
+         copy "screen-header.cpy".
+
+         03 foreground-color 14 line 4 col 2 value
+           "PASSWORD CHANGE REQUIRED BEFORE YOU CAN CONTINUE".
+
+         03 line 10 col 29 VALUE "New password:     [".
+         03 pic x(10) using ws-new-password no-echo " ".
+         03 value "]".
+
+         03 line 12 col 29 VALUE "Confirm password: [".
+         03 pic x(10) using ws-confirm-password no-echo " ".
+         03 value "]".
+
+         03 line 18 col 20 pic x(40) from ws-error.
+
        procedure division.
 
        MAIN section.
@@ -46,28 +120,206 @@
 
        p100-setup.
            move "0" to ws-valid-user.
+           perform p110-resolve-file-paths.
+
+       p110-resolve-file-paths.
+           accept ws-data-dir from environment "TPM_DATA_DIR"
+           if ws-data-dir equal spaces
+               move "C:\gagodata\tpm\" to ws-data-dir
+           end-if
+           string function trim (ws-data-dir) "users.dat"
+             delimited by size into ws-path-userfile
+           string function trim (ws-data-dir) "audit.log"
+             delimited by size into ws-path-auditfile.
 
        p200-process.
            perform p210-getsystemdate
            display main-screen
            accept main-screen
-           if ws-user-name equals "admin" and
-             ws-user-password equals "password"
-               move "1" to ws-valid-user
+
+           if function trim (ws-user-name) is numeric
+               perform p510-read-user
+           else
+               perform p520-search-user
+           end-if
+
+           if is-valid-user
+               move user-id of userrec to ws-session-user-id
+               move user-name of userrec to ws-session-user-name
+               move user-role1 of userrec to ws-session-role1
+               move user-role2 of userrec to ws-session-role2
+               move user-role3 of userrec to ws-session-role3
+               move user-role4 of userrec to ws-session-role4
+               move user-must-change-pwd of userrec to
+                 ws-session-must-change-pwd
            else
                move spaces to ws-user-name
                move spaces to ws-user-password
-               move "Invalid login details. Please try again."
-                 to ws-error
+               if ws-error = spaces
+                   move "Invalid login details. Please try again."
+                     to ws-error
+               end-if
            end-if.
 
            copy "get-system-date.cpy".
 
+       p510-read-user.
+           move "0" to invalid-data
+           move "0" to ws-valid-user
+           move spaces to ws-error
+           move function trim (ws-user-name) to ws-numeric-reference
+           move ws-numeric-reference to user-id of userrec
+
+           open i-o userfile
+
+           if file-status = "35"
+               move "1" to invalid-data
+           end-if
+
+           read userfile
+               invalid key
+                   move "1" to invalid-data.
+
+           if key-not-found
+               close userfile
+           else
+               if user-is-locked
+                   move
+                     "Account is locked. See an administrator."
+                     to ws-error
+                   close userfile
+               else
+                   if user-password of userrec = ws-user-password
+                       move zero to user-failed-attempts of userrec
+                       move "1" to ws-valid-user
+                   else
+                       add 1 to user-failed-attempts of userrec
+                       if user-failed-attempts of userrec >= 5
+                           move "Y" to user-locked of userrec
+                           move
+                             "Account locked after 5 failed attempts."
+                             to ws-error
+                       end-if
+                   end-if
+                   rewrite userrec
+                       invalid key
+                           continue
+                   end-rewrite
+                   close userfile
+               end-if
+           end-if.
+
+       p520-search-user.
+           move "0" to end-of-file
+           move spaces to ws-found-user-id
+
+           open input userfile
+
+           if file-status not = "35"
+               perform until eof
+                   read userfile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           if user-name of userrec = ws-user-name
+                               move user-id of userrec to
+                                 ws-found-user-id
+                           end-if
+               end-perform
+           end-if.
+
+           close userfile.
+
+           if ws-found-user-id not equal spaces
+               move ws-found-user-id to ws-user-name
+               perform p510-read-user
+           else
+               move "0" to ws-valid-user
+               move "User name not found." to ws-error
+           end-if.
+
        p300-end.
            move spaces to ws-user-password
            move spaces to ws-error
            move "0" to ws-valid-user
+           move "N" to ws-session-logout
+           move ws-system-date to ws-session-last-activity
+           if ws-session-must-change-pwd = "Y"
+               move "0" to ws-pwd-change-done
+               perform p600-force-password-change until
+                 pwd-change-done
+           end-if
            call "002MainMenu".
+           move "Y" to ws-session-logout
+           move spaces to ws-session-record
            goback.
 
+       p600-force-password-change.
+
+      *  A USER FLAGGED FOR A FORCED PASSWORD CHANGE CANNOT REACH THE
+      *  MAIN MENU UNTIL THEY HAVE SET A NEW PASSWORD - ENTERED TWICE
+      *  IDENTICALLY AND NOT LEFT BLANK.
+           move spaces to ws-error
+           display force-pwd-screen
+           accept force-pwd-screen
+
+           if ws-new-password equal spaces or
+             ws-new-password not equal ws-confirm-password
+               move
+                 "New password and confirmation must match and"
+                 & " not be blank." to ws-error
+           else
+               move "0" to invalid-data
+               move ws-session-user-id to user-id of userrec
+               open i-o userfile
+               if file-status = "35"
+                   move "1" to invalid-data
+               end-if
+               read userfile
+                   invalid key
+                       move "1" to invalid-data
+               end-read
+               if key-not-found
+                   move "User record not found." to ws-error
+                   close userfile
+               else
+                   move ws-new-password to user-password of userrec
+                   move "N" to user-must-change-pwd of userrec
+                   rewrite userrec
+                       invalid key
+                           move
+                             "User record not found." to ws-error
+                   end-rewrite
+                   close userfile
+                   move "N" to ws-session-must-change-pwd
+                   move "1" to ws-pwd-change-done
+                   move "USER" to ws-audit-type
+                   move ws-session-user-id to ws-audit-key
+                   move "PWDCHANGE" to ws-audit-action
+                   perform p900-write-audit
+               end-if
+           end-if.
+
+           move spaces to ws-new-password
+           move spaces to ws-confirm-password.
+
+       p900-write-audit.
+
+      *  APPENDS ONE LINE TO THE AUDIT LOG FOR THE FORCED PASSWORD
+      *  CHANGE JUST PERFORMED - WHO DID IT AND WHEN.
+           move ws-system-date to Audit-Timestamp
+           move ws-session-user-id to Audit-User-ID
+           move ws-audit-type to Audit-Record-Type
+           move ws-audit-key to Audit-Key-Value
+           move ws-audit-action to Audit-Action
+           open extend auditfile
+           if file-status = "35"
+               close auditfile
+               open output auditfile
+               close auditfile
+               open extend auditfile
+           end-if
+           write Audit-Record
+           close auditfile.
+
        end program 001Login.
\ No newline at end of file
