@@ -8,8 +8,24 @@
 
        01 user-option PIC x(1) value space.
 
+       01 ws-error pic x(70) value spaces.
+
+       01 ws-item1-color pic 9(2) value 7.
+
+       01 ws-item2-color pic 9(2) value 7.
+
+       01 ws-item3-color pic 9(2) value 7.
+
+       01 ws-item4-color pic 9(2) value 7.
+
+       01 ws-item5-color pic 9(2) value 7.
+
+       copy "session-timeout-variables.cpy".
+
        copy "system-date-variables".
 
+       copy "session-record.cpy".
+
        SCREEN SECTION.
 
        01 MENU-SCREEN.
@@ -18,21 +34,29 @@
 
          copy "screen-header.cpy".
 
-*      SCREEN TITLE
+      *      SCREEN TITLE
 
          03 foreground-color 14 VALUE "MAIN MENU" LINE 2 COL 2.
 
-*      MENU SCREEN ITEMS
+      *      MENU SCREEN ITEMS
+
+         03 foreground-color ws-item1-color
+           VALUE "1   Manage User" LINE 7 col 10.
 
-         03 VALUE "1   Manage User" LINE 7 col 10.
+         03 foreground-color ws-item2-color
+           VALUE "2   Manage Customer" LINE 8 COL 10.
 
-         03 VALUE "2   Manage Customer" LINE 8 COL 10.
+         03 foreground-color ws-item3-color
+           VALUE "3   Manage Property" LINE 9 col 10.
 
-         03 VALUE "3   Manage Property" LINE 9 col 10.
+         03 foreground-color ws-item4-color
+           VALUE "4   Book Viewings" LINE 10 COL 10.
 
-         03 VALUE "4   Book Viewings" LINE 10 COL 10.
+         03 foreground-color ws-item5-color
+           VALUE "5   Management Information" LINE 11 COL 10.
 
-         03 VALUE "5   Management Information" LINE 11 COL 10.
+         03 foreground-color 7
+           VALUE "6   Change Password" LINE 12 col 10.
 
          03 LINE 20 COL 10 VALUE "OPTION : [".
 
@@ -42,6 +66,8 @@
 
          03 VALUE "9 = LOG OUT" LINE 22 COL 65.
 
+         03 line 23 col 10 pic x(70) from ws-error.
+
          03 FOREGROUND-COLOUR 2 VALUE
         "ALL RIGHTS RESERVED - TORRANS PROPERTY MANAGEMENT COMPANY 2023"
             LINE 25 COL 10.
@@ -50,7 +76,13 @@
 
        main section.
 
-           perform p001-menu
+           move "N" to ws-session-logout
+
+           perform until session-logout
+
+               perform p001-menu
+
+           end-perform
 
            goback.
 
@@ -58,16 +90,58 @@
 
        p001-menu.
 
+           move spaces to ws-error.
+
            perform p210-getsystemdate.
 
+           perform p220-check-session-timeout.
+
+           if session-logout
+
+               display MENU-SCREEN
+
+               exit
+
+           end-if
+
+           if ws-session-role1 = "Y"
+               move 7 to ws-item1-color
+           else
+               move 1 to ws-item1-color
+           end-if
+
+           if ws-session-role3 = "Y"
+               move 7 to ws-item2-color
+               move 7 to ws-item3-color
+           else
+               move 1 to ws-item2-color
+               move 1 to ws-item3-color
+           end-if
+
+           if ws-session-role2 = "Y" or ws-session-role4 = "Y"
+               move 7 to ws-item4-color
+           else
+               move 1 to ws-item4-color
+           end-if
+
+           if ws-session-role1 = "Y" or ws-session-role3 = "Y"
+               move 7 to ws-item5-color
+           else
+               move 1 to ws-item5-color
+           end-if
+
            display MENU-SCREEN.
 
            accept MENU-SCREEN
- 
+
+
+           move ws-system-date to ws-session-last-activity
 
            Copy "menuoption.cpy".
 
 
            copy "get-system-date.cpy".
 
+           copy "check-session-timeout.cpy".
+
        end program 002MainMenu.
\ No newline at end of file
