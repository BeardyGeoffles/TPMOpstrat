@@ -0,0 +1,364 @@
+       identification division.
+
+       program-id. 006PwdChange is recursive.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+           select userfile assign dynamic ws-path-userfile
+
+           organization indexed
+
+           access dynamic
+
+           file status file-status
+
+           record key user-id OF userrec.
+
+           select auditfile assign dynamic ws-path-auditfile
+
+           organization line sequential
+
+           file status file-status.
+
+       data division.
+
+       file section.
+
+       fd userfile.
+
+       copy "userrec.cpy".
+
+       fd auditfile.
+
+       copy "auditrec.cpy".
+
+       working-storage section.
+
+       01 ws-current-password pic x(10) value spaces.
+
+       01 ws-new-password pic x(10) value spaces.
+
+       01 ws-confirm-password pic x(10) value spaces.
+
+       01 ws-save-changes PIC X(1) value "N".
+
+         88 save-changes value "Y" "y".
+
+       01 user-option PIC X(1) value space.
+
+       01 ws-error pic x(70) VALUE spaces.
+
+       copy "system-date-variables.cpy".
+
+       copy "session-timeout-variables.cpy".
+
+       copy "session-record.cpy".
+
+       01 ws-done pic x(1) value "0".
+
+         88 done value "1".
+
+       01 invalid-data pic x value "0".
+
+         88 key-not-found value "1".
+
+       01 file-status pic xx.
+
+       01 ws-audit-type pic x(10) value spaces.
+
+       01 ws-audit-key pic x(10) value spaces.
+
+       01 ws-audit-action pic x(10) value spaces.
+
+       01 ws-fileio-last-status pic xx value spaces.
+
+       01 ws-path-userfile pic x(60) value spaces.
+
+       01 ws-path-auditfile pic x(60) value spaces.
+
+       copy "data-dir.cpy".
+
+       Screen section.
+
+       01 pwdchange-screen.
+
+         03 blank screen.
+
+           copy "screen-header".
+
+      *  CHANGE PASSWORD
+
+         03 FOREGROUND-COLOR 14 line 2 col 2 value "CHANGE PASSWORD".
+
+         03 line 8 col 2 value "Current password: [".
+
+         03 pic x(10) using ws-current-password no-echo " ".
+
+         03 value "]".
+
+         03 line 10 col 2 value "New password:     [".
+
+         03 pic x(10) using ws-new-password no-echo " ".
+
+         03 value "]".
+
+         03 line 12 col 2 value "Confirm password: [".
+
+         03 pic x(10) using ws-confirm-password no-echo " ".
+
+         03 value "]".
+
+         03 line 14 col 2 value "Save changes?:    [".
+
+         03 pic x(1) using ws-save-changes highlight prompt " ".
+
+         03 value "]".
+
+         03 line 25 col 2 pic x(70) from ws-error.
+
+         copy "menuprint.cpy".
+
+       procedure division.
+
+       MAIN section.
+
+           perform until session-logout
+
+               perform p100-setup
+
+               perform p200-process until done
+
+               perform p300-end
+
+           end-perform
+
+           goback.
+
+       PROCS section.
+
+       p100-setup.
+
+           move spaces to ws-error.
+
+           move "0" to ws-done.
+
+           move spaces to user-option.
+
+           perform p110-resolve-file-paths.
+
+       p110-resolve-file-paths.
+
+           accept ws-data-dir from environment "TPM_DATA_DIR".
+
+           if ws-data-dir equal spaces
+
+               move "C:\gagodata\tpm\" to ws-data-dir
+
+           end-if.
+
+           string function trim (ws-data-dir) "users.dat"
+             delimited by size into ws-path-userfile.
+
+           string function trim (ws-data-dir) "audit.log"
+             delimited by size into ws-path-auditfile.
+
+       p200-process.
+
+           perform p210-getsystemdate
+
+           perform p220-check-session-timeout.
+
+           if session-logout
+
+               move "1" to ws-done
+
+               exit
+
+           end-if
+
+           display pwdchange-screen
+
+           accept pwdchange-screen.
+
+           move ws-system-date to ws-session-last-activity.
+
+           if user-option not equal space
+
+               move "1" to ws-done
+
+               exit
+
+           end-if
+
+           if save-changes
+
+               perform p500-validate-and-save
+
+               move "N" to ws-save-changes
+
+           end-if.
+
+           copy "get-system-date.cpy".
+
+           copy "check-session-timeout.cpy".
+
+       p500-validate-and-save.
+
+      *  THE USER CAN ONLY CHANGE THEIR OWN PASSWORD, AND MUST PROVE
+      *  THEY STILL KNOW THE CURRENT ONE - THE NEW PASSWORD MUST BE
+      *  ENTERED TWICE IDENTICALLY AND MUST NOT BE BLANK.
+           move "0" to invalid-data
+
+           move ws-session-user-id to user-id
+
+           open i-o userfile
+
+           if file-status = "35"
+
+               move "1" to invalid-data
+
+           end-if
+
+           read userfile
+
+               invalid key
+
+                   move "1" to invalid-data
+
+           end-read
+
+           if key-not-found
+
+               move "User record not found." to ws-error
+
+               close userfile
+
+           else
+
+               if user-password not equal ws-current-password
+
+                   move "Current password is incorrect." to ws-error
+
+                   close userfile
+
+               else
+
+                   if ws-new-password equal spaces or
+                     ws-new-password not equal ws-confirm-password
+
+                       move
+                         "New password and confirmation must match"
+                         & " and not be blank." to ws-error
+
+                       close userfile
+
+                   else
+
+                       move ws-new-password to user-password
+
+                       move "N" to user-must-change-pwd
+
+                       rewrite userrec
+
+                           invalid key
+
+                               move
+                                 "User record not found." to ws-error
+
+                       end-rewrite
+
+                       perform p990-check-file-status
+
+                       close userfile
+
+                       move "N" to ws-session-must-change-pwd
+
+                       move "Password changed." to ws-error
+
+                       move "USER" to ws-audit-type
+
+                       move ws-session-user-id to ws-audit-key
+
+                       move "PWDCHANGE" to ws-audit-action
+
+                       perform p900-write-audit
+
+                   end-if
+
+               end-if
+
+           end-if.
+
+           move spaces to ws-current-password
+
+           move spaces to ws-new-password
+
+           move spaces to ws-confirm-password.
+
+       p300-end.
+
+           copy "menuoption.cpy".
+
+       p990-check-file-status.
+
+      *  SURFACES AND LOGS ANY FILE-STATUS CODE OTHER THAN SUCCESS
+      *  (00), END OF FILE (10) OR NOT-FOUND-ON-FIRST-OPEN (35)
+      *  INSTEAD OF SILENTLY CARRYING ON.
+           move file-status to ws-fileio-last-status
+
+           if ws-fileio-last-status not equal "00" and
+             ws-fileio-last-status not equal "10" and
+             ws-fileio-last-status not equal "35"
+
+               string "File I/O error, status " ws-fileio-last-status
+                 delimited by size into ws-error
+
+               move "SYSTEM" to ws-audit-type
+
+               move ws-fileio-last-status to ws-audit-key
+
+               move "FILE-ERR" to ws-audit-action
+
+               perform p900-write-audit
+
+           end-if.
+
+       p900-write-audit.
+
+      *  APPENDS ONE LINE TO THE AUDIT LOG FOR THE PASSWORD CHANGE
+      *  JUST PERFORMED - WHO DID IT AND WHEN.
+           move ws-system-date to Audit-Timestamp
+
+           move ws-session-user-id to Audit-User-ID
+
+           move ws-audit-type to Audit-Record-Type
+
+           move ws-audit-key to Audit-Key-Value
+
+           move ws-audit-action to Audit-Action
+
+           open extend auditfile
+
+           if file-status = "35"
+
+               close auditfile
+
+               open output auditfile
+
+               close auditfile
+
+               open extend auditfile
+
+           end-if
+
+           write Audit-Record
+
+           close auditfile.
+
+       end program 006PwdChange.
