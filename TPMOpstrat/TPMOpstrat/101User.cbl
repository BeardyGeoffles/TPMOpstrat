@@ -4,11 +4,13 @@
 
        environment division.
 
+       configuration section.
+
        input-output section.
 
        file-control.
 
-           select userfile assign "C:\gagodata\tpm\users.dat"
+           select userfile assign dynamic ws-path-userfile
 
            organization indexed
 
@@ -18,7 +20,27 @@
 
            record key user-id OF userrec.
 
-       configuration section.
+           select seqctlfile assign dynamic ws-path-seqctlfile
+
+           organization indexed
+
+           access dynamic
+
+           file status file-status
+
+           record key Seq-Key OF Seq-Record.
+
+           select auditfile assign dynamic ws-path-auditfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select archivefile assign dynamic ws-path-archivefile
+
+           organization line sequential
+
+           file status file-status.
 
        data division.
 
@@ -26,19 +48,19 @@
 
        fd userfile.
 
-       01 userrec.
+       copy "userrec.cpy".
 
-         03 user-id pic x(10).
+       fd seqctlfile.
 
-         03 user-name pic x(30).
+       copy "seqrec.cpy".
 
-         03 user-role1 pic x(1).
+       fd auditfile.
 
-         03 user-role2 pic x(1).
+       copy "auditrec.cpy".
 
-         03 user-role3 pic x(1).
+       fd archivefile.
 
-         03 user-role4 pic x(1).
+       copy "archiverec.cpy".
 
        working-storage section.
 
@@ -56,6 +78,18 @@
 
          03 ws-role4 pic x(1) value space.
 
+         03 ws-user-password pic x(10) value spaces.
+
+         03 ws-user-failed-attempts pic 9(2) value zero.
+
+         03 ws-user-locked pic x(1) value "N".
+
+           88 ws-user-is-locked value "Y".
+
+         03 ws-user-must-change-pwd pic x(1) value "N".
+
+           88 ws-user-must-change value "Y".
+
        01 ws-new-user PIC X(1) value "N".
 
          88 new-user value "Y" "y".
@@ -68,14 +102,17 @@
 
          88 save-changes value "Y" "y".
 
+       01 ws-user-password-saved pic x(10) value spaces.
+
        01 user-option PIC X(1) value space.
 
        01 ws-error pic x(70) VALUE spaces.
 
        copy "system-date-variables.cpy".
 
+       copy "session-timeout-variables.cpy".
 
-
+       copy "session-record.cpy".
 
        01 ws-done pic x(1) value "0".
 
@@ -91,10 +128,34 @@
 
        01 file-status pic xx.
 
+       01 ws-path-userfile pic x(60) value spaces.
+
+       01 ws-path-seqctlfile pic x(60) value spaces.
+
+       01 ws-path-auditfile pic x(60) value spaces.
+
+       01 ws-path-archivefile pic x(60) value spaces.
+
+       copy "data-dir.cpy".
+
        01 ws-next-reference pic x(10) value spaces.
 
        01 ws-numeric-reference pic 9(10) value 0.
 
+       01 ws-audit-type pic x(10) value spaces.
+
+       01 ws-audit-key pic x(10) value spaces.
+
+       01 ws-audit-action pic x(10) value spaces.
+
+       01 ws-archive-data pic x(250) value spaces.
+
+       01 ws-fileio-last-status pic xx value spaces.
+
+       01 ws-browse-role-filter pic x(1) value space.
+
+       copy "user-browse-criteria.cpy".
+
        Screen section.
 
        01 user-screen.
@@ -147,12 +208,38 @@
 
          03 line 13 col 35 value " ] Viewings".
 
+         03 line 15 col 2 value "Password:         [".
+
+         03 pic x(10) using ws-user-password no-echo " ".
+
+         03 value "]".
+
+         03 line 15 col 35 value "Locked:    [".
+
+         03 pic x(1) using ws-user-locked highlight prompt " ".
+
+         03 value "] - set to N to unlock".
+
+         03 line 15 col 50 value "Force pwd chg:[".
+
+         03 pic x(1) using ws-user-must-change-pwd highlight
+           prompt " ".
+
+         03 value "]".
+
          03 line 16 col 2 value "Delete user?:     [".
 
          03 pic x(1) using ws-delete-user highlight prompt " ".
 
          03 value "]".
 
+         03 line 17 col 2 value "List by role:     [".
+
+         03 pic x(1) using ws-browse-role-filter highlight
+           prompt " ".
+
+         03 value "] A/B/S/V".
+
          03 line 18 col 2 value "Save changes?:    [".
 
          03 pic x(1) using ws-save-changes highlight prompt " ".
@@ -172,11 +259,15 @@
 
        MAIN section.
 
-           perform p100-setup
+           perform until session-logout
+
+               perform p100-setup
 
-           perform p200-process until done
+               perform p200-process until done
 
-           perform p300-end
+               perform p300-end
+
+           end-perform
 
            goback.
 
@@ -190,14 +281,50 @@
 
            move spaces to user-option.
 
+           perform p110-resolve-file-paths.
+
+       p110-resolve-file-paths.
+
+           accept ws-data-dir from environment "TPM_DATA_DIR".
+
+           if ws-data-dir equal spaces
+
+               move "C:\gagodata\tpm\" to ws-data-dir
+
+           end-if.
+
+           string function trim (ws-data-dir) "users.dat"
+             delimited by size into ws-path-userfile.
+
+           string function trim (ws-data-dir) "seqctl.dat"
+             delimited by size into ws-path-seqctlfile.
+
+           string function trim (ws-data-dir) "audit.log"
+             delimited by size into ws-path-auditfile.
+
+           string function trim (ws-data-dir) "archive.log"
+             delimited by size into ws-path-archivefile.
+
        p200-process.
 
            perform p210-getsystemdate
 
+           perform p220-check-session-timeout.
+
+           if session-logout
+
+               move "1" to ws-done
+
+               exit
+
+           end-if
+
            display user-screen
 
            accept user-screen.
 
+           move ws-system-date to ws-session-last-activity.
+
            if ws-role1 = "Y" or ws-role1 = "y"
 
                move "Y" to ws-role1
@@ -238,7 +365,20 @@
 
            end-if
 
-           if user-option not equals space
+           if ws-user-locked = "Y" or ws-user-locked = "y"
+               move "Y" to ws-user-locked
+           else
+               move "N" to ws-user-locked
+               move zero to ws-user-failed-attempts
+           end-if
+
+           if ws-user-must-change
+               move "Y" to ws-user-must-change-pwd
+           else
+               move "N" to ws-user-must-change-pwd
+           end-if
+
+           if user-option not equal space
 
                move "1" to ws-done
 
@@ -246,13 +386,26 @@
 
            end-if
 
-           if not done
+           if not done and
+             ws-browse-role-filter not equal spaces
+
+               move ws-browse-role-filter to
+                 ws-user-browse-role-filter
+
+               call "111UserList"
+
+               move spaces to ws-browse-role-filter
+
+           else
+
+             if not done
 
                if new-user
 
                    move spaces to ws-user-id
 
-                   if ws-user-name not equals spaces
+                   if ws-user-name not equal spaces and
+                     ws-user-password not equal spaces
 
                        perform p230-save-new-user
 
@@ -264,13 +417,14 @@
                    else
 
                        move
-                         "ERROR: Name is required." to ws-error
+                         "ERROR: Name and password are required." to
+                         ws-error
 
                    end-if
 
                ELSE
 
-                   if ws-user-id not equals space
+                   if ws-user-id not equal space
 
                        evaluate TRUE
 
@@ -311,10 +465,13 @@
 
                end-if
 
+             end-if
+
            end-if.
 
            copy "get-system-date.cpy".
 
+           copy "check-session-timeout.cpy".
 
 
 
@@ -326,7 +483,13 @@
 
            move "N" to ws-delete-user
 
-           move spaces to ws-user-record.
+           move spaces to ws-user-record
+
+           move spaces to ws-user-password-saved
+
+           move "N" to ws-user-locked
+
+           move zero to ws-user-failed-attempts.
 
        p230-save-new-user.
 
@@ -336,10 +499,20 @@
 
            move ws-user-record to userrec
 
-           write userrec
+           write userrec.
+
+           perform p990-check-file-status
 
            CLOSE userfile.
 
+           move "USER" to ws-audit-type
+
+           move ws-user-id to ws-audit-key
+
+           move "CREATE" to ws-audit-action
+
+           perform p900-write-audit.
+
        p240-read-user.
 
            move "0" to invalid-data
@@ -369,6 +542,10 @@
 
                move userrec to ws-user-record
 
+               move ws-user-password to ws-user-password-saved
+
+               move spaces to ws-user-password
+
                move "User record retrieved." to ws-error
 
            else
@@ -383,6 +560,12 @@
 
        p250-update-user.
 
+           if ws-user-password equal spaces
+
+               move ws-user-password-saved to ws-user-password
+
+           end-if
+
            open i-o userfile
 
            move ws-user-record to userrec
@@ -393,11 +576,23 @@
 
                    move "User record not found." to ws-error
 
+                   CLOSE userfile
+
                not invalid key
 
                    move "User record updated." to ws-error
 
-                   CLOSE userfile.
+                   perform p990-check-file-status
+
+                   CLOSE userfile
+
+                   move "USER" to ws-audit-type
+
+                   move ws-user-id to ws-audit-key
+
+                   move "UPDATE" to ws-audit-action
+
+                   perform p900-write-audit.
 
        p260-delete-user.
 
@@ -405,20 +600,94 @@
 
            move ws-user-record to userrec
 
+           move userrec to ws-archive-data
+
+           move "USER" to ws-audit-type
+
+           move ws-user-id to ws-audit-key
+
+           perform p905-write-archive
+
            delete userfile record
 
                invalid key
 
                    move "User record not found." to ws-error
 
+                   CLOSE userfile
+
                not invalid key
 
                    move "User record deleted." to ws-error
 
-                   CLOSE userfile.
+                   perform p990-check-file-status
+
+                   CLOSE userfile
+
+                   move "USER" to ws-audit-type
+
+                   move ws-user-id to ws-audit-key
+
+                   move "DELETE" to ws-audit-action
+
+                   perform p900-write-audit.
 
        p270-generate-reference.
 
+           move "0" to invalid-data
+
+           open i-o seqctlfile
+
+           if file-status = "35"
+
+               close seqctlfile
+
+               open output seqctlfile
+
+               close seqctlfile
+
+               open i-o seqctlfile
+
+           end-if
+
+           move "USERS     " to Seq-Key
+
+           read seqctlfile
+
+               invalid key
+
+                   move "1" to invalid-data
+
+           end-read
+
+           if key-not-found
+
+               perform p271-seed-reference-from-scan
+
+               write Seq-Record
+
+           else
+
+               add 1 to Seq-Next-Value
+
+               rewrite Seq-Record
+
+           end-if
+
+           close seqctlfile.
+
+           move Seq-Next-Value to ws-numeric-reference
+
+           move ws-numeric-reference to ws-next-reference
+
+           move ws-next-reference to ws-user-id.
+
+       p271-seed-reference-from-scan.
+
+      *  RUNS ONLY THE FIRST TIME A REFERENCE IS EVER ISSUED, WHEN THE
+      *  SEQUENCE CONTROL FILE HAS NO ROW FOR THIS FILE YET - SEEDS IT
+      *  FROM THE HIGHEST KEY ALREADY ON USERFILE SO NUMBERING CARRIES
+      *  ON FROM WHERE IT LEFT OFF.
            move "0" to end-of-file
 
            open input userfile
@@ -452,9 +721,9 @@
 
            add 1 to ws-numeric-reference
 
-           move ws-numeric-reference to ws-next-reference
+           move ws-numeric-reference to Seq-Next-Value
 
-           move ws-next-reference to ws-user-id.
+           move "USERS     " to Seq-Key.
 
        p280-name-search.
 
@@ -496,10 +765,98 @@
 
            end-if.
 
+       p990-check-file-status.
+
+      *  SURFACES AND LOGS ANY FILE-STATUS CODE OTHER THAN SUCCESS
+      *  (00), END OF FILE (10) OR NOT-FOUND-ON-FIRST-OPEN (35)
+      *  INSTEAD OF SILENTLY CARRYING ON.
+           move file-status to ws-fileio-last-status
+
+           if ws-fileio-last-status not equal "00" and
+             ws-fileio-last-status not equal "10" and
+             ws-fileio-last-status not equal "35"
+
+               string "File I/O error, status " ws-fileio-last-status
+                 delimited by size into ws-error
+
+               move "SYSTEM" to ws-audit-type
+
+               move ws-fileio-last-status to ws-audit-key
+
+               move "FILE-ERR" to ws-audit-action
+
+               perform p900-write-audit
+
+           end-if.
+
+       p900-write-audit.
+
+      *  APPENDS ONE LINE TO THE AUDIT LOG FOR THE CREATE/UPDATE/
+      *  DELETE JUST PERFORMED - WHO DID IT, TO WHAT RECORD, AND WHEN.
+           move ws-system-date to Audit-Timestamp
+
+           move ws-session-user-id to Audit-User-ID
+
+           move ws-audit-type to Audit-Record-Type
+
+           move ws-audit-key to Audit-Key-Value
+
+           move ws-audit-action to Audit-Action
+
+           open extend auditfile
+
+           if file-status = "35"
+
+               close auditfile
+
+               open output auditfile
+
+               close auditfile
+
+               open extend auditfile
+
+           end-if
+
+           write Audit-Record
+
+           close auditfile.
+
+       p905-write-archive.
+
+      *  APPENDS A FULL COPY OF THE RECORD TO THE ARCHIVE LOG BEFORE
+      *  IT IS DELETED, SO A HARD DELETE NEVER LOSES DATA.
+           move ws-system-date to Archive-Timestamp
+
+           move ws-session-user-id to Archive-User-ID
+
+           move ws-audit-type to Archive-Record-Type
+
+           move ws-audit-key to Archive-Key-Value
+
+           move ws-archive-data to Archive-Data
+
+           open extend archivefile
+
+           if file-status = "35"
+
+               close archivefile
+
+               open output archivefile
+
+               close archivefile
+
+               open extend archivefile
+
+           end-if
+
+           write Archive-Record
+
+           close archivefile.
+
        p300-end.
 
            copy "menuoption.cpy".
-      
+
 
 
        end program 101User.
\ No newline at end of file
