@@ -0,0 +1,522 @@
+       identification division.
+
+       program-id. 111UserList IS recursive.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+              select userfile assign dynamic
+                ws-path-userfile
+
+              organization indexed
+
+              access dynamic
+
+              file status file-status
+
+              record key user-id OF userrec.
+
+       data division.
+
+       file section.
+
+       fd userfile.
+
+       copy "userrec.cpy".
+
+       working-storage section.
+
+       01 user-option PIC x(1) value space.
+
+       01 ws-error pic x(70) value spaces.
+
+       01 file-status pic xx.
+
+       01 ws-path-userfile pic x(60) value spaces.
+
+       copy "data-dir.cpy".
+
+       01 ws-end-of-file pic x value "0".
+
+         88 eof value "1".
+
+       01 ws-filter-display pic x(60) value spaces.
+
+       01 ws-record-matches pic x(1) value "N".
+
+         88 record-matches value "Y".
+
+       01 ws-browse-line-count pic 9(2) value 0.
+
+       01 ws-browse-more PIC X(1) value "N".
+
+         88 browse-more value "Y".
+
+       01 ws-browse-idx pic 9(2) value 0.
+
+       01 ws-browse-table.
+
+         03 ws-browse-line occurs 15 times.
+
+           05 ws-browse-id pic x(10).
+
+           05 ws-browse-name pic x(30).
+
+           05 ws-browse-role1 pic x(1).
+
+           05 ws-browse-role2 pic x(1).
+
+           05 ws-browse-role3 pic x(1).
+
+           05 ws-browse-role4 pic x(1).
+
+           05 ws-browse-locked pic x(1).
+
+       copy "system-date-variables.cpy".
+
+       copy "session-timeout-variables.cpy".
+
+       copy "session-record.cpy".
+
+       copy "user-browse-criteria.cpy".
+
+       SCREEN SECTION.
+
+       01 UserList-screen.
+
+         03 blank screen.
+
+         copy "screen-header.cpy".
+
+         03 foreground-colour 14 line 2 col 2 value
+           "USERS BY ROLE".
+
+         03 line 4 col 2 value "Filter:   [".
+
+         03 pic x(60) using ws-filter-display line 4 col 13.
+
+         03 value "]".
+
+         03 line 5 col 2 value
+           "Ref       Name                           A B S V L".
+
+         03 pic x(10) using ws-browse-id (1) line 6 col 2.
+
+         03 pic x(30) using ws-browse-name (1) line 6 col 13.
+
+         03 pic x(1) using ws-browse-role1 (1) line 6 col 45.
+
+         03 pic x(1) using ws-browse-role2 (1) line 6 col 47.
+
+         03 pic x(1) using ws-browse-role3 (1) line 6 col 49.
+
+         03 pic x(1) using ws-browse-role4 (1) line 6 col 51.
+
+         03 pic x(1) using ws-browse-locked (1) line 6 col 53.
+
+         03 pic x(10) using ws-browse-id (2) line 7 col 2.
+
+         03 pic x(30) using ws-browse-name (2) line 7 col 13.
+
+         03 pic x(1) using ws-browse-role1 (2) line 7 col 45.
+
+         03 pic x(1) using ws-browse-role2 (2) line 7 col 47.
+
+         03 pic x(1) using ws-browse-role3 (2) line 7 col 49.
+
+         03 pic x(1) using ws-browse-role4 (2) line 7 col 51.
+
+         03 pic x(1) using ws-browse-locked (2) line 7 col 53.
+
+         03 pic x(10) using ws-browse-id (3) line 8 col 2.
+
+         03 pic x(30) using ws-browse-name (3) line 8 col 13.
+
+         03 pic x(1) using ws-browse-role1 (3) line 8 col 45.
+
+         03 pic x(1) using ws-browse-role2 (3) line 8 col 47.
+
+         03 pic x(1) using ws-browse-role3 (3) line 8 col 49.
+
+         03 pic x(1) using ws-browse-role4 (3) line 8 col 51.
+
+         03 pic x(1) using ws-browse-locked (3) line 8 col 53.
+
+         03 pic x(10) using ws-browse-id (4) line 9 col 2.
+
+         03 pic x(30) using ws-browse-name (4) line 9 col 13.
+
+         03 pic x(1) using ws-browse-role1 (4) line 9 col 45.
+
+         03 pic x(1) using ws-browse-role2 (4) line 9 col 47.
+
+         03 pic x(1) using ws-browse-role3 (4) line 9 col 49.
+
+         03 pic x(1) using ws-browse-role4 (4) line 9 col 51.
+
+         03 pic x(1) using ws-browse-locked (4) line 9 col 53.
+
+         03 pic x(10) using ws-browse-id (5) line 10 col 2.
+
+         03 pic x(30) using ws-browse-name (5) line 10 col 13.
+
+         03 pic x(1) using ws-browse-role1 (5) line 10 col 45.
+
+         03 pic x(1) using ws-browse-role2 (5) line 10 col 47.
+
+         03 pic x(1) using ws-browse-role3 (5) line 10 col 49.
+
+         03 pic x(1) using ws-browse-role4 (5) line 10 col 51.
+
+         03 pic x(1) using ws-browse-locked (5) line 10 col 53.
+
+         03 pic x(10) using ws-browse-id (6) line 11 col 2.
+
+         03 pic x(30) using ws-browse-name (6) line 11 col 13.
+
+         03 pic x(1) using ws-browse-role1 (6) line 11 col 45.
+
+         03 pic x(1) using ws-browse-role2 (6) line 11 col 47.
+
+         03 pic x(1) using ws-browse-role3 (6) line 11 col 49.
+
+         03 pic x(1) using ws-browse-role4 (6) line 11 col 51.
+
+         03 pic x(1) using ws-browse-locked (6) line 11 col 53.
+
+         03 pic x(10) using ws-browse-id (7) line 12 col 2.
+
+         03 pic x(30) using ws-browse-name (7) line 12 col 13.
+
+         03 pic x(1) using ws-browse-role1 (7) line 12 col 45.
+
+         03 pic x(1) using ws-browse-role2 (7) line 12 col 47.
+
+         03 pic x(1) using ws-browse-role3 (7) line 12 col 49.
+
+         03 pic x(1) using ws-browse-role4 (7) line 12 col 51.
+
+         03 pic x(1) using ws-browse-locked (7) line 12 col 53.
+
+         03 pic x(10) using ws-browse-id (8) line 13 col 2.
+
+         03 pic x(30) using ws-browse-name (8) line 13 col 13.
+
+         03 pic x(1) using ws-browse-role1 (8) line 13 col 45.
+
+         03 pic x(1) using ws-browse-role2 (8) line 13 col 47.
+
+         03 pic x(1) using ws-browse-role3 (8) line 13 col 49.
+
+         03 pic x(1) using ws-browse-role4 (8) line 13 col 51.
+
+         03 pic x(1) using ws-browse-locked (8) line 13 col 53.
+
+         03 pic x(10) using ws-browse-id (9) line 14 col 2.
+
+         03 pic x(30) using ws-browse-name (9) line 14 col 13.
+
+         03 pic x(1) using ws-browse-role1 (9) line 14 col 45.
+
+         03 pic x(1) using ws-browse-role2 (9) line 14 col 47.
+
+         03 pic x(1) using ws-browse-role3 (9) line 14 col 49.
+
+         03 pic x(1) using ws-browse-role4 (9) line 14 col 51.
+
+         03 pic x(1) using ws-browse-locked (9) line 14 col 53.
+
+         03 pic x(10) using ws-browse-id (10) line 15 col 2.
+
+         03 pic x(30) using ws-browse-name (10) line 15 col 13.
+
+         03 pic x(1) using ws-browse-role1 (10) line 15 col 45.
+
+         03 pic x(1) using ws-browse-role2 (10) line 15 col 47.
+
+         03 pic x(1) using ws-browse-role3 (10) line 15 col 49.
+
+         03 pic x(1) using ws-browse-role4 (10) line 15 col 51.
+
+         03 pic x(1) using ws-browse-locked (10) line 15 col 53.
+
+         03 pic x(10) using ws-browse-id (11) line 16 col 2.
+
+         03 pic x(30) using ws-browse-name (11) line 16 col 13.
+
+         03 pic x(1) using ws-browse-role1 (11) line 16 col 45.
+
+         03 pic x(1) using ws-browse-role2 (11) line 16 col 47.
+
+         03 pic x(1) using ws-browse-role3 (11) line 16 col 49.
+
+         03 pic x(1) using ws-browse-role4 (11) line 16 col 51.
+
+         03 pic x(1) using ws-browse-locked (11) line 16 col 53.
+
+         03 pic x(10) using ws-browse-id (12) line 17 col 2.
+
+         03 pic x(30) using ws-browse-name (12) line 17 col 13.
+
+         03 pic x(1) using ws-browse-role1 (12) line 17 col 45.
+
+         03 pic x(1) using ws-browse-role2 (12) line 17 col 47.
+
+         03 pic x(1) using ws-browse-role3 (12) line 17 col 49.
+
+         03 pic x(1) using ws-browse-role4 (12) line 17 col 51.
+
+         03 pic x(1) using ws-browse-locked (12) line 17 col 53.
+
+         03 pic x(10) using ws-browse-id (13) line 18 col 2.
+
+         03 pic x(30) using ws-browse-name (13) line 18 col 13.
+
+         03 pic x(1) using ws-browse-role1 (13) line 18 col 45.
+
+         03 pic x(1) using ws-browse-role2 (13) line 18 col 47.
+
+         03 pic x(1) using ws-browse-role3 (13) line 18 col 49.
+
+         03 pic x(1) using ws-browse-role4 (13) line 18 col 51.
+
+         03 pic x(1) using ws-browse-locked (13) line 18 col 53.
+
+         03 pic x(10) using ws-browse-id (14) line 19 col 2.
+
+         03 pic x(30) using ws-browse-name (14) line 19 col 13.
+
+         03 pic x(1) using ws-browse-role1 (14) line 19 col 45.
+
+         03 pic x(1) using ws-browse-role2 (14) line 19 col 47.
+
+         03 pic x(1) using ws-browse-role3 (14) line 19 col 49.
+
+         03 pic x(1) using ws-browse-role4 (14) line 19 col 51.
+
+         03 pic x(1) using ws-browse-locked (14) line 19 col 53.
+
+         03 pic x(10) using ws-browse-id (15) line 20 col 2.
+
+         03 pic x(30) using ws-browse-name (15) line 20 col 13.
+
+         03 pic x(1) using ws-browse-role1 (15) line 20 col 45.
+
+         03 pic x(1) using ws-browse-role2 (15) line 20 col 47.
+
+         03 pic x(1) using ws-browse-role3 (15) line 20 col 49.
+
+         03 pic x(1) using ws-browse-role4 (15) line 20 col 51.
+
+         03 pic x(1) using ws-browse-locked (15) line 20 col 53.
+
+         03 line 23 col 2 pic x(70) from ws-error.
+
+       copy "menuprint.cpy".
+
+       procedure division.
+
+       main section.
+
+           perform p110-resolve-file-paths.
+
+           perform until session-logout
+
+               perform p001-list
+
+           end-perform
+
+           goback.
+
+       myproc section.
+
+       p110-resolve-file-paths.
+
+           accept ws-data-dir from environment "TPM_DATA_DIR".
+
+           if ws-data-dir equal spaces
+
+               move "C:\gagodata\tpm\" to ws-data-dir
+
+           end-if.
+
+           string function trim (ws-data-dir) "users.dat"
+             delimited by size into ws-path-userfile.
+
+       p001-list.
+
+           move spaces to ws-error
+
+           perform p305-build-filter-display
+
+           perform p310-scan-users
+
+           if browse-more
+
+               move
+                 "Showing first 15 matches - narrow the filter to"
+                 & " see others."
+
+                 to ws-error
+
+           end-if
+
+           perform p210-getsystemdate
+
+           perform p220-check-session-timeout
+
+           if session-logout
+
+               exit
+
+           end-if
+
+           display UserList-screen
+
+           accept UserList-screen
+
+           move ws-system-date to ws-session-last-activity
+
+           Copy "menuoption.cpy".
+
+           copy "get-system-date.cpy".
+
+           copy "check-session-timeout.cpy".
+
+       p305-build-filter-display.
+
+           move spaces to ws-filter-display
+
+           string
+             "Role="
+
+             ws-user-browse-role-filter
+
+             delimited by size
+
+             into ws-filter-display.
+
+       p310-scan-users.
+
+           move 0 to ws-browse-line-count
+
+           move "N" to ws-browse-more
+
+           move spaces to ws-browse-table
+
+           move "0" to ws-end-of-file
+
+           open input userfile
+
+           if file-status not equal "35"
+
+               perform until eof
+
+                   read userfile next record
+
+                       at end
+
+                           move "1" to ws-end-of-file
+
+                       not at end
+
+                           perform p330-check-match
+
+                           if record-matches
+
+                               if ws-browse-line-count < 15
+
+                                   add 1 to ws-browse-line-count
+
+                                   move ws-browse-line-count to
+                                     ws-browse-idx
+
+                                   move user-id to
+                                     ws-browse-id (ws-browse-idx)
+
+                                   move user-name to
+                                     ws-browse-name (ws-browse-idx)
+
+                                   move user-role1 to
+                                     ws-browse-role1 (ws-browse-idx)
+
+                                   move user-role2 to
+                                     ws-browse-role2 (ws-browse-idx)
+
+                                   move user-role3 to
+                                     ws-browse-role3 (ws-browse-idx)
+
+                                   move user-role4 to
+                                     ws-browse-role4 (ws-browse-idx)
+
+                                   move user-locked to
+                                     ws-browse-locked (ws-browse-idx)
+
+                               else
+
+                                   move "Y" to ws-browse-more
+
+                               end-if
+
+                           end-if
+
+               end-perform
+
+           end-if.
+
+           close userfile.
+
+       p330-check-match.
+
+      *  A BLANK FILTER MATCHES EVERY USER. OTHERWISE THE FILTER
+      *  LETTER SELECTS THE ONE ROLE FLAG IT STANDS FOR - A FOR
+      *  ADMIN, B FOR BOOKINGS, S FOR SALES, V FOR VIEWINGS.
+           move "Y" to ws-record-matches
+
+           evaluate function upper-case
+             (ws-user-browse-role-filter)
+
+               when "A"
+
+                   if user-role1 not equal "Y"
+
+                       move "N" to ws-record-matches
+
+                   end-if
+
+               when "B"
+
+                   if user-role2 not equal "Y"
+
+                       move "N" to ws-record-matches
+
+                   end-if
+
+               when "S"
+
+                   if user-role3 not equal "Y"
+
+                       move "N" to ws-record-matches
+
+                   end-if
+
+               when "V"
+
+                   if user-role4 not equal "Y"
+
+                       move "N" to ws-record-matches
+
+                   end-if
+
+               when other
+
+                   continue
+
+           end-evaluate.
+
+       end program 111UserList.
