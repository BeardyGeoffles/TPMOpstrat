@@ -4,11 +4,13 @@
 
        environment division.
 
+       configuration section.
+
        input-output section.
 
        file-control.
 
-              select custfile assign "C:\gagodata\tpm\customers.dat"
+              select custfile assign dynamic ws-path-custfile
 
               organization indexed
 
@@ -18,7 +20,43 @@
 
               record key cust-id OF custrec.
 
-       configuration section.
+              select seqctlfile assign dynamic ws-path-seqctlfile
+
+              organization indexed
+
+              access dynamic
+
+              file status file-status
+
+              record key Seq-Key OF Seq-Record.
+
+              select auditfile assign dynamic ws-path-auditfile
+
+              organization line sequential
+
+              file status file-status.
+
+              select archivefile assign dynamic ws-path-archivefile
+
+              organization line sequential
+
+              file status file-status.
+
+              select PropertyFile assign dynamic ws-path-propertyfile
+
+              organization indexed
+
+              access dynamic
+
+              file status file-status
+
+              record key Property-ID OF Property-Record.
+
+              select letterfile assign dynamic ws-path-letterfile
+
+              organization line sequential
+
+              file status file-status.
 
        data division.
 
@@ -26,12 +64,27 @@
 
        fd custfile.
 
-       01 custrec.
-         03 cust-id pic X(10).
-         03 cust-name pic X(30).
-         03 cust-address1 pic X(40).
-         03 cust-address2 pic X(40).
-         03 cust-postcode pic X(10).
+       copy "custrec.cpy".
+
+       fd seqctlfile.
+
+       copy "seqrec.cpy".
+
+       fd auditfile.
+
+       copy "auditrec.cpy".
+
+       fd archivefile.
+
+       copy "archiverec.cpy".
+
+       fd PropertyFile.
+
+       copy "property-record.cpy".
+
+       fd letterfile.
+
+       copy "letterrec.cpy".
 
        working-storage section.
 
@@ -47,6 +100,10 @@
 
          05 ws-cust-postcode PIC X(10) value spaces.
 
+         05 ws-cust-phone PIC X(15) value spaces.
+
+         05 ws-cust-email PIC X(40) value spaces.
+
        01 ws-new-customer PIC X(1) value "N".
 
          88 new-customer value "Y" "y".
@@ -63,8 +120,50 @@
 
        01 ws-error pic x(70) VALUE spaces.
 
+       01 ws-valid-postcode pic x(1) value "0".
+
+         88 valid-postcode value "1".
+
+       01 ws-pc-outward pic x(4) value spaces.
+
+       01 ws-pc-inward pic x(3) value spaces.
+
+       01 ws-duplicate-customer pic x(1) value "N".
+
+         88 duplicate-customer value "Y".
+
+       01 ws-dup-cust-id pic x(10) value spaces.
+
+       01 ws-fileio-last-status pic xx value spaces.
+
+       01 ws-print-letter pic x(1) value "N".
+
+         88 print-letter value "Y" "y".
+
+       01 ws-letter-max-price pic 9(9)v99 value zero.
+
+       01 ws-letter-match-count pic 9(3) value zero.
+
+       01 ws-letter-cur-price pic 9(9)v99 value zero.
+
+       01 ws-letter-filt-len pic 9(3) value zero.
+
+       01 ws-letter-record-matches pic x(1) value "N".
+
+         88 letter-record-matches value "Y".
+
+       01 ws-view-properties pic x(1) value "N".
+
+         88 view-properties value "Y" "y".
+
        copy "system-date-variables.cpy".
 
+       copy "session-timeout-variables.cpy".
+
+       copy "property-browse-criteria.cpy".
+
+       copy "session-record.cpy".
+
        01 ws-done pic x(1) value "0".
 
          88 done value "1".
@@ -79,10 +178,32 @@
 
        01 file-status pic xx.
 
+       01 ws-path-custfile pic x(60) value spaces.
+
+       01 ws-path-seqctlfile pic x(60) value spaces.
+
+       01 ws-path-auditfile pic x(60) value spaces.
+
+       01 ws-path-archivefile pic x(60) value spaces.
+
+       01 ws-path-propertyfile pic x(60) value spaces.
+
+       01 ws-path-letterfile pic x(60) value spaces.
+
+       copy "data-dir.cpy".
+
        01 ws-next-reference pic x(10) value spaces.
 
        01 ws-numeric-reference pic 9(10) value 0.
 
+       01 ws-audit-type pic x(10) value spaces.
+
+       01 ws-audit-key pic x(10) value spaces.
+
+       01 ws-audit-action pic x(10) value spaces.
+
+       01 ws-archive-data pic x(250) value spaces.
+
        Screen section.
 
        01 customer-screen.
@@ -133,18 +254,47 @@
 
          03 value "]".
 
+         03 line 14 col 2 value "Phone:            [".
+
+         03 pic x(15) using ws-cust-phone highlight prompt " ".
+
+         03 value "]".
+
+         03 line 15 col 2 value "Email:            [".
+
+         03 pic x(40) using ws-cust-email highlight prompt " ".
+
+         03 value "]".
+
          03 line 16 col 2 value "Delete customer?: [".
 
          03 pic x(1) using ws-delete-customer highlight prompt " ".
 
          03 value "]".
 
+         03 line 17 col 2 value "Letter - matching Properties? [".
+
+         03 pic x(1) using ws-print-letter highlight prompt " ".
+
+         03 line 17 col 34 value "]  Max price: [".
+
+         03 PIC ZZZ,ZZZ,ZZZ.ZZ using ws-letter-max-price
+           highlight prompt " ".
+
+         03 value "]".
+
          03 line 18 col 2 value "Save changes?:    [".
 
          03 pic x(1) using ws-save-changes highlight prompt " ".
 
          03 value "]".
 
+         03 line 19 col 2 value "View Properties?: [".
+
+         03 pic x(1) using ws-view-properties highlight prompt " ".
+
+         03 value "]".
+
       *  MENU
 
          copy "menuprint.cpy".
@@ -155,11 +305,15 @@
 
        MAIN section.
 
-           perform p100-setup
+           perform until session-logout
+
+               perform p100-setup
+
+               perform p200-process until done
 
-           perform p200-process until done
+               perform p300-end
 
-           perform p300-end
+           end-perform
 
            goback.
 
@@ -173,17 +327,59 @@
 
            move spaces to user-option.
 
+           perform p110-resolve-file-paths.
+
+       p110-resolve-file-paths.
+
+           accept ws-data-dir from environment "TPM_DATA_DIR".
+
+           if ws-data-dir equal spaces
+
+               move "C:\gagodata\tpm\" to ws-data-dir
+
+           end-if.
+
+           string function trim (ws-data-dir) "customers.dat"
+             delimited by size into ws-path-custfile.
+
+           string function trim (ws-data-dir) "seqctl.dat"
+             delimited by size into ws-path-seqctlfile.
+
+           string function trim (ws-data-dir) "audit.log"
+             delimited by size into ws-path-auditfile.
+
+           string function trim (ws-data-dir) "archive.log"
+             delimited by size into ws-path-archivefile.
+
+           string function trim (ws-data-dir) "Properties.dat"
+             delimited by size into ws-path-propertyfile.
+
+           string function trim (ws-data-dir) "letter.txt"
+             delimited by size into ws-path-letterfile.
+
        p200-process.
 
            perform p210-getsystemdate
 
+           perform p220-check-session-timeout.
+
+           if session-logout
+
+               move "1" to ws-done
+
+               exit
+
+           end-if
+
            display customer-screen
 
            accept customer-screen.
 
+           move ws-system-date to ws-session-last-activity.
+
       *    TODO - PROCESS MENU KEYS
 
-           if user-option not equals space
+           if user-option not equal space
 
                move "1" to ws-done
 
@@ -193,14 +389,19 @@
 
            if not done
 
+               perform p290-checkvalidpostcode
+
                if new-customer
 
                    move spaces to ws-cust-id
 
-                   if ws-cust-name not equals spaces and
-                     ws-cust-address1 not equals spaces and
-                     ws-cust-address2 not equals spaces and
-                     ws-cust-postcode not equals spaces
+                   perform p295-checkduplicatecustomer
+
+                   if ws-cust-name not equal spaces and
+                     ws-cust-address1 not equal spaces and
+                     ws-cust-address2 not equal spaces and
+                     ws-cust-postcode not equal spaces and
+                     valid-postcode and not duplicate-customer
 
                        perform p230-save-new-customer
 
@@ -213,16 +414,40 @@
 
                    else
 
-                       move
-                       "ERROR: Name, Address and Postcode are required."
+                       if duplicate-customer
+
+                           string
+                             "ERROR: Possible duplicate - "
+                             ws-dup-cust-id
+                             " already has that name and postcode."
+                             delimited by size
+                             into ws-error
+
+                       else
+
+                       if ws-cust-postcode not equal spaces and
+                         not valid-postcode
+
+                           move
+                           "ERROR: Postcode is not a valid UK postcode."
+
+                             to ws-error
+
+                       else
 
-                         to ws-error
+                           move
+                             "ERROR: Name, Address, Postcode required."
+                             to ws-error
+
+                       end-if
+
+                       end-if
 
                    end-if
 
                ELSE
 
-                   if ws-cust-id not equals space
+                   if ws-cust-id not equal space
 
                        evaluate TRUE
 
@@ -241,6 +466,31 @@
 
                                perform p220-blank-fields
 
+                           when print-letter
+
+                               perform
+                                 p265-print-matching-properties-letter
+
+                               move "N" to ws-print-letter
+
+                           when view-properties
+
+                               move ws-cust-id to
+                                 ws-browse-customer-filter
+
+                               call "310PropList"
+
+                               move spaces to
+                                 ws-browse-customer-filter
+
+                               move "N" to ws-view-properties
+
+                           when save-changes and not valid-postcode
+
+                               move
+                                 "Invalid postcode - not saved." to
+                                 ws-error
+
                            when save-changes
 
                                perform p250-update-customer
@@ -267,6 +517,8 @@
 
            copy "get-system-date.cpy".
 
+           copy "check-session-timeout.cpy".
+
        p220-blank-fields.
 
            move "N" to ws-new-customer
@@ -285,10 +537,20 @@
 
            move ws-customer-record to custrec
 
-           write custrec
+           write custrec.
+
+           perform p990-check-file-status
 
            CLOSE custfile.
 
+           move "CUSTOMER" to ws-audit-type
+
+           move ws-cust-id to ws-audit-key
+
+           move "CREATE" to ws-audit-action
+
+           perform p900-write-audit.
+
        p240-read-customer.
 
            move "0" to invalid-data
@@ -342,11 +604,23 @@
 
                    move "Customer record not found." to ws-error
 
+                   CLOSE custfile
+
                not invalid key
 
                    move "Customer record updated." to ws-error
 
-                   CLOSE custfile.
+                   perform p990-check-file-status
+
+                   CLOSE custfile
+
+                   move "CUSTOMER" to ws-audit-type
+
+                   move ws-cust-id to ws-audit-key
+
+                   move "UPDATE" to ws-audit-action
+
+                   perform p900-write-audit.
 
        p260-delete-customer.
 
@@ -354,20 +628,94 @@
 
            move ws-customer-record to custrec
 
+           move custrec to ws-archive-data
+
+           move "CUSTOMER" to ws-audit-type
+
+           move ws-cust-id to ws-audit-key
+
+           perform p905-write-archive
+
            delete custfile record
 
                invalid key
 
                    move "Customer record not found." to ws-error
 
+                   CLOSE custfile
+
                not invalid key
 
                    move "Customer record deleted." to ws-error
 
-                   CLOSE custfile.
+                   perform p990-check-file-status
+
+                   CLOSE custfile
+
+                   move "CUSTOMER" to ws-audit-type
+
+                   move ws-cust-id to ws-audit-key
+
+                   move "DELETE" to ws-audit-action
+
+                   perform p900-write-audit.
 
        p270-generate-reference.
 
+           move "0" to invalid-data
+
+           open i-o seqctlfile
+
+           if file-status = "35"
+
+               close seqctlfile
+
+               open output seqctlfile
+
+               close seqctlfile
+
+               open i-o seqctlfile
+
+           end-if
+
+           move "CUSTOMERS " to Seq-Key
+
+           read seqctlfile
+
+               invalid key
+
+                   move "1" to invalid-data
+
+           end-read
+
+           if key-not-found
+
+               perform p271-seed-reference-from-scan
+
+               write Seq-Record
+
+           else
+
+               add 1 to Seq-Next-Value
+
+               rewrite Seq-Record
+
+           end-if
+
+           close seqctlfile.
+
+           move Seq-Next-Value to ws-numeric-reference
+
+           move ws-numeric-reference to ws-next-reference
+
+           move ws-next-reference to ws-cust-id.
+
+       p271-seed-reference-from-scan.
+
+      *  RUNS ONLY THE FIRST TIME A REFERENCE IS EVER ISSUED, WHEN THE
+      *  SEQUENCE CONTROL FILE HAS NO ROW FOR THIS FILE YET - SEEDS IT
+      *  FROM THE HIGHEST KEY ALREADY ON CUSTFILE SO NUMBERING CARRIES
+      *  ON FROM WHERE IT LEFT OFF.
            move "0" to end-of-file
 
            open input custfile
@@ -401,9 +749,9 @@
 
            add 1 to ws-numeric-reference
 
-           move ws-numeric-reference to ws-next-reference
+           move ws-numeric-reference to Seq-Next-Value
 
-           move ws-next-reference to ws-cust-id.
+           move "CUSTOMERS " to Seq-Key.
 
        p280-name-search.
 
@@ -445,6 +793,322 @@
 
            end-if.
 
+       p265-print-matching-properties-letter.
+
+      *  BUILDS A "PROPERTIES MATCHING YOUR REQUIREMENTS" LETTER FOR
+      *  THIS CUSTOMER - EVERY FOR-SALE PROPERTY WHOSE POSTCODE AREA
+      *  MATCHES THE CUSTOMER'S OWN AND, IF A MAX PRICE WAS GIVEN, IS
+      *  AT OR BELOW IT - AND WRITES IT OUT TO LETTERFILE.
+           move zero to ws-letter-match-count
+
+           open output letterfile
+
+           move spaces to Letter-Text
+
+           string "Dear " function trim (ws-cust-name) ","
+             delimited by size into Letter-Text
+
+           write Letter-Line
+
+           move spaces to Letter-Text
+
+           write Letter-Line
+
+           move
+             "Here are the properties currently matching your"
+             & " requirements:" to Letter-Text
+
+           write Letter-Line
+
+           move spaces to Letter-Text
+
+           write Letter-Line
+
+           move "0" to end-of-file
+
+           open input PropertyFile
+
+           if file-status not equal "35"
+
+               perform until eof
+
+                   read PropertyFile next record
+
+                       at end
+
+                           move "1" to end-of-file
+
+                       not at end
+
+                           perform p266-check-letter-match
+
+               end-perform
+
+           end-if
+
+           close PropertyFile
+
+           if ws-letter-match-count equal zero
+
+               move "  No properties currently match." to
+                 Letter-Text
+
+               write Letter-Line
+
+           end-if
+
+           move spaces to Letter-Text
+
+           write Letter-Line
+
+           move "Yours sincerely," to Letter-Text
+
+           write Letter-Line
+
+           move "Torrans Property Management" to Letter-Text
+
+           write Letter-Line
+
+           close letterfile.
+
+           if ws-letter-match-count equal zero
+
+               move
+                 "Letter printed - no matching properties found." to
+                 ws-error
+
+           else
+
+               move "Letter printed - matching properties listed." to
+                 ws-error
+
+           end-if.
+
+       p266-check-letter-match.
+
+      *  APPLIES THE POSTCODE-AREA AND MAX-PRICE CRITERIA TO THE
+      *  PROPERTY RECORD JUST READ - SAME PREFIX/RANGE SHAPE AS
+      *  310PROPLIST'S P330-CHECK-MATCH.
+           move "Y" to ws-letter-record-matches
+
+           if function upper-case (Property-Status) not equal "FS"
+
+               move "N" to ws-letter-record-matches
+
+           end-if
+
+           if letter-record-matches and
+             function trim (ws-pc-outward) not equal spaces
+
+               move function length
+                 (function trim (ws-pc-outward))
+                 to ws-letter-filt-len
+
+               if function upper-case
+                 (Property-Postcode (1:ws-letter-filt-len)) not equal
+                 function upper-case
+                   (ws-pc-outward (1:ws-letter-filt-len))
+
+                   move "N" to ws-letter-record-matches
+
+               end-if
+
+           end-if
+
+           if letter-record-matches and
+             ws-letter-max-price not equal zero
+
+               move Property-Price to ws-letter-cur-price
+
+               if ws-letter-cur-price > ws-letter-max-price
+
+                   move "N" to ws-letter-record-matches
+
+               end-if
+
+           end-if
+
+           if letter-record-matches
+
+               add 1 to ws-letter-match-count
+
+               move spaces to Letter-Text
+
+               string
+                 "  " Property-Address1 ", " Property-Postcode
+                 " - " Property-Price
+                 delimited by size into Letter-Text
+
+               write Letter-Line
+
+           end-if.
+
+       p290-checkvalidpostcode.
+
+      *  UK POSTCODE SHAPE CHECK - OUTWARD CODE (STARTS WITH A
+      *  LETTER) SPACE INWARD CODE (DIGIT THEN TWO LETTERS), E.G.
+      *  "SW1A 1AA" OR "M1 1AE". A BLANK POSTCODE IS LEFT TO THE
+      *  EXISTING "NOT EQUAL SPACES" REQUIRED-FIELD CHECK.
+           move "0" to ws-valid-postcode
+
+           move spaces to ws-pc-outward
+
+           move spaces to ws-pc-inward
+
+           if ws-cust-postcode not equal spaces
+
+               unstring function trim (ws-cust-postcode)
+                 delimited by " "
+                 into ws-pc-outward ws-pc-inward
+
+               end-unstring
+
+               if ws-pc-outward (1:1) is alphabetic and
+                 function trim (ws-pc-outward) not equal spaces and
+                 ws-pc-inward (1:1) is numeric and
+                 ws-pc-inward (2:1) is alphabetic and
+                 ws-pc-inward (3:1) is alphabetic
+
+                   move "1" to ws-valid-postcode
+
+               end-if
+
+           end-if.
+
+       p295-checkduplicatecustomer.
+
+      *  CATCHES THE SAME CUSTOMER BEING KEYED IN TWICE - SAME NAME
+      *  AND SAME POSTCODE ALREADY ON FILE. NOT A HARD BLOCK ON THE
+      *  POSTCODE VALIDATION'S OWN TERMS; JUST A WARNING GATE ON THE
+      *  NEW-CUSTOMER SAVE.
+           move "N" to ws-duplicate-customer
+
+           move spaces to ws-dup-cust-id
+
+           if ws-cust-name not equal spaces and
+             ws-cust-postcode not equal spaces
+
+               move "0" to end-of-file
+
+               open input custfile
+
+               if file-status not equal "35"
+
+                   perform until eof
+
+                       read custfile next record
+
+                           at end
+
+                               move "1" to end-of-file
+
+                           not at end
+
+                               if cust-name = ws-cust-name and
+                                 cust-postcode = ws-cust-postcode
+
+                                   move "Y" to ws-duplicate-customer
+
+                                   move cust-id to ws-dup-cust-id
+
+                               end-if
+
+                   end-perform
+
+               end-if
+
+               close custfile
+
+           end-if.
+
+       p990-check-file-status.
+
+      *  SURFACES AND LOGS ANY FILE-STATUS CODE OTHER THAN SUCCESS
+      *  (00), END OF FILE (10) OR NOT-FOUND-ON-FIRST-OPEN (35)
+      *  INSTEAD OF SILENTLY CARRYING ON.
+           move file-status to ws-fileio-last-status
+
+           if ws-fileio-last-status not equal "00" and
+             ws-fileio-last-status not equal "10" and
+             ws-fileio-last-status not equal "35"
+
+               string "File I/O error, status " ws-fileio-last-status
+                 delimited by size into ws-error
+
+               move "SYSTEM" to ws-audit-type
+
+               move ws-fileio-last-status to ws-audit-key
+
+               move "FILE-ERR" to ws-audit-action
+
+               perform p900-write-audit
+
+           end-if.
+
+       p900-write-audit.
+
+      *  APPENDS ONE LINE TO THE AUDIT LOG FOR THE CREATE/UPDATE/
+      *  DELETE JUST PERFORMED - WHO DID IT, TO WHAT RECORD, AND WHEN.
+           move ws-system-date to Audit-Timestamp
+
+           move ws-session-user-id to Audit-User-ID
+
+           move ws-audit-type to Audit-Record-Type
+
+           move ws-audit-key to Audit-Key-Value
+
+           move ws-audit-action to Audit-Action
+
+           open extend auditfile
+
+           if file-status = "35"
+
+               close auditfile
+
+               open output auditfile
+
+               close auditfile
+
+               open extend auditfile
+
+           end-if
+
+           write Audit-Record
+
+           close auditfile.
+
+       p905-write-archive.
+
+      *  APPENDS A FULL COPY OF THE RECORD TO THE ARCHIVE LOG BEFORE
+      *  IT IS DELETED, SO A HARD DELETE NEVER LOSES DATA.
+           move ws-system-date to Archive-Timestamp
+
+           move ws-session-user-id to Archive-User-ID
+
+           move ws-audit-type to Archive-Record-Type
+
+           move ws-audit-key to Archive-Key-Value
+
+           move ws-archive-data to Archive-Data
+
+           open extend archivefile
+
+           if file-status = "35"
+
+               close archivefile
+
+               open output archivefile
+
+               close archivefile
+
+               open extend archivefile
+
+           end-if
+
+           write Archive-Record
+
+           close archivefile.
+
        p300-end.
 
            COPY "menuoption.cpy".
