@@ -4,11 +4,13 @@
 
        environment division.
 
+       configuration section.
+
        input-output section.
 
        file-control.
 
-              select PropertyFile assign "C:\gagodata\tpm\Properties.dat"
+              select PropertyFile assign dynamic ws-path-propertyfile
 
               organization indexed
 
@@ -18,7 +20,7 @@
 
               record key Property-ID OF Property-Record.
 
-              select custfile assign "C:\gagodata\tpm\customers.dat"
+              select custfile assign dynamic ws-path-custfile
 
               organization indexed
 
@@ -28,7 +30,50 @@
 
               record key cust-id OF custrec.
 
-       configuration section.
+              select userfile assign dynamic ws-path-userfile
+
+              organization indexed
+
+              access dynamic
+
+              file status file-status
+
+              record key user-id OF userrec.
+
+              select seqctlfile assign dynamic ws-path-seqctlfile
+
+              organization indexed
+
+              access dynamic
+
+              file status file-status
+
+              record key Seq-Key OF Seq-Record.
+
+              select auditfile assign dynamic ws-path-auditfile
+
+              organization line sequential
+
+              file status file-status.
+
+              select archivefile assign dynamic ws-path-archivefile
+
+              organization line sequential
+
+              file status file-status.
+
+              select pricehistfile assign dynamic ws-path-pricehistfile
+
+              organization line sequential
+
+              file status file-status.
+
+              select particularsfile assign dynamic
+                ws-path-particularsfile
+
+              organization line sequential
+
+              file status file-status.
 
        data division.
 
@@ -36,37 +81,35 @@
 
        fd PropertyFile.
 
-       01 Property-Record.
+       copy "property-record.cpy".
 
-         03 Property-ID pic X(10).
-
-         03 Customer-ID pic X(10).
+       fd custfile.
 
-         03 Property-Address1 pic X(25).
+       copy "custrec.cpy".
 
-         03 Property-Address2 pic X(25).
+       fd userfile.
 
-         03 Property-Postcode pic X(10).
+       copy "userrec.cpy".
 
-         03 Property-Price PIC ZZZ,ZZZ,ZZZ.ZZ.
+       fd seqctlfile.
 
-         03 Property-Status pic x(2).
+       copy "seqrec.cpy".
 
-         03 Property-Info pic x(50).
+       fd auditfile.
 
-         03 Sold-date pic x(14).
+       copy "auditrec.cpy".
 
-         03 Sold-price pic ZZZ,ZZZ,ZZZ.ZZ.
+       fd archivefile.
 
-       fd custfile.
+       copy "archiverec.cpy".
 
-       01 custrec.
+       fd pricehistfile.
 
-         03 cust-id pic X(10).
+       copy "pricehistrec.cpy".
 
-         03 cust-name pic X(30).
+       fd particularsfile.
 
-         03 filler pic X(90).
+       copy "particularsrec.cpy".
 
        working-storage section.
 
@@ -94,8 +137,24 @@
 
          03 ws-Sold-price pic ZZZ,ZZZ,ZZZ.ZZ.
 
+         03 ws-user-id pic x(10) value spaces.
+
+         03 ws-Property-Last-Updated pic x(21) value spaces.
+
+         03 ws-Commission-Rate pic 9v99 value zero.
+
+         03 ws-Commission-Amount pic 9(9)v99 value zero.
+
+       01 ws-sold-price-plain pic 9(9)v99 value zero.
+
+       01 ws-asking-price-plain pic 9(9)v99 value zero.
+
+       01 ws-undercut-threshold-plain pic 9(9)v99 value zero.
+
        01 ws-cust-Name PIC X(30) value spaces.
 
+       01 ws-user-Name PIC X(30) value spaces.
+
        01 ws-new-Property PIC X(1) value "N".
 
          88 new-Property value "Y" "y".
@@ -108,12 +167,60 @@
 
          88 save-changes value "Y" "y".
 
+       01 ws-print-particulars PIC X(1) value "N".
+
+         88 print-particulars value "Y" "y".
+
+       01 ws-Property-Listed-Date pic x(8) value spaces.
+
+       01 ws-VAT-Inclusive pic x(1) value "N".
+
+         88 ws-VAT-is-inclusive value "Y" "y".
+
+       01 ws-VAT-net-price pic ZZZ,ZZZ,ZZZ.ZZ value spaces.
+
+       01 ws-VAT-net-price-plain pic 9(9)v99 value zero.
+
        01 user-option PIC X(1) value space.
 
        01 ws-error pic x(70) VALUE spaces.
 
+       01 ws-valid-postcode pic x(1) value "0".
+
+         88 valid-postcode value "1".
+
+       01 ws-pc-outward pic x(4) value spaces.
+
+       01 ws-pc-inward pic x(3) value spaces.
+
+       01 ws-browse-status PIC X(2) value spaces.
+
+       01 ws-browse-address PIC X(25) value spaces.
+
+       01 ws-browse-postcode-prefix PIC X(4) value spaces.
+
+       01 ws-browse-low-price PIC 9(9)v99 value zero.
+
+       01 ws-browse-high-price PIC 9(9)v99 value zero.
+
+       copy "property-browse-criteria.cpy".
+
+       01 ws-supervisor-id pic x(10) value spaces.
+
+       01 ws-supervisor-valid pic x(1) value "0".
+
+         88 supervisor-valid value "1".
+
+       01 ws-undercut-sale pic x(1) value "N".
+
+         88 undercut-sale value "Y".
+
        copy "system-date-variables.cpy".
 
+       copy "session-timeout-variables.cpy".
+
+       copy "session-record.cpy".
+
        01 ws-done pic x(1) value "0".
 
          88 done value "1".
@@ -136,6 +243,60 @@
 
          88 valid-customer value "1".
 
+       01 ws-valid-user pic x(1) value "0".
+
+         88 valid-user value "1".
+
+       01 ws-second-cust-id pic x(10) value spaces.
+
+       01 ws-second-cust-name pic x(30) value spaces.
+
+       01 ws-valid-second-customer pic x(1) value "1".
+
+         88 valid-second-customer value "1".
+
+       01 ws-audit-type pic x(10) value spaces.
+
+       01 ws-audit-key pic x(10) value spaces.
+
+       01 ws-audit-action pic x(10) value spaces.
+
+       01 ws-archive-data pic x(250) value spaces.
+
+       01 ws-old-Property-Price pic 9(9)v99 value zero.
+
+       01 ws-new-Property-Price pic 9(9)v99 value zero.
+
+       01 ws-price-history-needed pic x(1) value "N".
+
+         88 price-history-needed value "Y".
+
+       01 ws-fileio-last-status pic xx value spaces.
+
+       01 ws-read-timestamp pic x(21) value spaces.
+
+       01 ws-update-conflict pic x(1) value "N".
+
+         88 update-conflict value "Y".
+
+       01 ws-path-propertyfile pic x(60) value spaces.
+
+       01 ws-path-custfile pic x(60) value spaces.
+
+       01 ws-path-userfile pic x(60) value spaces.
+
+       01 ws-path-seqctlfile pic x(60) value spaces.
+
+       01 ws-path-auditfile pic x(60) value spaces.
+
+       01 ws-path-archivefile pic x(60) value spaces.
+
+       01 ws-path-pricehistfile pic x(60) value spaces.
+
+       01 ws-path-particularsfile pic x(60) value spaces.
+
+       copy "data-dir.cpy".
+
        Screen section.
 
        01 Property-screen.
@@ -222,6 +383,37 @@
 
          03 value "]".
 
+         03 line 14 col 50 "Comm Rate%:[".
+
+         03 PIC 9.99 using ws-Commission-Rate highlight prompt " ".
+
+         03 value "]".
+
+         03 line 15 col 50 "Commission:[".
+
+         03 PIC ZZZ,ZZZ,ZZZ.ZZ using ws-Commission-Amount highlight
+           prompt " ".
+
+         03 value "]".
+
+         03 line 17 col 2 value "Negotiator no:    [".
+
+         03 pic x(10) using ws-user-id highlight prompt " ".
+
+         03 value "]".
+
+         03 line 17 col 35 value "Negotiator:[".
+
+         03 pic x(30) using ws-user-Name highlight prompt " ".
+
+         03 value "]".
+
+         03 line 18 col 35 value "List by status:   [".
+
+         03 pic x(2) using ws-browse-status highlight prompt " ".
+
+         03 value "]".
+
          03 line 18 col 2 value "Delete Property?: [".
 
          03 pic x(1) using ws-delete-Property highlight prompt " ".
@@ -234,6 +426,68 @@
 
          03 value "]".
 
+         03 line 19 col 35 value "Print particulars?:[".
+
+         03 pic x(1) using ws-print-particulars highlight
+           prompt " ".
+
+         03 value "]".
+
+         03 line 20 col 2 value "Addr has: [".
+
+         03 pic x(25) using ws-browse-address highlight prompt " ".
+
+         03 value "]  Pcode starts: [".
+
+         03 pic x(4) using ws-browse-postcode-prefix highlight
+           prompt " ".
+
+         03 value "]".
+
+         03 line 21 col 2 value "Price from: [".
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-low-price highlight
+           prompt " ".
+
+         03 value "]  to  [".
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-high-price highlight
+           prompt " ".
+
+         03 value "]".
+
+         03 line 22 col 2 value
+           "Supervisor override (if under asking): [".
+
+         03 pic x(10) using ws-supervisor-id highlight prompt " ".
+
+         03 value "]".
+
+         03 line 23 col 2 value "VAT inclusive price?:[".
+
+         03 pic x(1) using ws-VAT-Inclusive highlight prompt " ".
+
+         03 value "]".
+
+         03 line 23 col 35 value "Net of VAT:[".
+
+         03 PIC ZZZ,ZZZ,ZZZ.ZZ using ws-VAT-net-price highlight
+           prompt " ".
+
+         03 value "]".
+
+         03 line 24 col 2 value "Joint owner no:   [".
+
+         03 pic x(10) using ws-second-cust-id highlight prompt " ".
+
+         03 value "]".
+
+         03 line 24 col 35 value "Joint owner:  [".
+
+         03 pic x(30) using ws-second-cust-name highlight prompt " ".
+
+         03 value "]".
+
          03 line 25 col 2 pic x(70) from ws-error.
 
        copy "menuprint.cpy".
@@ -242,11 +496,15 @@
 
        MAIN section.
 
-           perform p100-setup
+           perform until session-logout
 
-           perform p200-process until done
+               perform p100-setup
 
-           perform p300-end
+               perform p200-process until done
+
+               perform p300-end
+
+           end-perform
 
            goback.
 
@@ -260,15 +518,63 @@
 
            move spaces to user-option.
 
+           perform p110-resolve-file-paths.
+
+       p110-resolve-file-paths.
+
+           accept ws-data-dir from environment "TPM_DATA_DIR".
+
+           if ws-data-dir equal spaces
+
+               move "C:\gagodata\tpm\" to ws-data-dir
+
+           end-if.
+
+           string function trim (ws-data-dir) "Properties.dat"
+             delimited by size into ws-path-propertyfile.
+
+           string function trim (ws-data-dir) "customers.dat"
+             delimited by size into ws-path-custfile.
+
+           string function trim (ws-data-dir) "users.dat"
+             delimited by size into ws-path-userfile.
+
+           string function trim (ws-data-dir) "seqctl.dat"
+             delimited by size into ws-path-seqctlfile.
+
+           string function trim (ws-data-dir) "audit.log"
+             delimited by size into ws-path-auditfile.
+
+           string function trim (ws-data-dir) "archive.log"
+             delimited by size into ws-path-archivefile.
+
+           string function trim (ws-data-dir) "pricehist.log"
+             delimited by size into ws-path-pricehistfile.
+
+           string function trim (ws-data-dir) "particulars.txt"
+             delimited by size into ws-path-particularsfile.
+
        p200-process.
 
            perform p210-getsystemdate
 
+           perform p220-check-session-timeout.
+
+           if session-logout
+
+               move "1" to ws-done
+
+               exit
+
+           end-if
+
            display Property-screen
 
            accept Property-screen.
 
-           if user-option not equals space
+           move ws-system-date to ws-session-last-activity.
+
+           if user-option not equal space
 
                move "1" to ws-done
 
@@ -276,10 +582,66 @@
 
            end-if
 
-           if not done
+           if not done and
+             (ws-browse-status not equal spaces or
+             ws-browse-address not equal spaces or
+             ws-browse-postcode-prefix not equal spaces or
+             ws-browse-low-price not equal zero or
+             ws-browse-high-price not equal zero)
+
+               move ws-browse-status to ws-browse-status-filter
+
+               move ws-browse-address to ws-browse-address-filter
+
+               move ws-browse-postcode-prefix to
+                 ws-browse-postcode-filter
+
+               move ws-browse-low-price to ws-browse-price-low
+
+               move ws-browse-high-price to ws-browse-price-high
+
+               move spaces to ws-browse-customer-filter
+
+               call "310PropList"
+
+               move spaces to ws-browse-status-filter
+
+               move spaces to ws-browse-address-filter
+
+               move spaces to ws-browse-postcode-filter
+
+               move zero to ws-browse-price-low
+
+               move zero to ws-browse-price-high
+
+               move spaces to ws-browse-status
+
+               move spaces to ws-browse-address
+
+               move spaces to ws-browse-postcode-prefix
+
+               move zero to ws-browse-low-price
+
+               move zero to ws-browse-high-price
+
+           else
+
+             if not done
 
                perform p502-checkvalidcustomer
 
+               perform p503-checkvaliduser
+
+               perform p504-checkvalidpostcode
+
+               perform p505-check-undercut-sale
+
+               perform p506-check-second-customer
+
+               perform p515-calculate-commission
+
+               perform p516-calculate-vat-net-price
+
                if not valid-property-status
 
                    move spaces to WS-Property-Status
@@ -290,11 +652,13 @@
 
                    move spaces to ws-Property-ID
 
-                   if valid-customer and valid-property-status and
-                     ws-Property-Address1 not equals spaces and
-                     ws-Property-Address2 not equals spaces and
-                     ws-Property-Postcode not equals spaces and
-                     ws-Property-Price not equals spaces
+                   if valid-customer and valid-user and
+                     valid-second-customer and
+                     valid-property-status and valid-postcode and
+                     ws-Property-Address1 not equal spaces and
+                     ws-Property-Address2 not equal spaces and
+                     ws-Property-Postcode not equal spaces and
+                     ws-Property-Price not equal spaces
 
                        perform p230-save-new-Property
 
@@ -307,16 +671,30 @@
 
                    else
 
-                       move
-        "ERROR: Address, postcode, customer, status and price required."
+                       if ws-Property-Postcode not equal spaces and
+                         not valid-postcode
 
-                         to ws-error
+                           move
+                             "ERROR: Postcode is not a valid UK "
+                             & "postcode."
+
+                             to ws-error
+
+                       else
+
+                           move
+                             "ERROR: Address, customer, negotiator, "
+                             & "status and price required."
+
+                             to ws-error
+
+                       end-if
 
                    end-if
 
                ELSE
 
-                   if ws-Property-ID not equals space
+                   if ws-Property-ID not equal space
 
                        evaluate TRUE
 
@@ -335,12 +713,49 @@
 
                                perform p220-blank-fields
 
+                           when save-changes and not valid-postcode
+
+                               move
+                                 "Invalid postcode - not saved." to
+                                 ws-error
+
+                           when save-changes and undercut-sale and
+                             not supervisor-valid
+
+                               move
+                                 "Sale price is below asking price -"
+                                 & " a valid unlocked Admin"
+                                 & " supervisor override id is"
+                                 & " required." to ws-error
+
+                           when save-changes and
+                             not valid-second-customer
+
+                               move
+                                 "Invalid joint owner id - not saved."
+                                 to ws-error
+
+                           when save-changes and
+                             (not valid-customer or not valid-user)
+
+                               move
+                                 "Invalid customer or negotiator id -"
+                                 & " not saved." to ws-error
+
                            when save-changes
 
                                perform p250-update-Property
 
                                move "N" to ws-save-changes
 
+                               move spaces to ws-supervisor-id
+
+                           when print-particulars
+
+                               perform p520-print-particulars
+
+                               move "N" to ws-print-particulars
+
                            when other
 
                                perform p240-read-Property
@@ -351,7 +766,7 @@
 
                    ELSE
 
-                       if ws-Property-Address1 not equals spaces
+                       if ws-Property-Address1 not equal spaces
 
                            perform p280-name-search
 
@@ -361,10 +776,14 @@
 
                end-if
 
+             end-if
+
            end-if.
 
            COPY "get-system-date.cpy".
 
+           copy "check-session-timeout.cpy".
+
        p220-blank-fields.
 
            move "N" to ws-new-Property
@@ -375,7 +794,15 @@
 
            move spaces to ws-Property-record
 
-           move spaces to ws-cust-Name.
+           move spaces to ws-cust-Name
+
+           move spaces to ws-user-Name
+
+           move spaces to ws-second-cust-id
+
+           move spaces to ws-second-cust-name
+
+           move spaces to ws-read-timestamp.
 
        p230-save-new-Property.
 
@@ -385,10 +812,39 @@
 
            move ws-Property-record to Property-Record
 
-           write Property-Record
+           move function upper-case (Property-Status) to
+             Property-Status
+
+           move ws-system-date to Property-Last-Updated
+
+           move ws-system-date(1:8) to Listed-Date
+
+           move ws-Commission-Rate to Commission-Rate
+
+           move ws-Commission-Amount to Commission-Amount
+
+           move ws-VAT-Inclusive to VAT-Inclusive
+
+           move ws-second-cust-id to Second-Customer-ID
+
+           write Property-Record.
+
+           perform p990-check-file-status
 
            CLOSE PropertyFile.
 
+           move "PROPERTY" to ws-audit-type
+
+           move ws-Property-ID to ws-audit-key
+
+           move "CREATE" to ws-audit-action
+
+           perform p900-write-audit.
+
+           move ws-Property-Price to ws-new-Property-Price
+
+           perform p910-write-price-history.
+
        p240-read-Property.
 
            move "0" to invalid-data
@@ -412,10 +868,20 @@
 
                move Property-Record to ws-Property-record
 
+               move Listed-Date to ws-Property-Listed-Date
+
+               move VAT-Inclusive to ws-VAT-Inclusive
+
+               move Second-Customer-ID to ws-second-cust-id
+
+               move Property-Last-Updated to ws-read-timestamp
+
                move "Property record retrieved." to ws-error
 
                perform p502-checkvalidcustomer
 
+               perform p503-checkvaliduser
+
            else
 
                move "Property record does not exist." to ws-error
@@ -428,42 +894,226 @@
 
        p250-update-Property.
 
-           open i-o PropertyFile
+           move function upper-case (WS-Property-Status) to
+             WS-Property-Status
 
-           move ws-Property-record to Property-Record
+           move Property-Price of Property-Record to
+             ws-old-Property-Price
 
-           rewrite Property-Record
+           move ws-Property-Price to ws-new-Property-Price
 
-               invalid key
+           move "N" to ws-price-history-needed
 
-                   move "Property record not found." to ws-error
+           if ws-old-Property-Price not = ws-new-Property-Price or
+             Property-Status of Property-Record not =
+             WS-Property-Status
 
-               not invalid key
+               move "Y" to ws-price-history-needed
 
-                   move "Property record updated." to ws-error
+           end-if
 
-                   CLOSE PropertyFile.
+           if Property-Status of Property-Record = "SO" and
+             WS-Property-Status not = "SO"
 
-       p260-delete-Property.
+      *  RELISTING OR WITHDRAWING A SOLD PROPERTY - THE SALE ITSELF
+      *  IS ALREADY ON THE PRICE HISTORY LOG VIA THE STATUS CHANGE
+      *  ABOVE, SO CLEAR THE LIVE SOLD DATE/AMOUNT RATHER THAN
+      *  CARRYING A STALE SALE FORWARD ONTO THE NEXT LISTING CYCLE.
+               move spaces to ws-Sold-date
 
-           open i-o PropertyFile
+               move zero to ws-Sold-price
 
-           move ws-Property-record to Property-Record
+           end-if
 
-           delete PropertyFile record
+           move "N" to ws-update-conflict
 
-               invalid key
+           open i-o PropertyFile
+
+           move ws-Property-ID to Property-ID
+
+           read PropertyFile
+
+               invalid key
+
+                   move "Property record not found." to ws-error
+
+                   move "Y" to ws-update-conflict
+
+           end-read
+
+           if not update-conflict and
+             Property-Last-Updated not equal ws-read-timestamp
+
+               move
+                 "Record changed by another user - re-read and retry."
+                 to ws-error
+
+               move "Y" to ws-update-conflict
+
+           end-if
+
+           if update-conflict
+
+               CLOSE PropertyFile
+
+           else
+
+               move ws-Property-record to Property-Record
+
+               move ws-system-date to Property-Last-Updated
+
+               move ws-Property-Listed-Date to Listed-Date
+
+               move ws-Commission-Rate to Commission-Rate
+
+               move ws-Commission-Amount to Commission-Amount
+
+               move ws-VAT-Inclusive to VAT-Inclusive
+
+               move ws-second-cust-id to Second-Customer-ID
+
+               rewrite Property-Record
+
+                   invalid key
+
+                       move "Property record not found." to ws-error
+
+                       CLOSE PropertyFile
+
+                   not invalid key
+
+                       move "Property record updated." to ws-error
+
+                       perform p990-check-file-status
+
+                       CLOSE PropertyFile
+
+                       move Property-Last-Updated to ws-read-timestamp
+
+                       move "PROPERTY" to ws-audit-type
+
+                       move ws-Property-ID to ws-audit-key
+
+                       move "UPDATE" to ws-audit-action
+
+                       perform p900-write-audit
+
+                       if price-history-needed
+
+                           perform p910-write-price-history
+
+                       end-if
+
+               end-rewrite
+
+           end-if.
+
+       p260-delete-Property.
+
+           open i-o PropertyFile
+
+           move ws-Property-record to Property-Record
+
+           move ws-read-timestamp to Property-Last-Updated
+
+           move ws-Property-Listed-Date to Listed-Date
+
+           move ws-Commission-Rate to Commission-Rate
+
+           move ws-Commission-Amount to Commission-Amount
+
+           move ws-VAT-Inclusive to VAT-Inclusive
+
+           move ws-second-cust-id to Second-Customer-ID
+
+           move Property-Record to ws-archive-data
+
+           move "PROPERTY" to ws-audit-type
+
+           move ws-Property-ID to ws-audit-key
+
+           perform p905-write-archive
+
+           delete PropertyFile record
+
+               invalid key
 
                    move "Property record not found." to ws-error
 
+                   CLOSE PropertyFile
+
                not invalid key
 
                    move "Property record deleted." to ws-error
 
-                   CLOSE PropertyFile.
+                   perform p990-check-file-status
+
+                   CLOSE PropertyFile
+
+                   move "PROPERTY" to ws-audit-type
+
+                   move ws-Property-ID to ws-audit-key
+
+                   move "DELETE" to ws-audit-action
+
+                   perform p900-write-audit.
 
        p270-generate-reference.
 
+           move "0" to invalid-data
+
+           open i-o seqctlfile
+
+           if file-status = "35"
+
+               close seqctlfile
+
+               open output seqctlfile
+
+               close seqctlfile
+
+               open i-o seqctlfile
+
+           end-if
+
+           move "PROPERTIES" to Seq-Key
+
+           read seqctlfile
+
+               invalid key
+
+                   move "1" to invalid-data
+
+           end-read
+
+           if key-not-found
+
+               perform p271-seed-reference-from-scan
+
+               write Seq-Record
+
+           else
+
+               add 1 to Seq-Next-Value
+
+               rewrite Seq-Record
+
+           end-if
+
+           close seqctlfile.
+
+           move Seq-Next-Value to ws-numeric-reference
+
+           move ws-numeric-reference to ws-next-reference
+
+           move ws-next-reference to ws-Property-ID.
+
+       p271-seed-reference-from-scan.
+
+      *  RUNS ONLY THE FIRST TIME A REFERENCE IS EVER ISSUED, WHEN THE
+      *  SEQUENCE CONTROL FILE HAS NO ROW FOR THIS FILE YET - SEEDS IT
+      *  FROM THE HIGHEST KEY ALREADY ON PROPERTYFILE SO NUMBERING
+      *  CARRIES ON FROM WHERE IT LEFT OFF.
            move "0" to end-of-file
 
            open input PropertyFile
@@ -498,9 +1148,9 @@
 
            add 1 to ws-numeric-reference
 
-           move ws-numeric-reference to ws-next-reference
+           move ws-numeric-reference to Seq-Next-Value
 
-           move ws-next-reference to ws-Property-ID.
+           move "PROPERTIES" to Seq-Key.
 
        p280-name-search.
 
@@ -546,6 +1196,129 @@
 
            copy "menuoption.cpy".
 
+       p990-check-file-status.
+
+      *  SURFACES AND LOGS ANY FILE-STATUS CODE OTHER THAN SUCCESS
+      *  (00), END OF FILE (10) OR NOT-FOUND-ON-FIRST-OPEN (35)
+      *  INSTEAD OF SILENTLY CARRYING ON.
+           move file-status to ws-fileio-last-status
+
+           if ws-fileio-last-status not equal "00" and
+             ws-fileio-last-status not equal "10" and
+             ws-fileio-last-status not equal "35"
+
+               string "File I/O error, status " ws-fileio-last-status
+                 delimited by size into ws-error
+
+               move "SYSTEM" to ws-audit-type
+
+               move ws-fileio-last-status to ws-audit-key
+
+               move "FILE-ERR" to ws-audit-action
+
+               perform p900-write-audit
+
+           end-if.
+
+       p900-write-audit.
+
+      *  APPENDS ONE LINE TO THE AUDIT LOG FOR THE CREATE/UPDATE/
+      *  DELETE JUST PERFORMED - WHO DID IT, TO WHAT RECORD, AND WHEN.
+           move ws-system-date to Audit-Timestamp
+
+           move ws-session-user-id to Audit-User-ID
+
+           move ws-audit-type to Audit-Record-Type
+
+           move ws-audit-key to Audit-Key-Value
+
+           move ws-audit-action to Audit-Action
+
+           open extend auditfile
+
+           if file-status = "35"
+
+               close auditfile
+
+               open output auditfile
+
+               close auditfile
+
+               open extend auditfile
+
+           end-if
+
+           write Audit-Record
+
+           close auditfile.
+
+       p905-write-archive.
+
+      *  APPENDS A FULL COPY OF THE RECORD TO THE ARCHIVE LOG BEFORE
+      *  IT IS DELETED, SO A HARD DELETE NEVER LOSES DATA.
+           move ws-system-date to Archive-Timestamp
+
+           move ws-session-user-id to Archive-User-ID
+
+           move ws-audit-type to Archive-Record-Type
+
+           move ws-audit-key to Archive-Key-Value
+
+           move ws-archive-data to Archive-Data
+
+           open extend archivefile
+
+           if file-status = "35"
+
+               close archivefile
+
+               open output archivefile
+
+               close archivefile
+
+               open extend archivefile
+
+           end-if
+
+           write Archive-Record
+
+           close archivefile.
+
+       p910-write-price-history.
+
+      *  APPENDS ONE LINE TO THE PRICE HISTORY LOG, CAPTURING THE
+      *  PRICE/STATUS/SOLD FIGURES AS THEY STAND AFTER THIS CREATE OR
+      *  UPDATE, SO WITHDRAW-AND-RELIST DOESN'T LOSE THE EARLIER RUN.
+           move ws-Property-ID to PH-Property-ID
+
+           move ws-system-date to PH-Timestamp
+
+           move ws-new-Property-Price to PH-Price
+
+           move WS-Property-Status to PH-Status
+
+           move ws-Sold-date to PH-Sold-Date
+
+           move ws-Sold-price to PH-Sold-Price
+
+           open extend pricehistfile
+
+           if file-status = "35"
+
+               close pricehistfile
+
+               open output pricehistfile
+
+               close pricehistfile
+
+               open extend pricehistfile
+
+           end-if
+
+           write Price-History-Record
+
+           close pricehistfile.
+
        p502-checkvalidcustomer.
 
            move "0" to ws-valid-customer.
@@ -659,4 +1432,433 @@
 
            end-if.
 
+       p503-checkvaliduser.
+
+           move "0" to ws-valid-user.
+
+           if ws-user-id not equal spaces
+
+               if function trim (ws-user-id) is not numeric
+
+                   move spaces to ws-user-id
+
+                   move spaces to ws-user-Name
+
+               else
+
+                   perform p513-read-user
+
+               end-if
+
+           else
+
+               if ws-user-Name not equal spaces
+
+                   perform p523-search-user
+
+               end-if
+
+           end-if.
+
+       p513-read-user.
+
+           move "0" to invalid-data
+
+           move function trim (ws-user-id) to
+             ws-numeric-reference
+
+           move ws-numeric-reference to ws-user-id
+
+           open i-o userfile
+
+           if file-status = "35"
+
+               move "1" to invalid-data
+
+           end-if
+
+           move ws-user-id to user-id of userrec
+
+           read userfile
+
+               invalid key
+
+                   move "1" to invalid-data.
+
+           if not key-not-found
+
+               move user-name of userrec to ws-user-Name
+
+               move "1" to ws-valid-user
+
+           else
+
+               move "Negotiator id not found." to ws-error
+
+               move spaces to ws-user-id
+
+               move spaces to ws-user-Name
+
+               move "0" to ws-valid-user
+
+           end-if.
+
+           close userfile.
+
+       p523-search-user.
+
+           move "0" to end-of-file
+
+           open input userfile
+
+           if file-status not equal "35"
+
+               perform until eof
+
+                   read userfile next record
+
+                       at end
+
+                           move "1" to end-of-file
+
+                       not at end
+
+                           if user-name of userrec = ws-user-Name
+
+                               move user-id of userrec to ws-user-id
+
+                           end-if
+
+               end-perform
+
+           end-if.
+
+           close userfile.
+
+           if ws-user-id not equal spaces
+
+               perform p513-read-user
+
+           else
+
+               move "Negotiator name not found." to ws-error
+
+           end-if.
+
+       p504-checkvalidpostcode.
+
+      *  UK POSTCODE SHAPE CHECK - OUTWARD CODE (STARTS WITH A
+      *  LETTER) SPACE INWARD CODE (DIGIT THEN TWO LETTERS), E.G.
+      *  "SW1A 1AA" OR "M1 1AE". A BLANK POSTCODE IS LEFT TO THE
+      *  EXISTING "NOT EQUAL SPACES" REQUIRED-FIELD CHECK.
+           move "0" to ws-valid-postcode
+
+           move spaces to ws-pc-outward
+
+           move spaces to ws-pc-inward
+
+           if ws-Property-Postcode not equal spaces
+
+               unstring function trim (ws-Property-Postcode)
+                 delimited by " "
+                 into ws-pc-outward ws-pc-inward
+
+               end-unstring
+
+               if ws-pc-outward (1:1) is alphabetic and
+                 function trim (ws-pc-outward) not equal spaces and
+                 ws-pc-inward (1:1) is numeric and
+                 ws-pc-inward (2:1) is alphabetic and
+                 ws-pc-inward (3:1) is alphabetic
+
+                   move "1" to ws-valid-postcode
+
+               end-if
+
+           end-if.
+
+       p505-check-undercut-sale.
+
+      *  A SALE MORE THAN 10% BELOW ASKING PRICE NEEDS AN ADMIN
+      *  SUPERVISOR TO SIGN OFF BEFORE IT CAN BE SAVED - THE OVERRIDE
+      *  ID MUST RESOLVE TO AN UNLOCKED USER WITH THE ADMIN ROLE FLAG
+      *  SET. A SMALL UNDERCUT, WITHIN TOLERANCE, NEEDS NO OVERRIDE.
+           move "N" to ws-undercut-sale
+
+           if function upper-case (WS-Property-Status) equal "SO"
+
+               move ws-Sold-price to ws-sold-price-plain
+
+               move ws-Property-Price to ws-asking-price-plain
+
+               compute ws-undercut-threshold-plain rounded =
+                 ws-asking-price-plain * 0.90
+
+               if ws-sold-price-plain not equal zero and
+                 ws-sold-price-plain < ws-undercut-threshold-plain
+
+                   move "Y" to ws-undercut-sale
+
+               end-if
+
+           end-if
+
+           move "0" to ws-supervisor-valid
+
+           if undercut-sale and ws-supervisor-id not equal spaces
+
+               move "0" to invalid-data
+
+               move function trim (ws-supervisor-id) to
+                 ws-numeric-reference
+
+               open i-o userfile
+
+               if file-status = "35"
+
+                   move "1" to invalid-data
+
+               end-if
+
+               move ws-numeric-reference to user-id of userrec
+
+               read userfile
+
+                   invalid key
+
+                       move "1" to invalid-data
+
+               end-read
+
+               close userfile
+
+               if not key-not-found and
+                 user-role1 of userrec equal "Y" and
+                 not user-is-locked
+
+                   move "1" to ws-supervisor-valid
+
+               end-if
+
+           end-if.
+
+       p506-check-second-customer.
+
+      *  A PROPERTY CAN OPTIONALLY CARRY A SECOND CONTACT (A JOINT
+      *  OWNER) ALONGSIDE THE MAIN CUSTOMER - LEAVING THE FIELD BLANK
+      *  IS VALID AND MEANS THERE IS NO JOINT OWNER.
+           move "1" to ws-valid-second-customer
+
+           move spaces to ws-second-cust-name
+
+           if ws-second-cust-id not equal spaces
+
+               if function trim (ws-second-cust-id) is not numeric
+
+                   move "0" to ws-valid-second-customer
+
+                   move "Joint owner no must be numeric."
+                     to ws-error
+
+               else
+
+                   perform p517-read-second-customer
+
+               end-if
+
+           end-if.
+
+       p517-read-second-customer.
+
+           move "0" to invalid-data
+
+           move function trim (ws-second-cust-id) to
+             ws-numeric-reference
+
+           move ws-numeric-reference to ws-second-cust-id
+
+           open i-o custfile
+
+           if file-status = "35"
+
+               move "1" to invalid-data
+
+           end-if
+
+           move ws-second-cust-id to cust-id of custrec
+
+           read custfile
+
+               invalid key
+
+                   move "1" to invalid-data.
+
+           if not key-not-found
+
+               move cust-name of custrec to ws-second-cust-name
+
+               move "1" to ws-valid-second-customer
+
+           else
+
+               move "Joint owner customer record does not exist."
+                 to ws-error
+
+               move spaces to ws-second-cust-id
+
+               move "0" to ws-valid-second-customer
+
+           end-if.
+
+           close custfile.
+
+       p515-calculate-commission.
+
+      *  COMMISSION IS ONLY EARNED ON AN ACTUAL SALE - COMPUTED FROM
+      *  THE SOLD PRICE AND THE NEGOTIATOR'S AGREED RATE, NOT THE
+      *  ASKING PRICE. ANYTHING OTHER THAN A SOLD PROPERTY WITH A
+      *  RATE AND SOLD PRICE ON IT HAS NO COMMISSION TO SHOW.
+           move ws-Sold-price to ws-sold-price-plain
+
+           if function upper-case (WS-Property-Status) equal "SO" and
+             ws-sold-price-plain not equal zero and
+             ws-Commission-Rate not equal zero
+
+               compute ws-Commission-Amount rounded =
+                 ws-sold-price-plain * ws-Commission-Rate / 100
+
+           else
+
+               move zero to ws-Commission-Amount
+
+           end-if.
+
+       p516-calculate-vat-net-price.
+
+      *  THE ASKING PRICE CAN BE HELD EITHER AS A VAT/FEE-INCLUSIVE
+      *  FIGURE OR AS A NET FIGURE - THIS WORKS OUT THE NET (EX-VAT)
+      *  PRICE FOR DISPLAY SO NEGOTIATORS CAN SEE BOTH WITHOUT HAVING
+      *  TO DO THE SUM THEMSELVES. STANDARD UK VAT RATE OF 20% IS
+      *  USED SINCE THE REPO HOLDS NO PER-PROPERTY VAT RATE.
+           move ws-Property-Price to ws-asking-price-plain
+
+           if ws-VAT-is-inclusive
+
+               compute ws-VAT-net-price-plain rounded =
+                 ws-asking-price-plain / 1.20
+
+           else
+
+               move ws-asking-price-plain to ws-VAT-net-price-plain
+
+           end-if
+
+           move ws-VAT-net-price-plain to ws-VAT-net-price.
+
+       p520-print-particulars.
+
+      *  ONE-PAGE PARTICULARS SHEET FOR THE PROPERTY CURRENTLY HELD
+      *  IN WORKING STORAGE (ALREADY READ BY P240-READ-PROPERTY) -
+      *  WRITTEN OUT TO PARTICULARSFILE, SAME ONE-SHOT OVERWRITE
+      *  SHAPE AS 211CUST'S MATCHING-PROPERTIES LETTER.
+           open output particularsfile
+
+           move spaces to Particulars-Text
+
+           string "PARTICULARS OF SALE - " ws-Property-ID
+             delimited by size into Particulars-Text
+
+           write Particulars-Line
+
+           move spaces to Particulars-Text
+
+           write Particulars-Line
+
+           move spaces to Particulars-Text
+
+           string "Address: " ws-Property-Address1
+             delimited by size into Particulars-Text
+
+           write Particulars-Line
+
+           move spaces to Particulars-Text
+
+           string "         " ws-Property-Address2
+             delimited by size into Particulars-Text
+
+           write Particulars-Line
+
+           move spaces to Particulars-Text
+
+           string "Postcode: " ws-Property-Postcode
+             delimited by size into Particulars-Text
+
+           write Particulars-Line
+
+           move spaces to Particulars-Text
+
+           string "Asking Price: " ws-Property-Price
+             delimited by size into Particulars-Text
+
+           write Particulars-Line
+
+           move spaces to Particulars-Text
+
+           evaluate function upper-case (WS-Property-Status)
+
+               when "FS"
+
+                   move "Status: For Sale" to Particulars-Text
+
+               when "SO"
+
+                   move "Status: Sold" to Particulars-Text
+
+               when "WD"
+
+                   move "Status: Withdrawn" to Particulars-Text
+
+               when other
+
+                   move "Status: Not set" to Particulars-Text
+
+           end-evaluate
+
+           write Particulars-Line
+
+           move spaces to Particulars-Text
+
+           if ws-Property-Listed-Date not equal spaces
+
+               string "Listed: " ws-Property-Listed-Date
+                 delimited by size into Particulars-Text
+
+               write Particulars-Line
+
+               move spaces to Particulars-Text
+
+           end-if
+
+           string "Description: " ws-Property-Info
+             delimited by size into Particulars-Text
+
+           write Particulars-Line
+
+           move spaces to Particulars-Text
+
+           write Particulars-Line
+
+           string "Negotiator: " function trim (ws-user-Name)
+             delimited by size into Particulars-Text
+
+           write Particulars-Line
+
+           move "Torrans Property Management" to Particulars-Text
+
+           write Particulars-Line
+
+           close particularsfile.
+
+           move "Particulars sheet printed." to ws-error.
+
        end program 301Property.
\ No newline at end of file
