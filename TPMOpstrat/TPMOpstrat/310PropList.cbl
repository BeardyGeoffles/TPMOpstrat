@@ -0,0 +1,549 @@
+       identification division.
+
+       program-id. 310PropList IS recursive.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+
+       file-control.
+
+              select PropertyFile assign dynamic
+                ws-path-propertyfile
+
+              organization indexed
+
+              access dynamic
+
+              file status file-status
+
+              record key Property-ID OF Property-Record.
+
+       data division.
+
+       file section.
+
+       fd PropertyFile.
+
+       copy "property-record.cpy".
+
+       working-storage section.
+
+       01 user-option PIC x(1) value space.
+
+       01 ws-error pic x(70) value spaces.
+
+       01 file-status pic xx.
+
+       01 ws-path-propertyfile pic x(60) value spaces.
+
+       copy "data-dir.cpy".
+
+       01 ws-end-of-file pic x value "0".
+
+         88 eof value "1".
+
+       01 ws-filter-display pic x(60) value spaces.
+
+       01 ws-record-matches pic x(1) value "N".
+
+         88 record-matches value "Y".
+
+       01 ws-addr-match pic x(1) value "N".
+
+         88 addr-match value "Y".
+
+       01 ws-filt-len pic 9(2) value 0.
+
+       01 ws-scan-pos pic 9(2) value 0.
+
+       01 ws-cur-price pic 9(9)v99 value zero.
+
+       01 ws-browse-line-count pic 9(2) value 0.
+
+       01 ws-browse-more PIC X(1) value "N".
+
+         88 browse-more value "Y".
+
+       01 ws-browse-idx pic 9(2) value 0.
+
+       01 ws-browse-table.
+
+         03 ws-browse-line occurs 15 times.
+
+           05 ws-browse-id pic x(10).
+
+           05 ws-browse-status-disp pic x(2).
+
+           05 ws-browse-price pic ZZZ,ZZZ,ZZZ.ZZ.
+
+           05 ws-browse-address1 pic x(25).
+
+           05 ws-browse-postcode pic x(10).
+
+       copy "system-date-variables.cpy".
+
+       copy "session-timeout-variables.cpy".
+
+       copy "session-record.cpy".
+
+       copy "property-browse-criteria.cpy".
+
+       SCREEN SECTION.
+
+       01 PropList-screen.
+
+         03 blank screen.
+
+         copy "screen-header.cpy".
+
+         03 foreground-colour 14 line 2 col 2 value
+           "PROPERTIES BY STATUS".
+
+         03 line 4 col 2 value "Filter:   [".
+
+         03 pic x(60) using ws-filter-display line 4 col 13.
+
+         03 value "]".
+
+         03 line 5 col 2 value
+           "Ref       St  Price           Address".
+
+         03 line 5 col 58 value "Postcode".
+
+         03 pic x(10) using ws-browse-id (1) line 6 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (1) line 6 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (1)
+           line 6 col 17.
+
+         03 pic x(25) using ws-browse-address1 (1) line 6 col 32.
+
+         03 pic x(10) using ws-browse-postcode (1) line 6 col 58.
+
+         03 pic x(10) using ws-browse-id (2) line 7 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (2) line 7 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (2)
+           line 7 col 17.
+
+         03 pic x(25) using ws-browse-address1 (2) line 7 col 32.
+
+         03 pic x(10) using ws-browse-postcode (2) line 7 col 58.
+
+         03 pic x(10) using ws-browse-id (3) line 8 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (3) line 8 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (3)
+           line 8 col 17.
+
+         03 pic x(25) using ws-browse-address1 (3) line 8 col 32.
+
+         03 pic x(10) using ws-browse-postcode (3) line 8 col 58.
+
+         03 pic x(10) using ws-browse-id (4) line 9 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (4) line 9 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (4)
+           line 9 col 17.
+
+         03 pic x(25) using ws-browse-address1 (4) line 9 col 32.
+
+         03 pic x(10) using ws-browse-postcode (4) line 9 col 58.
+
+         03 pic x(10) using ws-browse-id (5) line 10 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (5) line 10 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (5)
+           line 10 col 17.
+
+         03 pic x(25) using ws-browse-address1 (5) line 10 col 32.
+
+         03 pic x(10) using ws-browse-postcode (5) line 10 col 58.
+
+         03 pic x(10) using ws-browse-id (6) line 11 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (6) line 11 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (6)
+           line 11 col 17.
+
+         03 pic x(25) using ws-browse-address1 (6) line 11 col 32.
+
+         03 pic x(10) using ws-browse-postcode (6) line 11 col 58.
+
+         03 pic x(10) using ws-browse-id (7) line 12 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (7) line 12 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (7)
+           line 12 col 17.
+
+         03 pic x(25) using ws-browse-address1 (7) line 12 col 32.
+
+         03 pic x(10) using ws-browse-postcode (7) line 12 col 58.
+
+         03 pic x(10) using ws-browse-id (8) line 13 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (8) line 13 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (8)
+           line 13 col 17.
+
+         03 pic x(25) using ws-browse-address1 (8) line 13 col 32.
+
+         03 pic x(10) using ws-browse-postcode (8) line 13 col 58.
+
+         03 pic x(10) using ws-browse-id (9) line 14 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (9) line 14 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (9)
+           line 14 col 17.
+
+         03 pic x(25) using ws-browse-address1 (9) line 14 col 32.
+
+         03 pic x(10) using ws-browse-postcode (9) line 14 col 58.
+
+         03 pic x(10) using ws-browse-id (10) line 15 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (10) line 15 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (10)
+           line 15 col 17.
+
+         03 pic x(25) using ws-browse-address1 (10) line 15 col 32.
+
+         03 pic x(10) using ws-browse-postcode (10) line 15 col 58.
+
+         03 pic x(10) using ws-browse-id (11) line 16 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (11) line 16 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (11)
+           line 16 col 17.
+
+         03 pic x(25) using ws-browse-address1 (11) line 16 col 32.
+
+         03 pic x(10) using ws-browse-postcode (11) line 16 col 58.
+
+         03 pic x(10) using ws-browse-id (12) line 17 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (12) line 17 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (12)
+           line 17 col 17.
+
+         03 pic x(25) using ws-browse-address1 (12) line 17 col 32.
+
+         03 pic x(10) using ws-browse-postcode (12) line 17 col 58.
+
+         03 pic x(10) using ws-browse-id (13) line 18 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (13) line 18 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (13)
+           line 18 col 17.
+
+         03 pic x(25) using ws-browse-address1 (13) line 18 col 32.
+
+         03 pic x(10) using ws-browse-postcode (13) line 18 col 58.
+
+         03 pic x(10) using ws-browse-id (14) line 19 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (14) line 19 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (14)
+           line 19 col 17.
+
+         03 pic x(25) using ws-browse-address1 (14) line 19 col 32.
+
+         03 pic x(10) using ws-browse-postcode (14) line 19 col 58.
+
+         03 pic x(10) using ws-browse-id (15) line 20 col 2.
+
+         03 pic x(2) using ws-browse-status-disp (15) line 20 col 13.
+
+         03 pic ZZZ,ZZZ,ZZZ.ZZ using ws-browse-price (15)
+           line 20 col 17.
+
+         03 pic x(25) using ws-browse-address1 (15) line 20 col 32.
+
+         03 pic x(10) using ws-browse-postcode (15) line 20 col 58.
+
+         03 line 23 col 2 pic x(70) from ws-error.
+
+       copy "menuprint.cpy".
+
+       procedure division.
+
+       main section.
+
+           perform p110-resolve-file-paths.
+
+           perform until session-logout
+
+               perform p001-list
+
+           end-perform
+
+           goback.
+
+       myproc section.
+
+       p110-resolve-file-paths.
+
+           accept ws-data-dir from environment "TPM_DATA_DIR".
+
+           if ws-data-dir equal spaces
+
+               move "C:\gagodata\tpm\" to ws-data-dir
+
+           end-if.
+
+           string function trim (ws-data-dir) "Properties.dat"
+             delimited by size into ws-path-propertyfile.
+
+       p001-list.
+
+           move spaces to ws-error
+
+           perform p305-build-filter-display
+
+           perform p310-scan-properties
+
+           if browse-more
+
+               move
+                 "Showing first 15 matches - narrow the filter to"
+                 & " see others."
+
+                 to ws-error
+
+           end-if
+
+           perform p210-getsystemdate
+
+           perform p220-check-session-timeout
+
+           if session-logout
+
+               exit
+
+           end-if
+
+           display PropList-screen
+
+           accept PropList-screen
+
+           move ws-system-date to ws-session-last-activity
+
+           Copy "menuoption.cpy".
+
+           copy "get-system-date.cpy".
+
+           copy "check-session-timeout.cpy".
+
+       p305-build-filter-display.
+
+           move spaces to ws-filter-display
+
+           string
+             "Status="
+
+             ws-browse-status-filter
+
+             " Addr="
+
+             ws-browse-address-filter
+
+             " Pcode="
+
+             ws-browse-postcode-filter
+
+             delimited by size
+
+             into ws-filter-display.
+
+       p310-scan-properties.
+
+           move 0 to ws-browse-line-count
+
+           move "N" to ws-browse-more
+
+           move spaces to ws-browse-table
+
+           move "0" to ws-end-of-file
+
+           open input PropertyFile
+
+           if file-status not equal "35"
+
+               perform until eof
+
+                   read PropertyFile next record
+
+                       at end
+
+                           move "1" to ws-end-of-file
+
+                       not at end
+
+                           perform p330-check-match
+
+                           if record-matches
+
+                               if ws-browse-line-count < 15
+
+                                   add 1 to ws-browse-line-count
+
+                                   move ws-browse-line-count to
+                                     ws-browse-idx
+
+                                   move Property-ID to
+                                     ws-browse-id (ws-browse-idx)
+
+                                   move Property-Status to
+                                     ws-browse-status-disp
+                                     (ws-browse-idx)
+
+                                   move Property-Price to
+                                     ws-browse-price (ws-browse-idx)
+
+                                   move Property-Address1 to
+                                     ws-browse-address1
+                                     (ws-browse-idx)
+
+                                   move Property-Postcode to
+                                     ws-browse-postcode
+                                     (ws-browse-idx)
+
+                               else
+
+                                   move "Y" to ws-browse-more
+
+                               end-if
+
+                           end-if
+
+               end-perform
+
+           end-if.
+
+           close PropertyFile.
+
+       p330-check-match.
+
+      *  APPLIES EVERY POPULATED CRITERION - STATUS EXACT, POSTCODE
+      *  PREFIX, PRICE RANGE, ADDRESS SUBSTRING - TO THE PROPERTY
+      *  RECORD JUST READ. A BLANK/ZERO CRITERION IS IGNORED.
+           move "Y" to ws-record-matches
+
+           if ws-browse-status-filter not equal spaces
+             and function upper-case (Property-Status) not equal
+             function upper-case (ws-browse-status-filter)
+
+               move "N" to ws-record-matches
+
+           end-if
+
+           if record-matches and
+             ws-browse-postcode-filter not equal spaces
+
+               move function length
+                 (function trim (ws-browse-postcode-filter))
+                 to ws-filt-len
+
+               if function upper-case
+                 (Property-Postcode (1:ws-filt-len)) not equal
+                 function upper-case
+                   (ws-browse-postcode-filter (1:ws-filt-len))
+
+                   move "N" to ws-record-matches
+
+               end-if
+
+           end-if
+
+           if record-matches and
+             (ws-browse-price-low not equal zero or
+             ws-browse-price-high not equal zero)
+
+               move Property-Price to ws-cur-price
+
+               if ws-browse-price-low not equal zero and
+                 ws-cur-price < ws-browse-price-low
+
+                   move "N" to ws-record-matches
+
+               end-if
+
+               if ws-browse-price-high not equal zero and
+                 ws-cur-price > ws-browse-price-high
+
+                   move "N" to ws-record-matches
+
+               end-if
+
+           end-if
+
+           if record-matches and
+             ws-browse-address-filter not equal spaces
+
+               perform p331-check-address-match
+
+               if not addr-match
+
+                   move "N" to ws-record-matches
+
+               end-if
+
+           end-if
+
+           if record-matches and
+             ws-browse-customer-filter not equal spaces
+             and Customer-ID not equal ws-browse-customer-filter
+
+               move "N" to ws-record-matches
+
+           end-if.
+
+       p331-check-address-match.
+
+      *  "CONTAINS" SEARCH - SLIDE THE TRIMMED FILTER ACROSS EVERY
+      *  START POSITION IN THE ADDRESS LINE UNTIL IT MATCHES OR THE
+      *  FILTER NO LONGER FITS.
+           move "N" to ws-addr-match
+
+           move function length
+             (function trim (ws-browse-address-filter))
+             to ws-filt-len
+
+           move 1 to ws-scan-pos
+
+           perform p332-scan-address-pos
+             until ws-scan-pos > (26 - ws-filt-len) or addr-match.
+
+       p332-scan-address-pos.
+
+           if function upper-case
+             (Property-Address1 (ws-scan-pos:ws-filt-len)) equal
+             function upper-case
+               (ws-browse-address-filter (1:ws-filt-len))
+
+               move "Y" to ws-addr-match
+
+           else
+
+               add 1 to ws-scan-pos
+
+           end-if.
+
+       end program 310PropList.
