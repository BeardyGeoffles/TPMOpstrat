@@ -1,72 +1,89 @@
        identification division.
        program-id. 401Viewing is recursive.
        environment division.
+
+       configuration section.
        input-output section.
 
        file-control.
-              select BookingFile assign "C:\gagodata\tpm\Bookings.dat"
+              select BookingFile assign dynamic ws-path-bookingfile
               organization indexed
               access dynamic
               file status file-status
               record key Booking-ID OF Booking-Record.
 
-              select userfile assign "C:\gagodata\tpm\users.dat"
+              select userfile assign dynamic ws-path-userfile
               organization indexed
               access dynamic
               file status file-status
               record key user-id OF userrec.
 
-              select custfile assign "C:\gagodata\tpm\customers.dat"
+              select custfile assign dynamic ws-path-custfile
               organization indexed
               access dynamic
               file status file-status
               record key cust-id OF custrec.
 
-              select PropertyFile assign 
-              "C:\gagodata\tpm\Properties.dat"
+              select PropertyFile assign dynamic
+              ws-path-propertyfile
               organization indexed
               access dynamic
               file status file-status
               record key Property-ID OF Property-Record.
 
-       configuration section.
+              select seqctlfile assign dynamic ws-path-seqctlfile
+              organization indexed
+              access dynamic
+              file status file-status
+              record key Seq-Key OF Seq-Record.
+
+              select auditfile assign dynamic ws-path-auditfile
+              organization line sequential
+              file status file-status.
+
+              select diaryfile assign dynamic ws-path-diaryfile
+              organization line sequential
+              file status file-status.
+
+              select notifyfile assign dynamic ws-path-notifyfile
+              organization line sequential
+              file status file-status.
+
+              select archivefile assign dynamic
+                ws-path-archivefile
+              organization line sequential
+              file status file-status.
 
        data division.
 
        file section.
 
        fd BookingFile.
-       01 Booking-Record.
-         03 Booking-ID pic X(10).
-         03 Booking-Date.
-           05 booking-day pic X(2).
-           05 booking-month pic X(2).
-           05 booking-year pic X(4).
-         03 Booking-Time.
-           05 booking-hour pic X(2).
-           05 booking-mins pic X(2).
-         03 Property-ID pic X(10).
-         03 Customer-ID pic x(10).
-         03 User-ID pic x(10).
+       copy "booking-record.cpy".
 
        fd userfile.
-       01 userrec.
-         03 user-id pic x(10).
-         03 user-name pic x(30).
-         03 filler pic x(4).
+       copy "userrec.cpy".
 
        fd custfile.
-       01 custrec.
-         03 cust-id pic X(10).
-         03 cust-name pic X(30).
-         03 filler pic X(90).
+       copy "custrec.cpy".
 
        fd PropertyFile.
-       01 Property-Record.
-         03 Property-ID pic X(10).
-         03 Customer-ID pic X(10).
-         03 Property-Address1 pic X(25).
-         03 filler pic x(129).
+       copy "property-record.cpy".
+
+       fd seqctlfile.
+       copy "seqrec.cpy".
+
+       fd auditfile.
+       copy "auditrec.cpy".
+
+       fd diaryfile.
+       copy "diaryrec.cpy".
+
+       fd notifyfile.
+       copy "notifyrec.cpy".
+
+       fd archivefile.
+       copy "archiverec.cpy".
 
        working-storage section.
 
@@ -82,6 +99,9 @@
          05 ws-property-id pic x(10) value spaces.
          05 ws-cust-id pic x(10) value spaces.
          05 ws-user-id pic X(10) value spaces.
+         05 ws-booking-outcome pic x(30) value spaces.
+         05 ws-booking-status pic x(1) value "B".
+           88 valid-booking-status value "B" "b" "C" "c" "X" "x".
        01 ws-property-name pic x(30) value spaces.
        01 ws-cust-name pic x(30) value spaces.
        01 ws-user-name pic x(30) value spaces.
@@ -96,6 +116,9 @@
 
        copy "system-date-variables.cpy".
 
+       copy "session-timeout-variables.cpy".
+
+       copy "session-record.cpy".
 
        01 ws-done pic x(1) value "0".
          88 done value "1".
@@ -106,6 +129,16 @@
          88 key-not-found value "1".
 
        01 file-status pic xx.
+       01 ws-path-bookingfile pic x(60) value spaces.
+       01 ws-path-userfile pic x(60) value spaces.
+       01 ws-path-custfile pic x(60) value spaces.
+       01 ws-path-propertyfile pic x(60) value spaces.
+       01 ws-path-seqctlfile pic x(60) value spaces.
+       01 ws-path-auditfile pic x(60) value spaces.
+       01 ws-path-diaryfile pic x(60) value spaces.
+       01 ws-path-notifyfile pic x(60) value spaces.
+       01 ws-path-archivefile pic x(60) value spaces.
+       copy "data-dir.cpy".
        01 ws-next-reference pic x(10) value spaces.
        01 ws-numeric-reference pic 9(10) value 0.
        01 ws-valid-customer pic x(1) value "0".
@@ -115,6 +148,41 @@
        01 ws-valid-user pic x(1) value "0".
          88 valid-user value "1".
 
+       01 ws-valid-booking-date pic x(1) value "0".
+         88 valid-booking-date value "1".
+       01 ws-double-booked pic x(1) value "N".
+         88 double-booked value "Y".
+       01 ws-day-num pic 99 value zero.
+       01 ws-month-num pic 99 value zero.
+       01 ws-year-num pic 9(4) value zero.
+       01 ws-hour-num pic 99 value zero.
+       01 ws-min-num pic 99 value zero.
+
+       01 ws-audit-type pic x(10) value spaces.
+       01 ws-audit-key pic x(10) value spaces.
+       01 ws-audit-action pic x(10) value spaces.
+       01 ws-archive-data pic x(250) value spaces.
+       01 ws-fileio-last-status pic xx value spaces.
+
+       01 ws-print-diary pic x(1) value "N".
+         88 print-diary value "Y" "y".
+       01 ws-diary-day pic x(2) value spaces.
+       01 ws-diary-month pic x(2) value spaces.
+       01 ws-diary-year pic x(4) value spaces.
+       01 ws-diary-weekly pic x(1) value "N".
+         88 diary-weekly value "Y" "y".
+       01 ws-valid-diary-date pic x(1) value "0".
+         88 valid-diary-date value "1".
+       01 ws-diary-date-int pic 9(8) value zero.
+       01 ws-diary-start-int pic 9(8) value zero.
+       01 ws-diary-end-int pic 9(8) value zero.
+       01 ws-diary-match pic x(1) value "N".
+         88 diary-match value "Y".
+       01 ws-diary-match-count pic 9(3) value zero.
+       01 ws-diary-address pic x(25) value spaces.
+       01 ws-diary-cust-name pic x(30) value spaces.
+       01 ws-diary-user-name pic x(30) value spaces.
+
        Screen section.
 
        01 Booking-screen.
@@ -160,9 +228,26 @@
          03 line 14 col 35 value "Agent:     [".
          03 pic x(30) using ws-user-name highlight prompt " ".
          03 value "]".
+         03 line 15 col 2 value "Outcome/Feedback: [".
+         03 pic x(30) using ws-booking-outcome highlight prompt " ".
+         03 value "]".
+         03 line 15 col 50 value "Status: [".
+         03 pic x(1) using ws-booking-status highlight prompt " ".
+         03 value "] B/C/X".
          03 line 16 col 2 value "Delete Booking?:  [".
          03 pic x(1) using ws-delete-Booking highlight prompt " ".
          03 value "]".
+         03 line 17 col 2 value "Print diary?: [".
+         03 pic x(1) using ws-print-diary highlight prompt " ".
+         03 value "]  Date: [".
+         03 pic x(2) using ws-diary-day highlight prompt " ".
+         03 value "/".
+         03 pic x(2) using ws-diary-month highlight prompt " ".
+         03 value "/".
+         03 pic x(4) using ws-diary-year highlight prompt " ".
+         03 value "]  Weekly? [".
+         03 pic x(1) using ws-diary-weekly highlight prompt " ".
+         03 value "]".
          03 line 18 col 2 value "Save changes?:    [".
          03 pic x(1) using ws-save-changes highlight prompt " ".
          03 value "]".
@@ -175,9 +260,11 @@
        procedure division.
 
        MAIN section.
-           perform p100-setup
-           perform p200-process until done
-           perform p300-end
+           perform until session-logout
+               perform p100-setup
+               perform p200-process until done
+               perform p300-end
+           end-perform
            goback.
 
        PROCS section.
@@ -186,37 +273,82 @@
            move spaces to ws-error.
            move "0" to ws-done.
            move spaces to user-option.
+           perform p110-resolve-file-paths.
+
+       p110-resolve-file-paths.
+           accept ws-data-dir from environment "TPM_DATA_DIR"
+           if ws-data-dir equal spaces
+               move "C:\gagodata\tpm\" to ws-data-dir
+           end-if
+           string function trim (ws-data-dir) "Bookings.dat"
+             delimited by size into ws-path-bookingfile
+           string function trim (ws-data-dir) "users.dat"
+             delimited by size into ws-path-userfile
+           string function trim (ws-data-dir) "customers.dat"
+             delimited by size into ws-path-custfile
+           string function trim (ws-data-dir) "Properties.dat"
+             delimited by size into ws-path-propertyfile
+           string function trim (ws-data-dir) "seqctl.dat"
+             delimited by size into ws-path-seqctlfile
+           string function trim (ws-data-dir) "audit.log"
+             delimited by size into ws-path-auditfile
+           string function trim (ws-data-dir) "diary.txt"
+             delimited by size into ws-path-diaryfile
+           string function trim (ws-data-dir) "notify.log"
+             delimited by size into ws-path-notifyfile
+           string function trim (ws-data-dir) "archive.log"
+             delimited by size into ws-path-archivefile.
 
        p200-process.
            perform p210-getsystemdate
+           perform p220-check-session-timeout.
+           if session-logout
+               move "1" to ws-done
+               exit
+           end-if
            display Booking-screen
            accept Booking-screen.
-           if user-option not equals space
+           move ws-system-date to ws-session-last-activity.
+           if user-option not equal space
                move "1" to ws-done
                exit
            end-if
+           if not done and print-diary
+               perform p530-print-diary
+               move "N" to ws-print-diary
+           else
            if not done
                perform p501-checkvalidproperty
                perform p502-checkvalidcustomer
                perform p503-checkvaliduser
+               perform p504-checkvalidbookingdate
+               perform p506-checkdoublebooking
+               if not valid-booking-status
+                   move "B" to ws-booking-status
+               end-if
                if new-Booking
                    move spaces to ws-Booking-ID
-                   if ws-Booking-date not equals spaces and
-                     ws-Booking-time not equals spaces and
+                   if valid-booking-date and
                      valid-customer and valid-property and
-                     valid-user
+                     valid-user and not double-booked
                        perform p230-save-new-Booking
                        perform p220-blank-fields
                        string "New Booking created with reference: "
                          ws-next-reference
                          into ws-error
                    else
-                       move
-                         "ERROR: Date, time and references required."
-                         to ws-error
+                       if double-booked
+                           move
+                             "Property already booked at that"
+                             & " date/time." to ws-error
+                       else
+                           move
+                      "ERROR: Valid date/time and references required."
+                             to ws-error
+                       end-if
                    end-if
                ELSE
-                   if ws-Booking-ID not equals space
+                   if ws-Booking-ID not equal space
                        evaluate TRUE
                            when function trim (ws-Booking-ID) is not
                          numeric
@@ -226,6 +358,14 @@
                            when delete-Booking
                                perform p260-delete-Booking
                                perform p220-blank-fields
+                           when save-changes and not valid-booking-date
+                               move
+                                 "Invalid date/time - not saved."
+                                 to ws-error
+                           when save-changes and double-booked
+                               move
+                                 "Property already booked at that"
+                                 & " date/time." to ws-error
                            when save-changes
                                perform p250-update-Booking
                                move "N" to ws-save-changes
@@ -235,10 +375,13 @@
                        end-evaluate
                    end-if
                end-if
+           end-if
            end-if.
 
            copy "get-system-date.cpy".
 
+           copy "check-session-timeout.cpy".
+
        p220-blank-fields.
            move "N" to ws-new-Booking
            move "N" to ws-save-changes
@@ -252,9 +395,17 @@
            perform p270-generate-reference
            open i-o BookingFile
            move ws-Booking-Record to Booking-Record
-           write Booking-Record
+           write Booking-Record.
+           perform p990-check-file-status
            CLOSE BookingFile.
 
+           move "BOOKING" to ws-audit-type
+           move ws-Booking-ID to ws-audit-key
+           move "CREATE" to ws-audit-action
+           perform p900-write-audit.
+
+           perform p920-write-booking-confirmation.
+
        p240-read-Booking.
            move "0" to invalid-data
            move function trim (ws-Booking-ID) to
@@ -289,21 +440,69 @@
            rewrite Booking-Record
                invalid key
                    move "Booking record not found." to ws-error
+                   CLOSE BookingFile
                not invalid key
                    move "Booking record updated." to ws-error
-                   CLOSE BookingFile.
+                   perform p990-check-file-status
+                   CLOSE BookingFile
+                   move "BOOKING" to ws-audit-type
+                   move ws-Booking-ID to ws-audit-key
+                   move "UPDATE" to ws-audit-action
+                   perform p900-write-audit.
 
        p260-delete-Booking.
            open i-o BookingFile
            move ws-Booking-Record to Booking-Record
+           move Booking-Record to ws-archive-data
+           move "BOOKING" to ws-audit-type
+           move ws-Booking-ID to ws-audit-key
+           perform p905-write-archive
            delete BookingFile record
                invalid key
                    move "Booking record not found." to ws-error
+                   CLOSE BookingFile
                not invalid key
                    move "Booking record deleted." to ws-error
-                   CLOSE BookingFile.
+                   perform p990-check-file-status
+                   CLOSE BookingFile
+                   move "BOOKING" to ws-audit-type
+                   move ws-Booking-ID to ws-audit-key
+                   move "DELETE" to ws-audit-action
+                   perform p900-write-audit.
 
        p270-generate-reference.
+           move "0" to invalid-data
+           open i-o seqctlfile
+           if file-status = "35"
+               close seqctlfile
+               open output seqctlfile
+               close seqctlfile
+               open i-o seqctlfile
+           end-if
+           move "BOOKINGS  " to Seq-Key
+           read seqctlfile
+               invalid key
+                   move "1" to invalid-data
+           end-read
+           if key-not-found
+               perform p271-seed-reference-from-scan
+               write Seq-Record
+           else
+               add 1 to Seq-Next-Value
+               rewrite Seq-Record
+           end-if
+           close seqctlfile.
+
+           move Seq-Next-Value to ws-numeric-reference
+           move ws-numeric-reference to ws-next-reference
+           move ws-next-reference to ws-Booking-ID.
+
+       p271-seed-reference-from-scan.
+
+      *  RUNS ONLY THE FIRST TIME A REFERENCE IS EVER ISSUED, WHEN THE
+      *  SEQUENCE CONTROL FILE HAS NO ROW FOR THIS FILE YET - SEEDS IT
+      *  FROM THE HIGHEST KEY ALREADY ON BOOKINGFILE SO NUMBERING
+      *  CARRIES ON FROM WHERE IT LEFT OFF.
            move "0" to end-of-file
            open input BookingFile
            if file-status = "35"
@@ -323,8 +522,8 @@
                  ws-numeric-reference
            end-if.
            add 1 to ws-numeric-reference
-           move ws-numeric-reference to ws-next-reference
-           move ws-next-reference to ws-Booking-ID.
+           move ws-numeric-reference to Seq-Next-Value
+           move "BOOKINGS  " to Seq-Key.
 
        p300-end.
 
@@ -332,6 +531,96 @@
 
       * menuoption
 
+       p990-check-file-status.
+
+      *  SURFACES AND LOGS ANY FILE-STATUS CODE OTHER THAN SUCCESS
+      *  (00), END OF FILE (10) OR NOT-FOUND-ON-FIRST-OPEN (35)
+      *  INSTEAD OF SILENTLY CARRYING ON.
+           move file-status to ws-fileio-last-status
+           if ws-fileio-last-status not equal "00" and
+             ws-fileio-last-status not equal "10" and
+             ws-fileio-last-status not equal "35"
+               string "File I/O error, status " ws-fileio-last-status
+                 delimited by size into ws-error
+               move "SYSTEM" to ws-audit-type
+               move ws-fileio-last-status to ws-audit-key
+               move "FILE-ERR" to ws-audit-action
+               perform p900-write-audit
+           end-if.
+
+       p900-write-audit.
+
+      *  APPENDS ONE LINE TO THE AUDIT LOG FOR THE CREATE/UPDATE/
+      *  DELETE JUST PERFORMED - WHO DID IT, TO WHAT RECORD, AND WHEN.
+           move ws-system-date to Audit-Timestamp
+           move ws-session-user-id to Audit-User-ID
+           move ws-audit-type to Audit-Record-Type
+           move ws-audit-key to Audit-Key-Value
+           move ws-audit-action to Audit-Action
+
+           open extend auditfile
+
+           if file-status = "35"
+               close auditfile
+               open output auditfile
+               close auditfile
+               open extend auditfile
+           end-if
+
+           write Audit-Record
+
+           close auditfile.
+
+       p905-write-archive.
+
+      *  APPENDS A FULL COPY OF THE RECORD TO THE ARCHIVE LOG BEFORE
+      *  IT IS DELETED, SO A HARD DELETE NEVER LOSES DATA.
+           move ws-system-date to Archive-Timestamp
+           move ws-session-user-id to Archive-User-ID
+           move ws-audit-type to Archive-Record-Type
+           move ws-audit-key to Archive-Key-Value
+           move ws-archive-data to Archive-Data
+
+           open extend archivefile
+
+           if file-status = "35"
+               close archivefile
+               open output archivefile
+               close archivefile
+               open extend archivefile
+           end-if
+
+           write Archive-Record
+
+           close archivefile.
+
+       p920-write-booking-confirmation.
+
+      *  APPENDS ONE LINE TO THE NOTIFICATION LOG EVERY TIME A NEW
+      *  VIEWING IS BOOKED - THE TRIGGER FOR SENDING THE CUSTOMER
+      *  THEIR BOOKING CONFIRMATION.
+           move ws-system-date to Notify-Timestamp
+           move ws-Booking-ID to Notify-Booking-ID
+           move ws-cust-id to Notify-Cust-ID
+           move ws-cust-name to Notify-Cust-Name
+           move ws-property-id to Notify-Property-ID
+           move ws-property-name to Notify-Property-Address
+           move ws-Booking-date to Notify-Booking-Date
+           move ws-booking-time to Notify-Booking-Time
+
+           open extend notifyfile
+
+           if file-status = "35"
+               close notifyfile
+               open output notifyfile
+               close notifyfile
+               open extend notifyfile
+           end-if
+
+           write Notify-Record
+
+           close notifyfile.
+
        p501-checkvalidproperty.
            move "0" to ws-valid-property.
            if ws-property-id not equal spaces
@@ -377,6 +666,218 @@
                end-if
            end-if.
 
+       p504-checkvalidbookingdate.
+      *  REAL CALENDAR/CLOCK VALIDATION, NOT JUST "NOT SPACES" - DAY
+      *  01-31, MONTH 01-12, A SANE YEAR, HOUR 00-23, MINUTE 00-59.
+           move "0" to ws-valid-booking-date
+           if ws-booking-day is numeric and ws-booking-month is
+             numeric and ws-booking-year is numeric and
+             ws-booking-hour is numeric and ws-booking-mins is
+             numeric
+               move ws-booking-day to ws-day-num
+               move ws-booking-month to ws-month-num
+               move ws-booking-year to ws-year-num
+               move ws-booking-hour to ws-hour-num
+               move ws-booking-mins to ws-min-num
+               if ws-day-num >= 1 and ws-day-num <= 31 and
+                 ws-month-num >= 1 and ws-month-num <= 12 and
+                 ws-year-num >= 2000 and ws-year-num <= 2099 and
+                 ws-hour-num <= 23 and ws-min-num <= 59
+                   move "1" to ws-valid-booking-date
+               end-if
+           end-if.
+
+       p506-checkdoublebooking.
+      *  SCANS BOOKINGFILE FOR ANOTHER ACTIVE (NOT CANCELLED) BOOKING
+      *  ON THE SAME PROPERTY AT THE SAME DATE AND TIME, SO THE SAME
+      *  SLOT CANNOT BE DOUBLE-BOOKED UNDER A DIFFERENT REFERENCE.
+           move "N" to ws-double-booked
+           if valid-property and valid-booking-date
+               move "0" to end-of-file
+               open input BookingFile
+               if file-status not equal "35"
+                   perform until eof
+                       read BookingFile next record
+                           at end
+                               move "1" to end-of-file
+                           not at end
+                               perform p507-check-booking-slot-match
+                   end-perform
+               end-if
+               close BookingFile
+           end-if.
+
+       p507-check-booking-slot-match.
+           if Property-ID of Booking-Record equal ws-property-id and
+             Booking-ID of Booking-Record not equal ws-Booking-ID and
+             Booking-Status of Booking-Record not equal "X" and
+             Booking-Status of Booking-Record not equal "x" and
+             booking-day of Booking-Record equal ws-booking-day and
+             booking-month of Booking-Record equal ws-booking-month
+             and booking-year of Booking-Record equal ws-booking-year
+             and booking-hour of Booking-Record equal ws-booking-hour
+             and booking-mins of Booking-Record equal ws-booking-mins
+               move "Y" to ws-double-booked
+           end-if.
+
+       p505-checkvaliddiarydate.
+      *  SAME SHAPE AS P504, JUST FOR THE DIARY DATE BOX - DAY 01-31,
+      *  MONTH 01-12, A SANE YEAR. NO TIME COMPONENT TO CHECK HERE.
+           move "0" to ws-valid-diary-date
+           if ws-diary-day is numeric and ws-diary-month is
+             numeric and ws-diary-year is numeric
+               move ws-diary-day to ws-day-num
+               move ws-diary-month to ws-month-num
+               move ws-diary-year to ws-year-num
+               if ws-day-num >= 1 and ws-day-num <= 31 and
+                 ws-month-num >= 1 and ws-month-num <= 12 and
+                 ws-year-num >= 2000 and ws-year-num <= 2099
+                   move "1" to ws-valid-diary-date
+               end-if
+           end-if.
+
+       p530-print-diary.
+      *  PRINTS A DAY'S (OR, IF WEEKLY IS SET, A WEEK'S) VIEWINGS
+      *  DIARY - EVERY BOOKING WHOSE DATE FALLS IN THE CHOSEN WINDOW,
+      *  WITH ITS PROPERTY/CUSTOMER/NEGOTIATOR LOOKED UP FOR DISPLAY.
+           perform p505-checkvaliddiarydate
+           if not valid-diary-date
+               move "Diary date invalid - nothing printed." to
+                 ws-error
+           else
+               move ws-diary-year to ws-diary-date-int(1:4)
+               move ws-diary-month to ws-diary-date-int(5:2)
+               move ws-diary-day to ws-diary-date-int(7:2)
+               move function integer-of-date (ws-diary-date-int) to
+                 ws-diary-start-int
+               move ws-diary-start-int to ws-diary-end-int
+               if diary-weekly
+                   compute ws-diary-end-int =
+                     ws-diary-start-int + 6
+               end-if
+
+               move zero to ws-diary-match-count
+               open output diaryfile
+               move spaces to Diary-Text
+               string "Viewings diary - " ws-diary-day "/"
+                 ws-diary-month "/" ws-diary-year
+                 delimited by size into Diary-Text
+               write Diary-Line
+               move spaces to Diary-Text
+               write Diary-Line
+
+               move "0" to end-of-file
+               open input BookingFile
+               if file-status not equal "35"
+                   perform until eof
+                       read BookingFile next record
+                           at end
+                               move "1" to end-of-file
+                           not at end
+                               perform p531-check-diary-match
+                   end-perform
+               end-if
+               close BookingFile
+
+               if ws-diary-match-count equal zero
+                   move
+                     "  No viewings scheduled in this period." to
+                     Diary-Text
+                   write Diary-Line
+               end-if
+
+               close diaryfile
+
+               if ws-diary-match-count equal zero
+                   move "Diary printed - no viewings found." to
+                     ws-error
+               else
+                   move "Diary printed." to ws-error
+               end-if
+           end-if.
+
+       p531-check-diary-match.
+           move "N" to ws-diary-match
+           move Booking-year(1:4) to ws-diary-date-int(1:4)
+           move Booking-month(1:2) to ws-diary-date-int(5:2)
+           move Booking-day(1:2) to ws-diary-date-int(7:2)
+
+           if function integer-of-date (ws-diary-date-int) >=
+             ws-diary-start-int and
+             function integer-of-date (ws-diary-date-int) <=
+             ws-diary-end-int
+               move "Y" to ws-diary-match
+           end-if
+
+           if diary-match
+               add 1 to ws-diary-match-count
+               perform p532-write-diary-line
+           end-if.
+
+       p532-write-diary-line.
+           move "0" to invalid-data
+           open input PropertyFile
+           if file-status = "35"
+               move "1" to invalid-data
+           end-if
+           move Property-ID of Booking-Record to
+             Property-ID of Property-Record
+           read PropertyFile
+               invalid key
+                   move "1" to invalid-data.
+           if not key-not-found
+               move Property-Address1 of Property-Record to
+                 ws-diary-address
+           else
+               move spaces to ws-diary-address
+           end-if
+           close PropertyFile.
+
+           move "0" to invalid-data
+           open input custfile
+           if file-status = "35"
+               move "1" to invalid-data
+           end-if
+           move Customer-ID of Booking-Record to cust-id of custrec
+           read custfile
+               invalid key
+                   move "1" to invalid-data.
+           if not key-not-found
+               move cust-name of custrec to ws-diary-cust-name
+           else
+               move spaces to ws-diary-cust-name
+           end-if
+           close custfile.
+
+           move "0" to invalid-data
+           open input userfile
+           if file-status = "35"
+               move "1" to invalid-data
+           end-if
+           move User-ID of Booking-Record to user-id of userrec
+           read userfile
+               invalid key
+                   move "1" to invalid-data.
+           if not key-not-found
+               move user-name of userrec to ws-diary-user-name
+           else
+               move spaces to ws-diary-user-name
+           end-if
+           close userfile.
+
+           move spaces to Diary-Text
+           string
+             Booking-day of Booking-Record "/"
+             Booking-month of Booking-Record "/"
+             Booking-year of Booking-Record " "
+             Booking-hour of Booking-Record ":"
+             Booking-mins of Booking-Record "  "
+             function trim (ws-diary-address) "  "
+             function trim (ws-diary-cust-name) "  "
+             function trim (ws-diary-user-name)
+             delimited by size into Diary-Text
+           write Diary-Line.
+
        p511-read-property.
            move "0" to invalid-data
            move function trim (ws-property-id) to
