@@ -2,46 +2,1702 @@
        program-id. 501MI is recursive.
 
        environment division.
+
        configuration section.
+
+       input-output section.
+
+       file-control.
+
+           select BookingFile assign dynamic ws-path-bookingfile
+
+           organization indexed
+
+           access dynamic
+
+           file status file-status
+
+           record key Booking-ID OF Booking-Record.
+
+           select userfile assign dynamic ws-path-userfile
+
+           organization indexed
+
+           access dynamic
+
+           file status file-status
+
+           record key user-id OF userrec.
+
+           select PropertyFile assign dynamic
+             ws-path-propertyfile
+
+           organization indexed
+
+           access dynamic
+
+           file status file-status
+
+           record key Property-ID OF Property-Record.
+
+           select reconcilefile assign dynamic
+             ws-path-reconcilefile
+
+           organization line sequential
+
+           file status file-status.
+
+           select custfile assign dynamic ws-path-custfile
+
+           organization indexed
+
+           access dynamic
+
+           file status file-status
+
+           record key cust-id OF custrec.
+
+           select exportuserfile assign dynamic
+             ws-path-exportuserfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select exportcustfile assign dynamic
+             ws-path-exportcustfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select exportpropfile assign dynamic
+             ws-path-exportpropfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select exportbookfile assign dynamic
+             ws-path-exportbookfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select auditfile assign dynamic ws-path-auditfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select activityfile assign dynamic
+             ws-path-activityfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select stalefile assign dynamic ws-path-stalefile
+
+           organization line sequential
+
+           file status file-status.
+
+           select ledgerfile assign dynamic ws-path-ledgerfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select integrityfile assign dynamic
+             ws-path-integrityfile
+
+           organization line sequential
+
+           file status file-status.
+
+           select archivefile assign dynamic
+             ws-path-archivefile
+
+           organization line sequential
+
+           file status file-status.
+
+           select purgefile assign dynamic ws-path-purgefile
+
+           organization line sequential
+
+           file status file-status.
+
+           select workloadfile assign dynamic
+             ws-path-workloadfile
+
+           organization line sequential
+
+           file status file-status.
+
        data division.
+
+       file section.
+
+       fd BookingFile.
+
+       copy "booking-record.cpy".
+
+       fd userfile.
+
+       copy "userrec.cpy".
+
+       fd PropertyFile.
+
+       copy "property-record.cpy".
+
+       fd reconcilefile.
+
+       copy "reconcilerec.cpy".
+
+       fd custfile.
+
+       copy "custrec.cpy".
+
+       fd exportuserfile.
+
+       copy "csvuserrec.cpy".
+
+       fd auditfile.
+
+       copy "auditrec.cpy".
+
+       fd activityfile.
+
+       copy "activityrec.cpy".
+
+       fd stalefile.
+
+       copy "stalerec.cpy".
+
+       fd ledgerfile.
+
+       copy "ledgerrec.cpy".
+
+       fd integrityfile.
+
+       copy "integrityrec.cpy".
+
+       fd archivefile.
+
+       copy "archiverec.cpy".
+
+       fd purgefile.
+
+       copy "purgerec.cpy".
+
+       fd workloadfile.
+
+       copy "workloadrec.cpy".
+
+       fd exportcustfile.
+
+       copy "csvcustrec.cpy".
+
+       fd exportpropfile.
+
+       copy "csvproprec.cpy".
+
+       fd exportbookfile.
+
+       copy "csvbookrec.cpy".
+
        working-storage section.
        01 user-option PIC x(1) value space.
-       copy "system-date-variables.cpy".
-
+       01 ws-error pic x(70) value spaces.
+       01 ws-run-report pic x(1) value "N".
+         88 run-report value "Y" "y".
+       01 ws-all-staff pic x(1) value "N".
+         88 all-staff value "Y" "y".
+       01 ws-select-staff pic x(1) value "N".
+         88 select-staff value "Y" "y".
+       01 ws-staff-id pic x(10) value spaces.
+       01 ws-staff-name pic x(30) value spaces.
+       01 ws-weeks pic 9(3) value zero.
+       01 ws-months pic 9(3) value zero.
+       01 ws-years pic 9(3) value zero.
+       01 file-status pic xx.
+       01 ws-path-bookingfile pic x(60) value spaces.
+       01 ws-path-userfile pic x(60) value spaces.
+       01 ws-path-propertyfile pic x(60) value spaces.
+       01 ws-path-reconcilefile pic x(60) value spaces.
+       01 ws-path-custfile pic x(60) value spaces.
+       01 ws-path-exportuserfile pic x(60) value spaces.
+       01 ws-path-exportcustfile pic x(60) value spaces.
+       01 ws-path-exportpropfile pic x(60) value spaces.
+       01 ws-path-exportbookfile pic x(60) value spaces.
+       01 ws-path-auditfile pic x(60) value spaces.
+       01 ws-path-activityfile pic x(60) value spaces.
+       01 ws-path-stalefile pic x(60) value spaces.
+       01 ws-path-ledgerfile pic x(60) value spaces.
+       01 ws-path-integrityfile pic x(60) value spaces.
+       01 ws-path-archivefile pic x(60) value spaces.
+       01 ws-path-purgefile pic x(60) value spaces.
+       01 ws-path-workloadfile pic x(60) value spaces.
+       copy "data-dir.cpy".
+       01 end-of-file pic x value "0".
+         88 eof value "1".
+       01 invalid-data pic x value "0".
+         88 key-not-found value "1".
+       01 ws-numeric-reference pic 9(10) value 0.
+       01 ws-valid-staff pic x(1) value "0".
+         88 valid-staff value "1".
+       01 ws-today-int pic 9(8) value zero.
+       01 ws-cutoff-int pic 9(8) value zero.
+       01 ws-period-from-yyyymmdd pic 9(8) value zero.
+       01 ws-booking-date-int pic 9(8) value zero.
+       01 ws-sold-price pic 9(9)v99 value zero.
+       01 ws-mi-counted-count pic 9(4) value zero.
+       01 ws-mi-counted-idx pic 9(4) value zero.
+       01 ws-mi-already-counted pic x(1) value "N".
+         88 mi-already-counted value "Y".
+       01 ws-mi-counted-table.
+         03 ws-mi-counted-entry occurs 500 times pic x(10).
+       01 ws-reconcile-report pic x(1) value "N".
+         88 reconcile-report value "Y" "y".
+       01 ws-recon-booking-found pic x(1) value "N".
+         88 recon-booking-found value "Y".
+       01 ws-recon-gap-count pic 9(5) value zero.
+       01 ws-export-csv pic x(1) value "N".
+         88 export-csv value "Y" "y".
+       01 ws-export-count pic 9(5) value zero.
+       01 ws-csv-commission-rate pic Z9.99 value zero.
+       01 ws-csv-commission-amount pic ZZZZZZZZ9.99 value zero.
+       01 ws-activity-report pic x(1) value "N".
+         88 activity-report value "Y" "y".
+       01 ws-activity-user-id pic x(10) value spaces.
+       01 ws-activity-user-name pic x(30) value spaces.
+       01 ws-activity-valid pic x(1) value "0".
+         88 activity-user-valid value "1".
+       01 ws-activity-create-count pic 9(5) value zero.
+       01 ws-activity-update-count pic 9(5) value zero.
+       01 ws-activity-delete-count pic 9(5) value zero.
+       01 ws-activity-other-count pic 9(5) value zero.
+       01 ws-activity-role1 pic x(1) value spaces.
+       01 ws-activity-role2 pic x(1) value spaces.
+       01 ws-activity-role3 pic x(1) value spaces.
+       01 ws-activity-role4 pic x(1) value spaces.
+       01 ws-stale-report pic x(1) value "N".
+         88 stale-report value "Y" "y".
+       01 ws-stale-days pic 9(3) value zero.
+       01 ws-stale-gap-count pic 9(5) value zero.
+       01 ws-stale-days-on-market pic 9(5) value zero.
+       01 ws-stale-listed-int pic 9(8) value zero.
+       01 ws-ledger-report pic x(1) value "N".
+         88 ledger-report value "Y" "y".
+       01 ws-ledger-count pic 9(5) value zero.
+       01 ws-ledger-commission pic ZZZZZZZZ9.99 value zero.
+       01 ws-integrity-sweep pic x(1) value "N".
+         88 integrity-sweep value "Y" "y".
+       01 ws-purge-job pic x(1) value "N".
+         88 purge-job value "Y" "y".
+       01 ws-purge-days pic 9(3) value zero.
+       01 ws-purge-count pic 9(5) value zero.
+       01 ws-purge-updated-int pic 9(8) value zero.
+       01 ws-purge-withdrawn-days pic 9(5) value zero.
+       01 ws-purge-archive-data pic x(250) value spaces.
+       01 ws-audit-type pic x(10) value spaces.
+       01 ws-audit-key pic x(10) value spaces.
+       01 ws-audit-action pic x(10) value spaces.
+       01 ws-workload-dashboard pic x(1) value "N".
+         88 workload-dashboard value "Y" "y".
+       01 ws-workload-user-count pic 9(5) value zero.
+       01 ws-workload-active-count pic 9(5) value zero.
+       01 ws-workload-sold-count pic 9(5) value zero.
+       01 ws-workload-booking-count pic 9(5) value zero.
+       01 ws-workload-booking-date-int pic 9(8) value zero.
+       01 ws-integrity-gap-count pic 9(5) value zero.
 
+       copy "system-date-variables.cpy".
+       copy "session-timeout-variables.cpy".
+       copy "session-record.cpy".
+       copy "mi-report-criteria.cpy".
 
        SCREEN SECTION.
        01 MI-SCREEN.
          03 blank screen.
          copy "screen-header.cpy".
-*      SCREEN TITLE
+      *      SCREEN TITLE
          03 foreground-color 14 VALUE "MI MENU" LINE 2 COL 2.
-*      MENU SCREEN ITEMS
+      *      MENU SCREEN ITEMS
          03 foreground-color 15
          VALUE "CREATE REPORT" LINE 6 col 10.
-         03 VALUE "All Staff:         [ ]" LINE 8 COL 10.
-         03 VALUE "Select Staff       [ ]" LINE 9 col 10.
+         03 VALUE "All Staff:         [" LINE 8 COL 10.
+         03 pic x(1) using ws-all-staff highlight prompt " ".
+         03 VALUE "]" LINE 8 COL 31.
+         03 VALUE "Select Staff       [" LINE 9 col 10.
+         03 pic x(1) using ws-select-staff highlight prompt " ".
+         03 VALUE "]" LINE 9 COL 31.
          03 VALUE "[                    ]" LINE 9 COL 33.
-         03 VALUE "Weeks              [ ]" LINE 11 COL 10.
-         03 VALUE "Months             [ ]" LINE 12 COL 10.
-         03 VALUE "Years              [ ]" LINE 13 COL 10.
+         03 pic x(10) using ws-staff-id line 9 col 34 highlight
+           prompt " ".
+         03 VALUE "Weeks              [   ]" LINE 11 COL 10.
+         03 pic 9(3) using ws-weeks line 11 col 30 highlight
+           prompt 0.
+         03 VALUE "Months             [   ]" LINE 12 COL 10.
+         03 pic 9(3) using ws-months line 12 col 30 highlight
+           prompt 0.
+         03 VALUE "Years              [   ]" LINE 13 COL 10.
+         03 pic 9(3) using ws-years line 13 col 30 highlight
+           prompt 0.
+         03 VALUE "Run Report?:       [" LINE 15 COL 10.
+         03 pic x(1) using ws-run-report highlight prompt " ".
+         03 VALUE "]" LINE 15 COL 31.
+         03 VALUE "Reconcile Sales/Viewings? [" LINE 16 COL 10.
+         03 pic x(1) using ws-reconcile-report highlight prompt " ".
+         03 VALUE "]" LINE 16 COL 38.
+         03 VALUE "Export Master Files to CSV? [" LINE 17 COL 10.
+         03 pic x(1) using ws-export-csv highlight prompt " ".
+         03 VALUE "]" LINE 17 COL 40.
+         03 VALUE "User Activity Report? [" LINE 18 COL 10.
+         03 pic x(1) using ws-activity-report highlight prompt " ".
+         03 VALUE "] User ID: [          ]" LINE 18 COL 34.
+         03 pic x(10) using ws-activity-user-id line 18 col 45
+           highlight prompt " ".
+         03 VALUE "Stale Listings Report? [" LINE 19 COL 10.
+         03 pic x(1) using ws-stale-report highlight prompt " ".
+         03 VALUE "] Over days: [   ]" LINE 19 COL 35.
+         03 pic 9(3) using ws-stale-days line 19 col 49 highlight
+           prompt 0.
+         03 VALUE "Sales Ledger for period?: [" LINE 20 COL 10.
+         03 pic x(1) using ws-ledger-report highlight prompt " ".
+         03 VALUE "]" LINE 20 COL 39.
+         03 VALUE "Referential Integrity Sweep? [" LINE 21 COL 10.
+         03 pic x(1) using ws-integrity-sweep highlight prompt " ".
+         03 VALUE "]" LINE 21 COL 42.
+         03 VALUE "Purge Withdrawn Listings? [" LINE 22 COL 10.
+         03 pic x(1) using ws-purge-job highlight prompt " ".
+         03 VALUE "] Over days: [   ]" LINE 22 COL 39.
+         03 pic 9(3) using ws-purge-days line 22 col 53 highlight
+           prompt 0.
+         03 VALUE "Negotiator Workload Dashboard? [" LINE 23 COL 10.
+         03 pic x(1) using ws-workload-dashboard highlight
+           prompt " ".
+         03 VALUE "]" LINE 23 COL 44.
+         03 line 24 col 10 pic x(70) from ws-error.
        copy "menuprint.cpy".
 
        procedure division.
        main section.
-           perform p001-menu
+           perform p110-resolve-file-paths.
+           perform until session-logout
+               perform p001-menu
+           end-perform
            goback.
-           copy "get-system-date.cpy".
 
        myproc section.
            move spaces to user-option.
 
+       p110-resolve-file-paths.
+           accept ws-data-dir from environment "TPM_DATA_DIR"
+           if ws-data-dir equal spaces
+               move "C:\gagodata\tpm\" to ws-data-dir
+           end-if
+           string function trim (ws-data-dir) "Bookings.dat"
+             delimited by size into ws-path-bookingfile
+           string function trim (ws-data-dir) "users.dat"
+             delimited by size into ws-path-userfile
+           string function trim (ws-data-dir) "Properties.dat"
+             delimited by size into ws-path-propertyfile
+           string function trim (ws-data-dir) "reconcile.txt"
+             delimited by size into ws-path-reconcilefile
+           string function trim (ws-data-dir) "customers.dat"
+             delimited by size into ws-path-custfile
+           string function trim (ws-data-dir) "export_users.csv"
+             delimited by size into ws-path-exportuserfile
+           string function trim (ws-data-dir) "export_customers.csv"
+             delimited by size into ws-path-exportcustfile
+           string function trim (ws-data-dir) "export_properties.csv"
+             delimited by size into ws-path-exportpropfile
+           string function trim (ws-data-dir) "export_bookings.csv"
+             delimited by size into ws-path-exportbookfile
+           string function trim (ws-data-dir) "audit.log"
+             delimited by size into ws-path-auditfile
+           string function trim (ws-data-dir) "activity.txt"
+             delimited by size into ws-path-activityfile
+           string function trim (ws-data-dir) "stale.txt"
+             delimited by size into ws-path-stalefile
+           string function trim (ws-data-dir) "ledger.txt"
+             delimited by size into ws-path-ledgerfile
+           string function trim (ws-data-dir) "integrity.txt"
+             delimited by size into ws-path-integrityfile
+           string function trim (ws-data-dir) "archive.log"
+             delimited by size into ws-path-archivefile
+           string function trim (ws-data-dir) "purge.txt"
+             delimited by size into ws-path-purgefile
+           string function trim (ws-data-dir) "workload.txt"
+             delimited by size into ws-path-workloadfile.
+
        p001-menu.
            move spaces to user-option.
+           move spaces to ws-error.
+           perform p210-getsystemdate.
+
+           perform p220-check-session-timeout
+
+           if session-logout
+               exit
+           end-if
+
            display MI-SCREEN.
            accept MI-SCREEN
 
+           move ws-system-date to ws-session-last-activity
+
+           perform p501-checkvalidstaff
+
+           if run-report
+               if (all-staff or (select-staff and valid-staff))
+                 and (ws-weeks > 0 or ws-months > 0 or ws-years > 0)
+                   perform p600-produce-report
+                   move "N" to ws-run-report
+               else
+                   move
+                     "Select All Staff or a valid staff id, and a"
+                     & " period, before running a report."
+                     to ws-error
+               end-if
+           end-if
+
+           if reconcile-report
+               perform p650-reconcile-sales-viewings
+               move "N" to ws-reconcile-report
+           end-if
+
+           if export-csv
+               perform p660-export-csv-files
+               move "N" to ws-export-csv
+           end-if
+
+           if activity-report
+               perform p670-user-activity-report
+               move "N" to ws-activity-report
+           end-if
+
+           if stale-report
+               if ws-stale-days > 0
+                   perform p680-stale-listing-report
+               else
+                   move
+                     "Enter a days threshold for the stale"
+                     & " listings report." to ws-error
+               end-if
+               move "N" to ws-stale-report
+           end-if
+
+           if ledger-report
+               if (all-staff or (select-staff and valid-staff))
+                 and (ws-weeks > 0 or ws-months > 0 or ws-years > 0)
+                   perform p690-produce-sales-ledger
+               else
+                   move
+                     "Select All Staff or a valid staff id, and a"
+                     & " period, before running a ledger." to
+                     ws-error
+               end-if
+               move "N" to ws-ledger-report
+           end-if
+
+           if integrity-sweep
+               perform p700-integrity-sweep
+               move "N" to ws-integrity-sweep
+           end-if
+
+           if purge-job
+               if ws-purge-days > 0
+                   perform p710-purge-withdrawn-listings
+               else
+                   move
+                     "Enter a days threshold for the withdrawn"
+                     & " listings purge job." to ws-error
+               end-if
+               move "N" to ws-purge-job
+           end-if
+
+           if workload-dashboard
+               perform p720-negotiator-workload-dashboard
+               move "N" to ws-workload-dashboard
+           end-if
+
            Copy "menuoption.cpy".
 
+           copy "get-system-date.cpy".
+
+           copy "check-session-timeout.cpy".
+
+       p501-checkvalidstaff.
+           move "0" to ws-valid-staff.
+           if select-staff and ws-staff-id not equal spaces
+               move function trim (ws-staff-id) to
+                 ws-numeric-reference
+               move ws-numeric-reference to ws-staff-id
+
+               open i-o userfile
+
+               if file-status = "35"
+                   move "1" to invalid-data
+               end-if
+
+               move ws-staff-id to user-id of userrec
+
+               read userfile
+                   invalid key
+                       move "1" to invalid-data
+               end-read
+
+               if not key-not-found
+                   move user-name of userrec to ws-staff-name
+                   move "1" to ws-valid-staff
+               else
+                   move "Staff id not found." to ws-error
+               end-if
+
+               close userfile
+           end-if.
+
+       p600-produce-report.
+           perform p602-reset-counted-table
+           move zero to ws-mi-total-sales
+           move zero to ws-mi-average-sales
+           move zero to ws-mi-highest-sale
+           move zero to ws-mi-lowest-sale
+           move zero to ws-mi-sale-count
+
+           move ws-system-date(1:8) to ws-today-int
+           move function integer-of-date (ws-today-int) to
+             ws-cutoff-int
+
+           if ws-weeks > 0
+               compute ws-cutoff-int = ws-cutoff-int - (ws-weeks * 7)
+           end-if
+           if ws-months > 0
+               compute ws-cutoff-int =
+                 ws-cutoff-int - (ws-months * 30)
+           end-if
+           if ws-years > 0
+               compute ws-cutoff-int =
+                 ws-cutoff-int - (ws-years * 365)
+           end-if
+
+           perform p601-format-period-dates
+
+           move "0" to end-of-file
+
+           open input BookingFile
+
+           if file-status not = "35"
+               perform until eof
+                   read BookingFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           perform p610-consider-booking
+               end-perform
+           end-if
+
+           close BookingFile.
+
+           if all-staff
+               move "Y" to ws-mi-all-staff
+               move spaces to ws-mi-staff-id
+               move spaces to ws-mi-staff-name
+           else
+               move "N" to ws-mi-all-staff
+               move ws-staff-id to ws-mi-staff-id
+               move ws-staff-name to ws-mi-staff-name
+           end-if
+
+           if ws-weeks > 0
+               move "W" to ws-mi-period-unit
+               move ws-weeks to ws-mi-period-count
+           else
+               if ws-months > 0
+                   move "M" to ws-mi-period-unit
+                   move ws-months to ws-mi-period-count
+               else
+                   move "Y" to ws-mi-period-unit
+                   move ws-years to ws-mi-period-count
+               end-if
+           end-if
+
+           if ws-mi-sale-count > 0
+               compute ws-mi-average-sales rounded =
+                 ws-mi-total-sales / ws-mi-sale-count
+           end-if
+
+           move "N" to ws-session-logout
+           call "511MI".
+
+       p601-format-period-dates.
+      *  TURNS THE CUTOFF DAY-NUMBER BACK INTO A CALENDAR DATE SO
+      *  511MI CAN SHOW THE ACTUAL FROM/TO DATE RANGE THE WEEKS/
+      *  MONTHS/YEARS SELECTORS ABOVE WORK OUT TO, NOT JUST THE
+      *  RAW PERIOD COUNT.
+           move function date-of-integer (ws-cutoff-int) to
+             ws-period-from-yyyymmdd
+
+           move ws-period-from-yyyymmdd(7:2) to ws-mi-period-from(1:2)
+           move "/" to ws-mi-period-from(3:1)
+           move ws-period-from-yyyymmdd(5:2) to ws-mi-period-from(4:2)
+           move "/" to ws-mi-period-from(6:1)
+           move ws-period-from-yyyymmdd(1:4) to ws-mi-period-from(7:4)
+
+           move ws-today-int(7:2) to ws-mi-period-to(1:2)
+           move "/" to ws-mi-period-to(3:1)
+           move ws-today-int(5:2) to ws-mi-period-to(4:2)
+           move "/" to ws-mi-period-to(6:1)
+           move ws-today-int(1:4) to ws-mi-period-to(7:4).
+
+       p610-consider-booking.
+           if (all-staff or user-id of Booking-Record = ws-staff-id)
+             and Booking-Status of Booking-Record not equal "X" and
+             Booking-Status of Booking-Record not equal "x"
+               move Booking-year(1:4) to ws-booking-date-int(1:4)
+               move Booking-month(1:2) to ws-booking-date-int(5:2)
+               move Booking-day(1:2) to ws-booking-date-int(7:2)
+
+               if function integer-of-date (ws-booking-date-int)
+                 >= ws-cutoff-int
+                   perform p620-accumulate-property-sale
+               end-if
+           end-if.
+
+       p602-reset-counted-table.
+      *  CLEARS THE "ALREADY COUNTED" TABLE AT THE START OF EACH
+      *  REPORT/LEDGER RUN SO A SOLD PROPERTY WITH SEVERAL BOOKINGS
+      *  IN THE PERIOD (E.G. MULTIPLE VIEWINGS BEFORE IT SOLD) ONLY
+      *  CONTRIBUTES ITS SALE ONCE.
+           move zero to ws-mi-counted-count.
+
+       p603-check-already-counted.
+           move "N" to ws-mi-already-counted
+           move 1 to ws-mi-counted-idx
+           perform until ws-mi-counted-idx > ws-mi-counted-count or
+             mi-already-counted
+               if ws-mi-counted-entry (ws-mi-counted-idx) equal
+                 Property-ID of Property-Record
+                   move "Y" to ws-mi-already-counted
+               end-if
+               add 1 to ws-mi-counted-idx
+           end-perform.
+
+       p604-add-counted-entry.
+           if ws-mi-counted-count < 500
+               add 1 to ws-mi-counted-count
+               move Property-ID of Property-Record to
+                 ws-mi-counted-entry (ws-mi-counted-count)
+           end-if.
+
+       p620-accumulate-property-sale.
+      *  BOOKING->PROPERTY->SALE LINKAGE: PROPERTY-ID ON THE BOOKING
+      *  IDENTIFIES THE PROPERTY; A SOLD PROPERTY CONTRIBUTES ITS
+      *  SOLD-PRICE TO THIS NEGOTIATOR'S SALES FIGURES FOR THE PERIOD,
+      *  ONCE ONLY NO MATTER HOW MANY BOOKINGS IT HAS IN THE PERIOD.
+           move "0" to invalid-data
+
+           open input PropertyFile
+
+           if file-status = "35"
+               move "1" to invalid-data
+           end-if
+
+           move Property-ID of Booking-Record to
+             Property-ID of Property-Record
+
+           read PropertyFile
+               invalid key
+                   move "1" to invalid-data.
+
+           close PropertyFile.
+
+           if not key-not-found and
+             function upper-case (Property-Status of Property-Record)
+               equal "SO"
+               perform p603-check-already-counted
+           end-if.
+
+           if not key-not-found and
+             function upper-case (Property-Status of Property-Record)
+               equal "SO" and not mi-already-counted
+               perform p604-add-counted-entry
+               move Sold-price of Property-Record to ws-sold-price
+               add 1 to ws-mi-sale-count
+               add ws-sold-price to ws-mi-total-sales
+               if ws-sold-price > ws-mi-highest-sale
+                   move ws-sold-price to ws-mi-highest-sale
+               end-if
+               if ws-mi-lowest-sale = zero or
+                 ws-sold-price < ws-mi-lowest-sale
+                   move ws-sold-price to ws-mi-lowest-sale
+               end-if
+           end-if.
+
+       p650-reconcile-sales-viewings.
+      *  PROCESS-GAP CHECK: A SOLD PROPERTY SHOULD HAVE AT LEAST ONE
+      *  VIEWING BOOKING AGAINST IT. SCAN EVERY SOLD PROPERTY AND LOG
+      *  ANY THAT HAVE NO BOOKING RECORD AT ALL.
+           move zero to ws-recon-gap-count
+
+           open output reconcilefile
+           move spaces to Reconcile-Text
+           string "Sales/Viewings reconciliation - " ws-system-date
+             delimited by size into Reconcile-Text
+           write Reconcile-Line
+           move spaces to Reconcile-Text
+           write Reconcile-Line
+
+           move "0" to end-of-file
+           open input PropertyFile
+           if file-status not equal "35"
+               perform until eof
+                   read PropertyFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           if function upper-case
+                             (Property-Status of Property-Record)
+                             equal "SO"
+                               perform p651-check-booking-exists
+                           end-if
+               end-perform
+           end-if
+           close PropertyFile.
+
+           if ws-recon-gap-count equal zero
+               move
+                 "  No gaps found - every sale has a viewing." to
+                 Reconcile-Text
+               write Reconcile-Line
+           end-if
+
+           close reconcilefile.
+
+           if ws-recon-gap-count equal zero
+               move "Reconciliation complete - no gaps found." to
+                 ws-error
+           else
+               move "Reconciliation complete - gaps found." to
+                 ws-error
+           end-if.
+
+       p651-check-booking-exists.
+           move "N" to ws-recon-booking-found
+           move "0" to end-of-file
+           open input BookingFile
+           if file-status not equal "35"
+               perform until eof or recon-booking-found
+                   read BookingFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           if Property-ID of Booking-Record equal
+                             Property-ID of Property-Record
+                               move "Y" to ws-recon-booking-found
+                           end-if
+               end-perform
+           end-if
+           close BookingFile.
+
+           if not recon-booking-found
+               add 1 to ws-recon-gap-count
+               move spaces to Reconcile-Text
+               string "  Property " Property-ID of Property-Record
+                 " (" Property-Address1 of Property-Record
+                 ") sold on "
+                 Sold-date of Property-Record (1:8)
+                 " has no viewing booking on record."
+                 delimited by size into Reconcile-Text
+               write Reconcile-Line
+           end-if.
+
+       p660-export-csv-files.
+      *  DUMPS ALL FOUR MASTER FILES TO COMMA-SEPARATED TEXT FILES
+      *  FOR USE OUTSIDE THIS SYSTEM - ONE PARAGRAPH PER FILE, EACH A
+      *  STRAIGHT SEQUENTIAL SCAN WITH NO FILTERING.
+           perform p661-export-users
+           perform p662-export-customers
+           perform p663-export-properties
+           perform p664-export-bookings
+
+           move "CSV export complete." to ws-error.
+
+       p661-export-users.
+           move zero to ws-export-count
+           open output exportuserfile
+           move spaces to Csv-User-Text
+           string "User-ID,User-Name,Role1,Role2,Role3,Role4"
+             delimited by size into Csv-User-Text
+           write Csv-User-Line
+
+           move "0" to end-of-file
+           open input userfile
+           if file-status not equal "35"
+               perform until eof
+                   read userfile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           add 1 to ws-export-count
+                           move spaces to Csv-User-Text
+                           string function trim (user-id of userrec)
+                             "," function trim (user-name of userrec)
+                             "," user-role1 of userrec
+                             "," user-role2 of userrec
+                             "," user-role3 of userrec
+                             "," user-role4 of userrec
+                             delimited by size into Csv-User-Text
+                           write Csv-User-Line
+               end-perform
+           end-if
+           close userfile.
+           close exportuserfile.
+
+       p662-export-customers.
+           move zero to ws-export-count
+           open output exportcustfile
+           move spaces to Csv-Cust-Text
+           string
+             "Cust-ID,Name,Address1,Address2,Postcode,Phone,Email"
+             delimited by size into Csv-Cust-Text
+           write Csv-Cust-Line
+
+           move "0" to end-of-file
+           open input custfile
+           if file-status not equal "35"
+               perform until eof
+                   read custfile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           add 1 to ws-export-count
+                           move spaces to Csv-Cust-Text
+                           string function trim (cust-id of custrec)
+                             "," function trim (cust-name of custrec)
+                             "," function trim
+                               (cust-address1 of custrec)
+                             "," function trim
+                               (cust-address2 of custrec)
+                             "," function trim
+                               (cust-postcode of custrec)
+                             "," function trim (cust-phone of custrec)
+                             "," function trim (cust-email of custrec)
+                             delimited by size into Csv-Cust-Text
+                           write Csv-Cust-Line
+               end-perform
+           end-if
+           close custfile.
+           close exportcustfile.
+
+       p663-export-properties.
+           move zero to ws-export-count
+           open output exportpropfile
+           move spaces to Csv-Prop-Text
+           string
+             "Property-ID,Customer-ID,Address1,Address2,Postcode,"
+             & "Price,Status,Sold-Date,Sold-Price,User-ID,"
+             & "Commission-Rate,Commission-Amount,VAT-Inclusive,"
+             & "Second-Customer-ID,Listed-Date"
+             delimited by size into Csv-Prop-Text
+           write Csv-Prop-Line
+
+           move "0" to end-of-file
+           open input PropertyFile
+           if file-status not equal "35"
+               perform until eof
+                   read PropertyFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           add 1 to ws-export-count
+                           move Commission-Rate of Property-Record to
+                             ws-csv-commission-rate
+                           move Commission-Amount of Property-Record to
+                             ws-csv-commission-amount
+                           move spaces to Csv-Prop-Text
+                           string function trim
+                             (Property-ID of Property-Record)
+                             "," function trim
+                               (Customer-ID of Property-Record)
+                             "," function trim
+                               (Property-Address1 of Property-Record)
+                             "," function trim
+                               (Property-Address2 of Property-Record)
+                             "," function trim
+                               (Property-Postcode of Property-Record)
+                             "," function trim
+                               (Property-Price of Property-Record)
+                             "," Property-Status of Property-Record
+                             "," Sold-date of Property-Record (1:8)
+                             "," function trim
+                               (Sold-price of Property-Record)
+                             "," function trim
+                               (User-ID of Property-Record)
+                             "," function trim
+                               (ws-csv-commission-rate)
+                             "," function trim
+                               (ws-csv-commission-amount)
+                             "," VAT-Inclusive of Property-Record
+                             "," function trim
+                               (Second-Customer-ID of Property-Record)
+                             "," Listed-Date of Property-Record
+                             delimited by size into Csv-Prop-Text
+                           write Csv-Prop-Line
+               end-perform
+           end-if
+           close PropertyFile.
+           close exportpropfile.
+
+       p664-export-bookings.
+           move zero to ws-export-count
+           open output exportbookfile
+           move spaces to Csv-Book-Text
+           string
+             "Booking-ID,Date,Time,Property-ID,Customer-ID,User-ID,"
+             & "Outcome,Status"
+             delimited by size into Csv-Book-Text
+           write Csv-Book-Line
+
+           move "0" to end-of-file
+           open input BookingFile
+           if file-status not equal "35"
+               perform until eof
+                   read BookingFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           add 1 to ws-export-count
+                           move spaces to Csv-Book-Text
+                           string function trim
+                             (Booking-ID of Booking-Record)
+                             "," booking-day "/" booking-month "/"
+                             booking-year
+                             "," booking-hour ":" booking-mins
+                             "," function trim
+                               (Property-ID of Booking-Record)
+                             "," function trim
+                               (Customer-ID of Booking-Record)
+                             "," function trim
+                               (User-ID of Booking-Record)
+                             "," function trim
+                               (Booking-Outcome of Booking-Record)
+                             "," Booking-Status of Booking-Record
+                             delimited by size into Csv-Book-Text
+                           write Csv-Book-Line
+               end-perform
+           end-if
+           close BookingFile.
+           close exportbookfile.
+
+       p670-user-activity-report.
+      *  REPORTS ON ONE USER'S ROLES AND HOW MANY CREATE/UPDATE/
+      *  DELETE ENTRIES THEY HAVE ON THE AUDIT TRAIL.
+           move "0" to ws-activity-valid
+
+           if ws-activity-user-id equal spaces
+               move "Enter a User ID for the activity report." to
+                 ws-error
+           else
+               move function trim (ws-activity-user-id) to
+                 ws-numeric-reference
+               move ws-numeric-reference to ws-activity-user-id
+
+               open input userfile
+               if file-status not equal "35"
+                   move "0" to invalid-data
+                   move ws-activity-user-id to user-id of userrec
+                   read userfile
+                       invalid key
+                           move "1" to invalid-data
+                   end-read
+                   if not key-not-found
+                       move "1" to ws-activity-valid
+                       move user-name of userrec to
+                         ws-activity-user-name
+                       move user-role1 of userrec to ws-activity-role1
+                       move user-role2 of userrec to ws-activity-role2
+                       move user-role3 of userrec to ws-activity-role3
+                       move user-role4 of userrec to ws-activity-role4
+                   end-if
+               end-if
+               close userfile
+
+               if activity-user-valid
+                   perform p671-summarize-user-audit
+               else
+                   move "User ID not found." to ws-error
+               end-if
+           end-if.
+
+       p671-summarize-user-audit.
+           move zero to ws-activity-create-count
+           move zero to ws-activity-update-count
+           move zero to ws-activity-delete-count
+           move zero to ws-activity-other-count
+
+           move "0" to end-of-file
+           open input auditfile
+           if file-status not equal "35"
+               perform until eof
+                   read auditfile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           if Audit-User-ID equal
+                             ws-activity-user-id
+                               perform p672-tally-audit-action
+                           end-if
+               end-perform
+           end-if
+           close auditfile.
+
+           open output activityfile
+           move spaces to Activity-Text
+           string "User activity report for "
+             function trim (ws-activity-user-id) " - "
+             function trim (ws-activity-user-name)
+             delimited by size into Activity-Text
+           write Activity-Line
+           move spaces to Activity-Text
+           string "Roles: Admin=" ws-activity-role1
+             " Bookings=" ws-activity-role2
+             " Sales=" ws-activity-role3
+             " Viewings=" ws-activity-role4
+             delimited by size into Activity-Text
+           write Activity-Line
+           move spaces to Activity-Text
+           string "Creates: " ws-activity-create-count
+             "  Updates: " ws-activity-update-count
+             "  Deletes: " ws-activity-delete-count
+             "  Other: " ws-activity-other-count
+             delimited by size into Activity-Text
+           write Activity-Line
+           close activityfile.
+
+           move "Activity report printed." to ws-error.
+
+       p672-tally-audit-action.
+           evaluate function upper-case (Audit-Action)
+               when "CREATE"
+                   add 1 to ws-activity-create-count
+               when "UPDATE"
+                   add 1 to ws-activity-update-count
+               when "DELETE"
+                   add 1 to ws-activity-delete-count
+               when other
+                   add 1 to ws-activity-other-count
+           end-evaluate.
+
+       p680-stale-listing-report.
+      *  LISTS EVERY PROPERTY STILL ON THE MARKET (NOT SOLD) WHOSE
+      *  LISTED-DATE IS OLDER THAN THE CHOSEN NUMBER OF DAYS.
+      *  PROPERTIES LISTED BEFORE THIS FIELD EXISTED HAVE NO
+      *  LISTED-DATE ON RECORD AND ARE SKIPPED RATHER THAN GUESSED AT.
+           move zero to ws-stale-gap-count
+
+           move ws-system-date(1:8) to ws-today-int
+           move function integer-of-date (ws-today-int) to
+             ws-today-int
+
+           open output stalefile
+           move spaces to Stale-Text
+           string "Stale listings over " ws-stale-days
+             " days - " ws-system-date
+             delimited by size into Stale-Text
+           write Stale-Line
+           move spaces to Stale-Text
+           write Stale-Line
+
+           move "0" to end-of-file
+           open input PropertyFile
+           if file-status not equal "35"
+               perform until eof
+                   read PropertyFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           if function upper-case
+                             (Property-Status of Property-Record)
+                             not equal "SO" and
+                             Listed-Date of Property-Record
+                             not equal spaces
+                               perform p681-check-stale-listing
+                           end-if
+               end-perform
+           end-if
+           close PropertyFile.
+
+           if ws-stale-gap-count equal zero
+               move "  No stale listings found." to Stale-Text
+               write Stale-Line
+           end-if
+
+           close stalefile.
+
+           if ws-stale-gap-count equal zero
+               move "Stale listings report - none found." to
+                 ws-error
+           else
+               move "Stale listings report - listings found." to
+                 ws-error
+           end-if.
+
+       p681-check-stale-listing.
+           move Listed-Date of Property-Record to ws-stale-listed-int
+
+           move function integer-of-date (ws-stale-listed-int) to
+             ws-stale-listed-int
+
+           compute ws-stale-days-on-market =
+             ws-today-int - ws-stale-listed-int
+
+           if ws-stale-days-on-market > ws-stale-days
+               add 1 to ws-stale-gap-count
+               move spaces to Stale-Text
+               string "  Property " Property-ID of Property-Record
+                 " (" Property-Address1 of Property-Record
+                 ") listed " ws-stale-days-on-market
+                 " days ago."
+                 delimited by size into Stale-Text
+               write Stale-Line
+           end-if.
+
+       p690-produce-sales-ledger.
+      *  DETAILED LINE-BY-LINE LEDGER OF EVERY SALE IN THE CHOSEN
+      *  PERIOD, FOR THE CHOSEN STAFF - SAME BOOKING->PROPERTY->SALE
+      *  LINKAGE AND CUTOFF-DATE MATHS AS P600-PRODUCE-REPORT, BUT
+      *  LISTED OUT AS A PRINTABLE LEDGER RATHER THAN SUMMARISED.
+           perform p602-reset-counted-table
+           move zero to ws-ledger-count
+           move ws-system-date(1:8) to ws-today-int
+           move function integer-of-date (ws-today-int) to
+             ws-cutoff-int
+           if ws-weeks > 0
+               compute ws-cutoff-int = ws-cutoff-int - (ws-weeks * 7)
+           end-if
+           if ws-months > 0
+               compute ws-cutoff-int =
+                 ws-cutoff-int - (ws-months * 30)
+           end-if
+           if ws-years > 0
+               compute ws-cutoff-int =
+                 ws-cutoff-int - (ws-years * 365)
+           end-if
+
+           open output ledgerfile
+           move spaces to Ledger-Text
+           string "Sales Ledger - " ws-system-date
+             delimited by size into Ledger-Text
+           write Ledger-Line
+           move spaces to Ledger-Text
+           write Ledger-Line
+
+           move "0" to end-of-file
+           open input BookingFile
+           if file-status not = "35"
+               perform until eof
+                   read BookingFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           perform p691-consider-booking-ledger
+               end-perform
+           end-if
+           close BookingFile.
+
+           if ws-ledger-count equal zero
+               move "  No sales found for this period." to
+                 Ledger-Text
+               write Ledger-Line
+           end-if
+
+           close ledgerfile.
+
+           if ws-ledger-count equal zero
+               move "Sales ledger produced - no sales found." to
+                 ws-error
+           else
+               move "Sales ledger produced." to ws-error
+           end-if.
+
+       p691-consider-booking-ledger.
+           if (all-staff or user-id of Booking-Record = ws-staff-id)
+             and Booking-Status of Booking-Record not equal "X" and
+             Booking-Status of Booking-Record not equal "x"
+               move Booking-year(1:4) to ws-booking-date-int(1:4)
+               move Booking-month(1:2) to ws-booking-date-int(5:2)
+               move Booking-day(1:2) to ws-booking-date-int(7:2)
+
+               if function integer-of-date (ws-booking-date-int)
+                 >= ws-cutoff-int
+                   perform p692-write-ledger-line
+               end-if
+           end-if.
+
+       p692-write-ledger-line.
+           move "0" to invalid-data
+           open input PropertyFile
+           if file-status = "35"
+               move "1" to invalid-data
+           end-if
+
+           move Property-ID of Booking-Record to
+             Property-ID of Property-Record
+
+           read PropertyFile
+               invalid key
+                   move "1" to invalid-data.
+
+           close PropertyFile.
+
+           if not key-not-found and
+             function upper-case (Property-Status of Property-Record)
+               equal "SO"
+               perform p603-check-already-counted
+           end-if.
+
+           if not key-not-found and
+             function upper-case (Property-Status of Property-Record)
+               equal "SO" and not mi-already-counted
+               perform p604-add-counted-entry
+               move Sold-price of Property-Record to ws-sold-price
+               move Commission-Amount of Property-Record to
+                 ws-ledger-commission
+               add 1 to ws-ledger-count
+               move spaces to Ledger-Text
+               string "  " Property-ID of Property-Record
+                 " " Sold-date of Property-Record
+                 " Price: " Sold-price of Property-Record
+                 " Comm: " ws-ledger-commission
+                 " User: " user-id of Booking-Record
+                 delimited by size into Ledger-Text
+               write Ledger-Line
+           end-if.
+
+       p700-integrity-sweep.
+      *  CROSS-CHECKS THE FOUR MASTER FILES FOR DANGLING REFERENCES -
+      *  A PROPERTY POINTING AT A CUSTOMER OR NEGOTIATOR THAT NO
+      *  LONGER EXISTS, OR A BOOKING POINTING AT A PROPERTY, CUSTOMER
+      *  OR NEGOTIATOR THAT NO LONGER EXISTS. BLANK REFERENCES ARE
+      *  NOT FLAGGED - ONLY POPULATED REFERENCES THAT DO NOT RESOLVE.
+           move zero to ws-integrity-gap-count
+
+           open output integrityfile
+           move spaces to Integrity-Text
+           string "Referential Integrity Sweep - " ws-system-date
+             delimited by size into Integrity-Text
+           write Integrity-Line
+           move spaces to Integrity-Text
+           write Integrity-Line
+
+           move "0" to end-of-file
+           open input PropertyFile
+           if file-status not equal "35"
+               perform until eof
+                   read PropertyFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           perform p701-check-property-refs
+               end-perform
+           end-if
+           close PropertyFile.
+
+           move "0" to end-of-file
+           open input BookingFile
+           if file-status not equal "35"
+               perform until eof
+                   read BookingFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           perform p702-check-booking-refs
+               end-perform
+           end-if
+           close BookingFile.
+
+           if ws-integrity-gap-count equal zero
+               move "  No dangling references found." to
+                 Integrity-Text
+               write Integrity-Line
+           end-if
+
+           close integrityfile.
+
+           if ws-integrity-gap-count equal zero
+               move
+                 "Integrity sweep - no dangling references found." to
+                 ws-error
+           else
+               move "Integrity sweep - dangling references found." to
+                 ws-error
+           end-if.
+
+       p701-check-property-refs.
+           if Customer-ID of Property-Record not equal spaces
+               move "0" to invalid-data
+               open input custfile
+               if file-status = "35"
+                   move "1" to invalid-data
+               end-if
+               move Customer-ID of Property-Record to cust-id
+               read custfile
+                   invalid key
+                       move "1" to invalid-data
+               end-read
+               close custfile
+               if key-not-found
+                   add 1 to ws-integrity-gap-count
+                   move spaces to Integrity-Text
+                   string "  Property " Property-ID of Property-Record
+                     " refers to missing customer "
+                     Customer-ID of Property-Record
+                     delimited by size into Integrity-Text
+                   write Integrity-Line
+               end-if
+           end-if
+
+           if User-ID of Property-Record not equal spaces
+               move "0" to invalid-data
+               open input userfile
+               if file-status = "35"
+                   move "1" to invalid-data
+               end-if
+               move User-ID of Property-Record to user-id of userrec
+               read userfile
+                   invalid key
+                       move "1" to invalid-data
+               end-read
+               close userfile
+               if key-not-found
+                   add 1 to ws-integrity-gap-count
+                   move spaces to Integrity-Text
+                   string "  Property " Property-ID of Property-Record
+                     " refers to missing negotiator "
+                     User-ID of Property-Record
+                     delimited by size into Integrity-Text
+                   write Integrity-Line
+               end-if
+           end-if
+
+           if Second-Customer-ID of Property-Record not equal spaces
+               move "0" to invalid-data
+               open input custfile
+               if file-status = "35"
+                   move "1" to invalid-data
+               end-if
+               move Second-Customer-ID of Property-Record to cust-id
+               read custfile
+                   invalid key
+                       move "1" to invalid-data
+               end-read
+               close custfile
+               if key-not-found
+                   add 1 to ws-integrity-gap-count
+                   move spaces to Integrity-Text
+                   string "  Property " Property-ID of Property-Record
+                     " refers to missing joint owner "
+                     Second-Customer-ID of Property-Record
+                     delimited by size into Integrity-Text
+                   write Integrity-Line
+               end-if
+           end-if.
+
+       p702-check-booking-refs.
+           move "0" to invalid-data
+           open input PropertyFile
+           if file-status = "35"
+               move "1" to invalid-data
+           end-if
+           move Property-ID of Booking-Record to
+             Property-ID of Property-Record
+           read PropertyFile
+               invalid key
+                   move "1" to invalid-data.
+           close PropertyFile.
+           if key-not-found
+               add 1 to ws-integrity-gap-count
+               move spaces to Integrity-Text
+               string "  Booking " Booking-ID of Booking-Record
+                 " refers to missing property "
+                 Property-ID of Booking-Record
+                 delimited by size into Integrity-Text
+               write Integrity-Line
+           end-if
+
+           if Customer-ID of Booking-Record not equal spaces
+               move "0" to invalid-data
+               open input custfile
+               if file-status = "35"
+                   move "1" to invalid-data
+               end-if
+               move Customer-ID of Booking-Record to cust-id
+               read custfile
+                   invalid key
+                       move "1" to invalid-data
+               end-read
+               close custfile
+               if key-not-found
+                   add 1 to ws-integrity-gap-count
+                   move spaces to Integrity-Text
+                   string "  Booking " Booking-ID of Booking-Record
+                     " refers to missing customer "
+                     Customer-ID of Booking-Record
+                     delimited by size into Integrity-Text
+                   write Integrity-Line
+               end-if
+           end-if
+
+           if User-ID of Booking-Record not equal spaces
+               move "0" to invalid-data
+               open input userfile
+               if file-status = "35"
+                   move "1" to invalid-data
+               end-if
+               move User-ID of Booking-Record to user-id of userrec
+               read userfile
+                   invalid key
+                       move "1" to invalid-data
+               end-read
+               close userfile
+               if key-not-found
+                   add 1 to ws-integrity-gap-count
+                   move spaces to Integrity-Text
+                   string "  Booking " Booking-ID of Booking-Record
+                     " refers to missing negotiator "
+                     User-ID of Booking-Record
+                     delimited by size into Integrity-Text
+                   write Integrity-Line
+               end-if
+           end-if.
+
+       p710-purge-withdrawn-listings.
+      *  REMOVES EVERY PROPERTY WHOSE STATUS IS WITHDRAWN AND WHOSE
+      *  LAST UPDATE IS OLDER THAN THE CHOSEN NUMBER OF DAYS. EACH
+      *  RECORD IS ARCHIVED AND AUDITED BEFORE IT IS DELETED, SO THE
+      *  PURGE CAN NEVER LOSE DATA. PROPERTIES WITH NO LAST-UPDATED
+      *  DATE ON RECORD ARE SKIPPED RATHER THAN GUESSED AT.
+           move zero to ws-purge-count
+           move ws-system-date(1:8) to ws-today-int
+           move function integer-of-date (ws-today-int) to
+             ws-today-int
+           open output purgefile
+           move spaces to Purge-Text
+           string "Withdrawn listings purged over " ws-purge-days
+             " days - " ws-system-date
+             delimited by size into Purge-Text
+           write Purge-Line
+           move spaces to Purge-Text
+           write Purge-Line
+           move "0" to end-of-file
+           open i-o PropertyFile
+           if file-status not equal "35"
+               perform until eof
+                   read PropertyFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           if function upper-case
+                             (Property-Status of Property-Record)
+                             equal "WD" and
+                             Property-Last-Updated of Property-Record
+                             not equal spaces
+                               perform p711-purge-one-listing
+                           end-if
+               end-perform
+           end-if
+           close PropertyFile.
+           if ws-purge-count equal zero
+               move "  No withdrawn listings to purge." to
+                 Purge-Text
+               write Purge-Line
+           end-if
+           close purgefile.
+           if ws-purge-count equal zero
+               move "Purge job complete - none purged." to ws-error
+           else
+               move "Purge job complete - listings purged." to
+                 ws-error
+           end-if.
+
+       p711-purge-one-listing.
+           move Property-Last-Updated of Property-Record (1:8) to
+             ws-purge-updated-int
+           move function integer-of-date (ws-purge-updated-int) to
+             ws-purge-updated-int
+           compute ws-purge-withdrawn-days =
+             ws-today-int - ws-purge-updated-int
+           if ws-purge-withdrawn-days > ws-purge-days
+               move Property-Record to ws-purge-archive-data
+               move "PROPERTY" to ws-audit-type
+               move Property-ID of Property-Record to ws-audit-key
+               perform p905-write-archive
+               delete PropertyFile record
+                   invalid key
+                       continue
+                   not invalid key
+                       add 1 to ws-purge-count
+                       move "DELETE" to ws-audit-action
+                       perform p900-write-audit
+                       move spaces to Purge-Text
+                       string "  Property "
+                         Property-ID of Property-Record
+                         " (" Property-Address1 of Property-Record
+                         ") withdrawn " ws-purge-withdrawn-days
+                         " days ago - purged."
+                         delimited by size into Purge-Text
+                       write Purge-Line
+               end-delete
+           end-if.
+
+       p900-write-audit.
+      *  APPENDS ONE LINE TO THE AUDIT LOG FOR A DELETE CARRIED OUT BY
+      *  THE PURGE JOB - WHO RAN IT, TO WHAT RECORD, AND WHEN.
+           move ws-system-date to Audit-Timestamp
+           move ws-session-user-id to Audit-User-ID
+           move ws-audit-type to Audit-Record-Type
+           move ws-audit-key to Audit-Key-Value
+           move ws-audit-action to Audit-Action
+           open extend auditfile
+           if file-status = "35"
+               close auditfile
+               open output auditfile
+               close auditfile
+               open extend auditfile
+           end-if
+           write Audit-Record
+           close auditfile.
+
+       p905-write-archive.
+      *  APPENDS A FULL COPY OF THE RECORD TO THE ARCHIVE LOG BEFORE
+      *  THE PURGE JOB DELETES IT, SO A PURGE NEVER LOSES DATA.
+           move ws-system-date to Archive-Timestamp
+           move ws-session-user-id to Archive-User-ID
+           move ws-audit-type to Archive-Record-Type
+           move ws-audit-key to Archive-Key-Value
+           move ws-purge-archive-data to Archive-Data
+           open extend archivefile
+           if file-status = "35"
+               close archivefile
+               open output archivefile
+               close archivefile
+               open extend archivefile
+           end-if
+           write Archive-Record
+           close archivefile.
+
+       p720-negotiator-workload-dashboard.
+      *  LISTS EVERY USER ALONGSIDE THEIR CURRENT WORKLOAD - HOW MANY
+      *  PROPERTIES THEY HAVE ACTIVE (FOR SALE), HOW MANY THEY HAVE
+      *  SOLD, AND HOW MANY VIEWING BOOKINGS THEY HAVE STILL TO COME
+      *  - SO MANAGEMENT CAN SEE AT A GLANCE WHO IS OVERLOADED OR
+      *  UNDERLOADED.
+           move zero to ws-workload-user-count
+           move ws-system-date(1:8) to ws-today-int
+           move function integer-of-date (ws-today-int) to
+             ws-today-int
+           open output workloadfile
+           move spaces to Workload-Text
+           string "Negotiator workload dashboard - " ws-system-date
+             delimited by size into Workload-Text
+           write Workload-Line
+           move spaces to Workload-Text
+           write Workload-Line
+           move "0" to end-of-file
+           open input userfile
+           if file-status not equal "35"
+               perform until eof
+                   read userfile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           add 1 to ws-workload-user-count
+                           perform p721-report-one-negotiator
+               end-perform
+           end-if
+           close userfile.
+           if ws-workload-user-count equal zero
+               move "  No negotiators on file." to Workload-Text
+               write Workload-Line
+           end-if
+           close workloadfile.
+           move "Negotiator workload dashboard produced." to
+             ws-error.
+
+       p721-report-one-negotiator.
+           move zero to ws-workload-active-count
+           move zero to ws-workload-sold-count
+           move zero to ws-workload-booking-count
+           move "0" to end-of-file
+           open input PropertyFile
+           if file-status not equal "35"
+               perform until eof
+                   read PropertyFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           if User-ID of Property-Record equal
+                             user-id of userrec
+                               if function upper-case
+                                 (Property-Status of Property-Record)
+                                 equal "FS"
+                                   add 1 to ws-workload-active-count
+                               end-if
+                               if function upper-case
+                                 (Property-Status of Property-Record)
+                                 equal "SO"
+                                   add 1 to ws-workload-sold-count
+                               end-if
+                           end-if
+               end-perform
+           end-if
+           close PropertyFile.
+           move "0" to end-of-file
+           open input BookingFile
+           if file-status not equal "35"
+               perform until eof
+                   read BookingFile next record
+                       at end
+                           move "1" to end-of-file
+                       not at end
+                           if User-ID of Booking-Record equal
+                             user-id of userrec and
+                             Booking-Status of Booking-Record
+                             not equal "X" and
+                             Booking-Status of Booking-Record
+                             not equal "x"
+                               move booking-year of Booking-Record to
+                                 ws-workload-booking-date-int(1:4)
+                               move booking-month of Booking-Record to
+                                 ws-workload-booking-date-int(5:2)
+                               move booking-day of Booking-Record to
+                                 ws-workload-booking-date-int(7:2)
+                               move function integer-of-date
+                                 (ws-workload-booking-date-int) to
+                                 ws-workload-booking-date-int
+                               if ws-workload-booking-date-int not <
+                                 ws-today-int
+                                   add 1 to
+                                     ws-workload-booking-count
+                               end-if
+                           end-if
+               end-perform
+           end-if
+           close BookingFile.
+           move spaces to Workload-Text
+           string "  " user-id of userrec " "
+             function trim (user-name of userrec)
+             " - Active: " ws-workload-active-count
+             "  Sold: " ws-workload-sold-count
+             "  Upcoming viewings: " ws-workload-booking-count
+             delimited by size into Workload-Text
+           write Workload-Line.
+
        P999-1.
        end program 501MI.
