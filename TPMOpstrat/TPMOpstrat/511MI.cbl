@@ -1,47 +1,115 @@
        identification division.
-       program-id. 511MI.
+       program-id. 511MI is recursive.
        environment division.
        configuration section.
        data division.
        working-storage section.
        01 user-option PIC x(1) value space.
+       01 ws-error pic x(70) value spaces.
+       01 ws-staff-display pic x(30) value spaces.
+       01 ws-period-display pic x(20) value spaces.
 
        copy "system-date-variables.cpy".
+       copy "session-timeout-variables.cpy".
+       copy "session-record.cpy".
+       copy "mi-report-criteria.cpy".
 
 
        SCREEN SECTION.
        01 MI-SCREEN.
          03 blank screen.
          copy "screen-header.cpy".
-*      SCREEN TITLE
+      *      SCREEN TITLE
          03 foreground-color 14 VALUE "REPORT SCREEN" LINE 2 COL 2.
-*      MENU SCREEN ITEMS
+      *      MENU SCREEN ITEMS
          03 VALUE "REPORT OUTPUT" LINE 6 col 10.
-         03 VALUE "Staff Name:        [ ]" LINE 8 COL 10.
+         03 VALUE "Staff Name:        [" LINE 8 COL 10.
+         03 pic x(30) using ws-staff-display line 8 col 31.
+         03 VALUE "]" LINE 8 COL 61.
 
-         03 VALUE "Weeks              [ ]" LINE 10 COL 10.
-         03 VALUE "Months             [ ]" LINE 11 COL 10.
-         03 VALUE "Years              [ ]" LINE 12 COL 10.
-         03 VALUE "Total Sales        [999,999,999.00]" LINE 14 COL 10.
-         03 VALUE "Average Sales      [999,999,999.00]" LINE 15 COL 10.
-         03 VALUE "Highest            [999,999,999.00]" LINE 16 COL 10.
-         03 VALUE "Lowest             [999,999,999.00]" LINE 17 COL 10.
+         03 VALUE "Period:            [" LINE 10 COL 10.
+         03 pic x(20) using ws-period-display line 10 col 31.
+         03 VALUE "]" LINE 10 COL 51.
+         03 VALUE "Date range:  From [" LINE 9 COL 10.
+         03 pic x(10) using ws-mi-period-from line 9 col 29.
+         03 VALUE "] to [" LINE 9 COL 39.
+         03 pic x(10) using ws-mi-period-to line 9 col 45.
+         03 VALUE "]" LINE 9 COL 55.
+         03 VALUE "Sales in period:   [" LINE 11 COL 10.
+         03 pic zz,zz9 using ws-mi-sale-count line 11 col 31.
+         03 VALUE "]" LINE 11 COL 37.
+         03 VALUE "Total Sales        [" LINE 14 COL 10.
+         03 pic zzz,zzz,zz9.99 using ws-mi-total-sales
+           line 14 col 31.
+         03 VALUE "]" LINE 14 COL 46.
+         03 VALUE "Average Sales      [" LINE 15 COL 10.
+         03 pic zzz,zzz,zz9.99 using ws-mi-average-sales
+           line 15 col 31.
+         03 VALUE "]" LINE 15 COL 46.
+         03 VALUE "Highest            [" LINE 16 COL 10.
+         03 pic zzz,zzz,zz9.99 using ws-mi-highest-sale
+           line 16 col 31.
+         03 VALUE "]" LINE 16 COL 46.
+         03 VALUE "Lowest             [" LINE 17 COL 10.
+         03 pic zzz,zzz,zz9.99 using ws-mi-lowest-sale
+           line 17 col 31.
+         03 VALUE "]" LINE 17 COL 46.
+         03 line 19 col 10 pic x(70) from ws-error.
 
        copy "menuprint.cpy".
 
        procedure division.
        main section.
-           perform p001-menu
+           perform until session-logout
+               perform p001-menu
+           end-perform
            goback.
 
        myproc section.
 
        p001-menu.
+           move spaces to ws-error.
+           perform p520-build-display-fields.
+           perform p210-getsystemdate.
+
+           perform p220-check-session-timeout
+
+           if session-logout
+               exit
+           end-if
+
            display MI-SCREEN.
            accept MI-SCREEN
 
+           move ws-system-date to ws-session-last-activity
+
            Copy "menuoption.cpy".
 
+           copy "get-system-date.cpy".
+
+           copy "check-session-timeout.cpy".
+
+       p520-build-display-fields.
+           if mi-all-staff
+               move "All Staff" to ws-staff-display
+           else
+               move ws-mi-staff-name to ws-staff-display
+           end-if
+
+           move spaces to ws-period-display
+           evaluate ws-mi-period-unit
+               when "W"
+                   string ws-mi-period-count " week(s)"
+                     into ws-period-display
+               when "M"
+                   string ws-mi-period-count " month(s)"
+                     into ws-period-display
+               when "Y"
+                   string ws-mi-period-count " year(s)"
+                     into ws-period-display
+               when other
+                   move "none selected" to ws-period-display
+           end-evaluate.
 
        P999-1.
-       end program 511MI.
\ No newline at end of file
+       end program 511MI.
