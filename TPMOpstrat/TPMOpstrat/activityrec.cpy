@@ -0,0 +1,5 @@
+      *  USER ACTIVITY REPORT LINE - ONE FREE-TEXT LINE PER RECORD,
+      *  WRITTEN OUT TO A LINE SEQUENTIAL FILE SO THE ROLE FLAGS AND
+      *  AUDIT TRAIL SUMMARY FOR A USER CAN BE PRINTED/REVIEWED.
+       01 Activity-Line.
+         03 Activity-Text pic x(80).
