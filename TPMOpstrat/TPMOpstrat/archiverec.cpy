@@ -0,0 +1,10 @@
+      *  ARCHIVE LOG RECORD - ONE LINE PER RECORD DELETED FROM ANY
+      *  MASTER FILE, APPENDED BEFORE THE DELETE IS CARRIED OUT SO NO
+      *  DATA IS LOST - THE FULL RECORD IMAGE IS KEPT ALONGSIDE WHO
+      *  DELETED IT AND WHEN.
+       01 Archive-Record.
+         03 Archive-Timestamp pic x(21).
+         03 Archive-User-ID pic x(10).
+         03 Archive-Record-Type pic x(10).
+         03 Archive-Key-Value pic x(10).
+         03 Archive-Data pic x(250).
