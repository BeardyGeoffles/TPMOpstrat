@@ -0,0 +1,9 @@
+      *  AUDIT LOG RECORD - ONE LINE PER CREATE/UPDATE/DELETE ACROSS
+      *  THE MASTER FILES, APPENDED TO A LINE SEQUENTIAL LOG SO "WHO
+      *  CHANGED THIS AND WHEN" CAN BE ANSWERED AFTER THE FACT.
+       01 Audit-Record.
+         03 Audit-Timestamp pic x(21).
+         03 Audit-User-ID pic x(10).
+         03 Audit-Record-Type pic x(10).
+         03 Audit-Key-Value pic x(10).
+         03 Audit-Action pic x(10).
