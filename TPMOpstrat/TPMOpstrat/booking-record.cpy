@@ -0,0 +1,14 @@
+       01 Booking-Record.
+         03 Booking-ID pic x(10).
+         03 Booking-Date.
+           05 booking-day pic x(2).
+           05 booking-month pic x(2).
+           05 booking-year pic x(4).
+         03 Booking-Time.
+           05 booking-hour pic x(2).
+           05 booking-mins pic x(2).
+         03 Property-ID pic x(10).
+         03 Customer-ID pic x(10).
+         03 User-ID pic x(10).
+         03 Booking-Outcome pic x(30).
+         03 Booking-Status pic x(1).
