@@ -0,0 +1,75 @@
+       p220-check-session-timeout.
+
+      *  COMPARES THE CURRENT TIMESTAMP AGAINST THE LAST TIME THE
+      *  USER DID ANYTHING, IN THIS MODULE OR ANY OTHER - IF TOO LONG
+      *  HAS PASSED, THE SESSION IS LOGGED OUT THE SAME WAY OPTION 9
+      *  LOGS OUT. SHARED VIA COPY SO EVERY MODULE IN THE CALL CHAIN
+      *  CHECKS IDLE TIME, NOT JUST THE MAIN MENU - OTHERWISE A
+      *  TERMINAL LEFT LOGGED IN PART-WAY THROUGH A MODULE WOULD NEVER
+      *  TIME OUT.
+           if ws-session-last-activity equal spaces
+
+               move ws-system-date to ws-session-last-activity
+
+           else
+
+               move ws-session-last-activity(1:8) to
+                 ws-last-activity-days
+
+               move function integer-of-date (ws-last-activity-days)
+                 to ws-last-activity-days
+
+               move ws-session-last-activity(9:2) to
+                 ws-last-activity-hh
+
+               move ws-session-last-activity(11:2) to
+                 ws-last-activity-mm
+
+               compute ws-last-activity-mins =
+                 (ws-last-activity-days * 1440) +
+                 (ws-last-activity-hh * 60) + ws-last-activity-mm
+
+               move ws-system-date(1:8) to ws-current-activity-days
+
+               move function integer-of-date
+                 (ws-current-activity-days) to
+                 ws-current-activity-days
+
+               move ws-system-date(9:2) to ws-current-activity-hh
+
+               move ws-system-date(11:2) to ws-current-activity-mm
+
+               compute ws-current-activity-mins =
+                 (ws-current-activity-days * 1440) +
+                 (ws-current-activity-hh * 60) + ws-current-activity-mm
+
+               compute ws-idle-minutes =
+                 ws-current-activity-mins - ws-last-activity-mins
+
+               if ws-idle-minutes >= ws-timeout-minutes
+
+      *  CLEAR THE IDENTITY FIELDS FIRST AND SET THE LOGOUT FLAG LAST -
+      *  IT LIVES IN THE SAME EXTERNAL GROUP AS THE FIELDS BEING
+      *  CLEARED, AND EVERY CALLER CHECKS IT IMMEDIATELY AFTER THIS
+      *  PARAGRAPH RETURNS.
+                   move spaces to ws-session-user-id
+
+                   move spaces to ws-session-user-name
+
+                   move spaces to ws-session-role1
+
+                   move spaces to ws-session-role2
+
+                   move spaces to ws-session-role3
+
+                   move spaces to ws-session-role4
+
+                   move spaces to ws-session-must-change-pwd
+
+                   move spaces to ws-session-last-activity
+
+                   move "Y" to ws-session-logout
+
+               end-if
+
+           end-if.
