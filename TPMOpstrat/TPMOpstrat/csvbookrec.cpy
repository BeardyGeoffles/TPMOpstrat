@@ -0,0 +1,3 @@
+      *  ONE COMMA-SEPARATED LINE PER BOOKING MASTER FILE RECORD.
+       01 Csv-Book-Line.
+         03 Csv-Book-Text pic x(150).
