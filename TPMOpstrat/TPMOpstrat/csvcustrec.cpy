@@ -0,0 +1,3 @@
+      *  ONE COMMA-SEPARATED LINE PER CUSTOMER MASTER FILE RECORD.
+       01 Csv-Cust-Line.
+         03 Csv-Cust-Text pic x(200).
