@@ -0,0 +1,3 @@
+      *  ONE COMMA-SEPARATED LINE PER PROPERTY MASTER FILE RECORD.
+       01 Csv-Prop-Line.
+         03 Csv-Prop-Text pic x(200).
