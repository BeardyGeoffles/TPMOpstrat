@@ -0,0 +1,3 @@
+      *  ONE COMMA-SEPARATED LINE PER USER MASTER FILE RECORD.
+       01 Csv-User-Line.
+         03 Csv-User-Text pic x(150).
