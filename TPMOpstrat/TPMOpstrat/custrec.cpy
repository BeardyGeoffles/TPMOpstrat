@@ -0,0 +1,8 @@
+       01 custrec.
+         03 cust-id pic x(10).
+         03 cust-name pic x(30).
+         03 cust-address1 pic x(40).
+         03 cust-address2 pic x(40).
+         03 cust-postcode pic x(10).
+         03 cust-phone pic x(15).
+         03 cust-email pic x(40).
