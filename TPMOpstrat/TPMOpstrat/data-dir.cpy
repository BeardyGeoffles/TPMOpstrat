@@ -0,0 +1,6 @@
+      *  BASE FOLDER FOR ALL TPM DATA AND LOG FILES. DEFAULTS TO THE
+      *  ORIGINAL HARDCODED LOCATION BUT CAN BE REPOINTED AT RUN TIME
+      *  BY SETTING THE TPM_DATA_DIR ENVIRONMENT VARIABLE, SO THE
+      *  SYSTEM CAN BE MOVED TO A DIFFERENT DRIVE OR FOLDER WITHOUT A
+      *  RECOMPILE.
+       01 ws-data-dir pic x(40) value spaces.
