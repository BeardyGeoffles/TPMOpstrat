@@ -0,0 +1,5 @@
+      *  VIEWINGS DIARY LINE - ONE FREE-TEXT LINE PER RECORD, WRITTEN
+      *  OUT TO A LINE SEQUENTIAL FILE SO A DAY'S OR WEEK'S BOOKED
+      *  VIEWINGS CAN BE PRINTED.
+       01 Diary-Line.
+         03 Diary-Text pic x(110).
