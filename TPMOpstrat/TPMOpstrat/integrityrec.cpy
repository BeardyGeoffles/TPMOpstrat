@@ -0,0 +1,5 @@
+      *  REFERENTIAL INTEGRITY SWEEP LINE - ONE LINE PER DANGLING
+      *  REFERENCE FOUND ACROSS THE FOUR MASTER FILES, WRITTEN OUT
+      *  TO A LINE SEQUENTIAL FILE.
+       01 Integrity-Line.
+         03 Integrity-Text pic x(80).
