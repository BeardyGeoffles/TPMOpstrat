@@ -0,0 +1,5 @@
+      *  SALES LEDGER LINE - ONE LINE PER SALE FALLING WITHIN THE
+      *  CHOSEN PERIOD, WRITTEN OUT TO A LINE SEQUENTIAL FILE AS A
+      *  PRINTABLE BATCH LEDGER.
+       01 Ledger-Line.
+         03 Ledger-Text pic x(100).
