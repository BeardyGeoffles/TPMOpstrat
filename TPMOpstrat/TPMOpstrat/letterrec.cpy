@@ -0,0 +1,5 @@
+      *  MATCHING-PROPERTIES LETTER LINE - ONE FREE-TEXT LINE PER
+      *  RECORD, WRITTEN OUT TO A LINE SEQUENTIAL FILE SO THE LETTER
+      *  CAN BE PRINTED/MAILED TO THE CUSTOMER.
+       01 Letter-Line.
+         03 Letter-Text pic x(80).
