@@ -0,0 +1,47 @@
+      *  COMMON MENU DISPATCH - JUMP TO ANOTHER MODULE, OR LOG OUT.
+      *  EACH MODULE IS GATED ON THE LOGGED-ON USER'S ROLE FLAGS.
+           evaluate user-option
+               when "1"
+                   if ws-session-role1 = "Y"
+                       call "101User"
+                   else
+                       move "Access denied - Admin role required." to
+                         ws-error
+                   end-if
+               when "2"
+                   if ws-session-role3 = "Y"
+                       call "201Cust"
+                   else
+                       move "Access denied - Sales role required." to
+                         ws-error
+                   end-if
+               when "3"
+                   if ws-session-role3 = "Y"
+                       call "301Property"
+                   else
+                       move "Access denied - Sales role required." to
+                         ws-error
+                   end-if
+               when "4"
+                   if ws-session-role2 = "Y" or ws-session-role4 = "Y"
+                       call "401Viewing"
+                   else
+                       move
+                         "Access denied - Bookings/Viewings role."
+                         to ws-error
+                   end-if
+               when "5"
+                   if ws-session-role1 = "Y" or ws-session-role3 = "Y"
+                       call "501MI"
+                   else
+                       move
+                         "Access denied - Admin/Sales role required."
+                         to ws-error
+                   end-if
+               when "6"
+                   call "006PwdChange"
+               when "9"
+                   move "Y" to ws-session-logout
+               when other
+                   continue
+           end-evaluate.
