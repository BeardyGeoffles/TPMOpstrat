@@ -0,0 +1,12 @@
+      *  COMMON MENU NAVIGATION FOOTER - LEAVE BLANK TO STAY ON THIS
+      *  SCREEN, OR ENTER A MENU NUMBER TO JUMP STRAIGHT TO THAT MODULE.
+         03 line 21 col 2 value
+           "1=User 2=Customer 3=Property 4=Viewings 5=MI 6=PwdChg".
+
+         03 line 22 col 2 value "OPTION : [".
+
+         03 pic x(1) using user-option highlight prompt " ".
+
+         03 value "]".
+
+         03 line 22 col 65 value "9 = LOG OUT".
