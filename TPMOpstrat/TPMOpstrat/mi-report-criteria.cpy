@@ -0,0 +1,18 @@
+      *  MANAGEMENT INFORMATION REPORT CRITERIA AND RESULTS - SHARED
+      *  BETWEEN 501MI (WHERE THE CRITERIA ARE CHOSEN) AND 511MI
+      *  (WHERE THE RESULTING FIGURES ARE DISPLAYED) VIA EXTERNAL
+      *  STORAGE, THE SAME WAY WS-SESSION-RECORD IS SHARED.
+       01 ws-mi-report-criteria is external.
+         03 ws-mi-all-staff pic x(1).
+           88 mi-all-staff value "Y".
+         03 ws-mi-staff-id pic x(10).
+         03 ws-mi-staff-name pic x(30).
+         03 ws-mi-period-unit pic x(1).
+         03 ws-mi-period-count pic 9(3).
+         03 ws-mi-period-from pic x(10).
+         03 ws-mi-period-to pic x(10).
+         03 ws-mi-sale-count pic 9(5).
+         03 ws-mi-total-sales pic 9(9)v99.
+         03 ws-mi-average-sales pic 9(9)v99.
+         03 ws-mi-highest-sale pic 9(9)v99.
+         03 ws-mi-lowest-sale pic 9(9)v99.
