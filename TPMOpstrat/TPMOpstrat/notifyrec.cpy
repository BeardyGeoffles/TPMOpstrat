@@ -0,0 +1,13 @@
+      *  BOOKING CONFIRMATION NOTIFICATION RECORD - ONE LINE APPENDED
+      *  EVERY TIME A VIEWING IS BOOKED. THIS LOG IS THE TRIGGER FOR
+      *  WHATEVER SENDS THE CUSTOMER THEIR CONFIRMATION (EMAIL/SMS
+      *  GATEWAY IS OUTSIDE THIS SYSTEM).
+       01 Notify-Record.
+         03 Notify-Timestamp pic x(21).
+         03 Notify-Booking-ID pic x(10).
+         03 Notify-Cust-ID pic x(10).
+         03 Notify-Cust-Name pic x(30).
+         03 Notify-Property-ID pic x(10).
+         03 Notify-Property-Address pic x(30).
+         03 Notify-Booking-Date pic x(8).
+         03 Notify-Booking-Time pic x(4).
