@@ -0,0 +1,5 @@
+      *  PROPERTY PARTICULARS SHEET LINE - ONE FREE-TEXT LINE PER
+      *  RECORD, WRITTEN OUT TO A LINE SEQUENTIAL FILE SO A SINGLE
+      *  PROPERTY'S DETAILS CAN BE PRINTED/HANDED TO A CUSTOMER.
+       01 Particulars-Line.
+         03 Particulars-Text pic x(80).
