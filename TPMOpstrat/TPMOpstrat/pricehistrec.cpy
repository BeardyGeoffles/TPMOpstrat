@@ -0,0 +1,10 @@
+      *  PROPERTY PRICE HISTORY RECORD - ONE LINE APPENDED EVERY TIME
+      *  A PROPERTY IS CREATED OR ITS PRICE/STATUS CHANGES, SO THE FULL
+      *  PRICING TIMELINE FOR A LISTING CAN BE REBUILT FROM THE LOG.
+       01 Price-History-Record.
+         03 PH-Property-ID pic x(10).
+         03 PH-Timestamp pic x(21).
+         03 PH-Price pic 9(9)v99.
+         03 PH-Status pic x(2).
+         03 PH-Sold-Date pic x(14).
+         03 PH-Sold-Price pic 9(9)v99.
