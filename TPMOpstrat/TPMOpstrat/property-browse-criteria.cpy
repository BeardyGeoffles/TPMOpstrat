@@ -0,0 +1,11 @@
+      *  PROPERTY BROWSE FILTER - SHARED BETWEEN 301Property (WHERE
+      *  THE STATUS FILTER IS CHOSEN) AND 310PropList (WHERE THE
+      *  MATCHING PROPERTIES ARE LISTED) VIA EXTERNAL STORAGE, THE
+      *  SAME WAY WS-MI-REPORT-CRITERIA IS SHARED BETWEEN 501MI/511MI.
+       01 ws-property-browse-criteria is external.
+         03 ws-browse-status-filter pic x(2).
+         03 ws-browse-address-filter pic x(25).
+         03 ws-browse-postcode-filter pic x(4).
+         03 ws-browse-price-low pic 9(9)v99.
+         03 ws-browse-price-high pic 9(9)v99.
+         03 ws-browse-customer-filter pic x(10).
