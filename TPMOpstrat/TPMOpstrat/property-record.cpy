@@ -0,0 +1,19 @@
+       01 Property-Record.
+         03 Property-ID pic x(10).
+         03 Customer-ID pic x(10).
+         03 Property-Address1 pic x(25).
+         03 Property-Address2 pic x(25).
+         03 Property-Postcode pic x(10).
+         03 Property-Price pic ZZZ,ZZZ,ZZZ.ZZ.
+         03 Property-Status pic x(2).
+         03 Property-Info pic x(50).
+         03 Sold-date pic x(14).
+         03 Sold-price pic ZZZ,ZZZ,ZZZ.ZZ.
+         03 User-ID pic x(10).
+         03 Property-Last-Updated pic x(21).
+         03 Commission-Rate pic 9v99.
+         03 Commission-Amount pic 9(9)v99.
+         03 Listed-Date pic x(8).
+         03 VAT-Inclusive pic x(1).
+           88 Price-Is-VAT-Inclusive value "Y" "y".
+         03 Second-Customer-ID pic x(10).
