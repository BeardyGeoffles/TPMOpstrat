@@ -0,0 +1,6 @@
+      *  RETENTION/PURGE JOB REPORT LINE - ONE FREE-TEXT LINE PER
+      *  WITHDRAWN PROPERTY REMOVED FROM THE LIVE FILE, WRITTEN OUT TO
+      *  A LINE SEQUENTIAL FILE. THE FULL RECORD IS KEPT IN THE
+      *  ARCHIVE LOG BEFORE THE DELETE, SO THIS IS A SUMMARY ONLY.
+       01 Purge-Line.
+         03 Purge-Text pic x(100).
