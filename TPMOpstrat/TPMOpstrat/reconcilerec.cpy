@@ -0,0 +1,5 @@
+      *  SALES/VIEWINGS RECONCILIATION LINE - ONE FREE-TEXT LINE PER
+      *  SOLD PROPERTY THAT HAS NO BOOKING RECORD AT ALL, WRITTEN OUT
+      *  TO A LINE SEQUENTIAL FILE SO THE GAPS CAN BE PRINTED/REVIEWED.
+       01 Reconcile-Line.
+         03 Reconcile-Text pic x(120).
