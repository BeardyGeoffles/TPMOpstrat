@@ -0,0 +1,12 @@
+      *  COMMON SCREEN HEADER - COMPANY NAME, DATE/TIME AND WHO IS
+      *  CURRENTLY LOGGED ON.
+         03 foreground-colour 3 value
+           "TORRANS PROPERTY MANAGEMENT" line 1 col 2.
+
+         03 line 1 col 55 value "Date/Time:".
+
+         03 pic x(16) from ws-display-date line 1 col 66.
+
+         03 line 2 col 55 value "User:".
+
+         03 pic x(10) from ws-session-user-id line 2 col 61.
