@@ -0,0 +1,7 @@
+      *  SEQUENCE CONTROL RECORD - ONE ROW PER MASTER FILE, HOLDING THE
+      *  NEXT REFERENCE NUMBER TO BE ISSUED. LETS P270-GENERATE-
+      *  REFERENCE LOOK UP AND BUMP A SINGLE ROW INSTEAD OF SCANNING
+      *  THE WHOLE MASTER FILE FOR THE HIGHEST KEY IN USE.
+       01 Seq-Record.
+         03 Seq-Key pic x(10).
+         03 Seq-Next-Value pic 9(10).
