@@ -0,0 +1,15 @@
+      *  CURRENT LOGGED-ON USER - SHARED ACROSS THE 001LOGIN/002MAINMENU
+      *  RECURSIVE CALL CHAIN VIA EXTERNAL STORAGE SO EVERY MODULE CAN
+      *  SEE WHO IS LOGGED ON, THEIR ROLE FLAGS, AND WHETHER THE SESSION
+      *  HAS BEEN LOGGED OUT.
+       01 ws-session-record is external.
+         03 ws-session-user-id pic x(10).
+         03 ws-session-user-name pic x(30).
+         03 ws-session-role1 pic x(1).
+         03 ws-session-role2 pic x(1).
+         03 ws-session-role3 pic x(1).
+         03 ws-session-role4 pic x(1).
+         03 ws-session-must-change-pwd pic x(1).
+         03 ws-session-logout pic x(1).
+           88 session-logout value "Y".
+         03 ws-session-last-activity pic x(21).
