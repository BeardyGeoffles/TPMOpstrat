@@ -0,0 +1,13 @@
+      *  SCRATCH FIELDS FOR THE SESSION IDLE-TIMEOUT CHECK, SHARED BY
+      *  002MAINMENU AND EVERY BUSINESS MODULE VIA CHECK-SESSION-
+      *  TIMEOUT.CPY, THE SAME WAY SYSTEM-DATE-VARIABLES.CPY IS SHARED.
+       01 ws-timeout-minutes pic 9(3) value 15.
+       01 ws-last-activity-days pic 9(8) value zero.
+       01 ws-last-activity-hh pic 9(2) value zero.
+       01 ws-last-activity-mm pic 9(2) value zero.
+       01 ws-last-activity-mins pic 9(8) value zero.
+       01 ws-current-activity-days pic 9(8) value zero.
+       01 ws-current-activity-hh pic 9(2) value zero.
+       01 ws-current-activity-mm pic 9(2) value zero.
+       01 ws-current-activity-mins pic 9(8) value zero.
+       01 ws-idle-minutes pic 9(8) value zero.
