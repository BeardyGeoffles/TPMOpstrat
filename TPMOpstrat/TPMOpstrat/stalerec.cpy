@@ -0,0 +1,5 @@
+      *  STALE LISTING REPORT LINE - ONE FREE-TEXT LINE PER PROPERTY
+      *  STILL ON THE MARKET THAT HAS EXCEEDED THE CHOSEN DAYS-ON-
+      *  MARKET THRESHOLD, WRITTEN OUT TO A LINE SEQUENTIAL FILE.
+       01 Stale-Line.
+         03 Stale-Text pic x(80).
