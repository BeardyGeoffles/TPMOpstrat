@@ -0,0 +1,2 @@
+       01 ws-system-date pic x(21) value spaces.
+       01 ws-display-date pic x(16) value spaces.
