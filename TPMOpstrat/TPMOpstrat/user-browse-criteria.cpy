@@ -0,0 +1,7 @@
+      *  USER BROWSE FILTER - SHARED BETWEEN 101User (WHERE THE ROLE
+      *  FILTER IS CHOSEN) AND 111UserList (WHERE THE MATCHING USERS
+      *  ARE LISTED) VIA EXTERNAL STORAGE, THE SAME WAY
+      *  WS-PROPERTY-BROWSE-CRITERIA IS SHARED BETWEEN 301Property
+      *  AND 310PropList.
+       01 ws-user-browse-criteria is external.
+         03 ws-user-browse-role-filter pic x(1).
