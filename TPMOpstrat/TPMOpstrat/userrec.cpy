@@ -0,0 +1,13 @@
+       01 userrec.
+         03 user-id pic x(10).
+         03 user-name pic x(30).
+         03 user-role1 pic x(1).
+         03 user-role2 pic x(1).
+         03 user-role3 pic x(1).
+         03 user-role4 pic x(1).
+         03 user-password pic x(10).
+         03 user-failed-attempts pic 9(2).
+         03 user-locked pic x(1).
+           88 user-is-locked value "Y".
+         03 user-must-change-pwd pic x(1).
+           88 user-must-change-pwd-flag value "Y" "y".
