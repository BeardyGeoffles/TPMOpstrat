@@ -0,0 +1,6 @@
+      *  NEGOTIATOR WORKLOAD DASHBOARD LINE - ONE FREE-TEXT LINE PER
+      *  NEGOTIATOR SHOWING THEIR CURRENT ACTIVE LISTINGS, SOLD
+      *  LISTINGS AND UPCOMING VIEWING BOOKINGS, WRITTEN OUT TO A
+      *  LINE SEQUENTIAL FILE.
+       01 Workload-Line.
+         03 Workload-Text pic x(120).
